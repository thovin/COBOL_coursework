@@ -48,7 +48,18 @@
        01 VARIABLES.
            05 EOF-FLAG             PIC X           VALUE ' '.
            05 NEW-LINES            PIC 99          VALUE 1.
-           
+           05 FILTER-CHECK         PIC X           VALUE 'Y'.
+
+      *    A SINGLE WAREHOUSE'S BIN LISTING CAN BE REPRINTED ON
+      *    DEMAND, WITHOUT HANDING OUT THE WHOLE PARTS CATALOG, BY
+      *    ANSWERING Y HERE AND SUPPLYING THE WAREHOUSE ID TO REPRINT
+       01 RUN-PARAMETERS.
+           05 WS-FILTER-MODE       PIC X           VALUE 'N'.
+               88 FILTER-BY-WAREHOUSE               VALUE 'Y'.
+           05 WS-FILTER-WAREHOUSE-ID PIC X(6).
+           05 WS-PROBATCH-FLAG     PIC X(1).
+               88 RUNNING-UNDER-PROBATCH             VALUE 'Y'.
+
        01 WS-DATE.
            05 WS-YEAR              PIC XX.
            05 WS-MONTH             PIC XX.
@@ -87,7 +98,9 @@
            05                      PIC X(8)        VALUE 'QUANTITY'.
            05 FILLER               PIC X(3)        VALUE SPACES.
            05                      PIC X(7)        VALUE 'REORDER'.
-           05 FILLER               PIC X(9)        VALUE SPACES.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'STATUS'.
+           05 FILLER               PIC X(2)        VALUE SPACES.
 
        01 HEADING-FOUR.
            05 FILLER               PIC X(3)        VALUE SPACES.
@@ -117,17 +130,42 @@
            05 DL-QUANT-ON-ORDER    PIC 9(4).
            05 FILLER               PIC X(7)        VALUE SPACES.
            05 DL-REORDER-POINT     PIC 9(4).
-           05 FILLER               PIC X(10)       VALUE SPACES.
+           05 FILLER               PIC X(2)        VALUE SPACES.
+           05 DL-REORDER-FLAG      PIC X(7).
+           05 FILLER               PIC X(1)        VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        10-CONTROL-MODULE.
-           
+
+           PERFORM 13-GET-RUN-PARAMETERS
            PERFORM 15-HOUSEKEEPING
            PERFORM 25-PRINT-DETAIL
            PERFORM 40-WRAP-UP
            .
 
+       13-GET-RUN-PARAMETERS.
+      *    A SINGLE WAREHOUSE'S BIN LISTING CAN BE REPRINTED ON
+      *    DEMAND, WITHOUT HANDING OUT THE WHOLE PARTS CATALOG, BY
+      *    ANSWERING Y HERE AND SUPPLYING THE WAREHOUSE ID TO REPRINT.
+      *    WHEN PROBATCH IS DRIVING THIS RUN THERE IS NO OPERATOR AT
+      *    THE CONSOLE TO ANSWER, SO THE PROMPT IS SKIPPED AND THE
+      *    FULL UNFILTERED REPORT RUNS INSTEAD.
+           ACCEPT WS-PROBATCH-FLAG FROM ENVIRONMENT 'PROBATCH-RUN'
+
+           IF RUNNING-UNDER-PROBATCH
+               MOVE 'N' TO WS-FILTER-MODE
+           ELSE
+               DISPLAY 'REPRINT A SINGLE WAREHOUSE? (Y/N) '
+               ACCEPT WS-FILTER-MODE
+
+               IF FILTER-BY-WAREHOUSE
+                   DISPLAY 'ENTER WAREHOUSE ID TO REPRINT: '
+                   ACCEPT WS-FILTER-WAREHOUSE-ID
+               END-IF
+           END-IF
+           .
+
        15-HOUSEKEEPING.
 
            OPEN INPUT INVENTORY-FILE
@@ -172,15 +210,41 @@
        
        30-GET-DETAIL-LINE.
 
-           MOVE IR-CAT-NUM TO DL-CAT-NUM
-           MOVE IR-PART-NAME TO DL-PART-NAME
-           MOVE IR-UNIT-PURCH-PRICE TO DL-PURCH-PRICE
-           MOVE IR-QUANT-ON-HAND TO DL-QUANT-ON-HAND
-           MOVE IR-QUANT-ON-ORDER TO DL-QUANT-ON-ORDER
-           MOVE IR-REORDER-POINT TO DL-REORDER-POINT
+           PERFORM 31-CHECK-FILTER
+
+           IF FILTER-CHECK = 'Y'
+               MOVE IR-CAT-NUM TO DL-CAT-NUM
+               MOVE IR-PART-NAME TO DL-PART-NAME
+               MOVE IR-UNIT-PURCH-PRICE TO DL-PURCH-PRICE
+               MOVE IR-QUANT-ON-HAND TO DL-QUANT-ON-HAND
+               MOVE IR-QUANT-ON-ORDER TO DL-QUANT-ON-ORDER
+               MOVE IR-REORDER-POINT TO DL-REORDER-POINT
+
+               IF IR-QUANT-ON-HAND <= IR-REORDER-POINT
+                   MOVE 'REORDER' TO DL-REORDER-FLAG
+               ELSE
+                   MOVE SPACES TO DL-REORDER-FLAG
+               END-IF
+
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               PERFORM 35-WRITE-LINE
+           END-IF
+           .
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 35-WRITE-LINE
+       31-CHECK-FILTER.
+      *    WHEN A SINGLE WAREHOUSE WAS REQUESTED, SKIP EVERY RECORD
+      *    THAT ISN'T FOR THAT WAREHOUSE
+           EVALUATE TRUE
+               WHEN FILTER-BY-WAREHOUSE
+                   IF IR-WAREHOUSE-ID = WS-FILTER-WAREHOUSE-ID
+                       MOVE 'Y' TO FILTER-CHECK
+                   ELSE
+                       MOVE 'N' TO FILTER-CHECK
+                   END-IF
+
+               WHEN OTHER
+                   MOVE 'Y' TO FILTER-CHECK
+           END-EVALUATE
            .
 
        35-WRITE-LINE.
@@ -195,5 +259,5 @@
            CLOSE INVENTORY-FILE
                INVENTORY-REPORT-FILE
 
-           STOP RUN
+           GOBACK
            .
