@@ -16,18 +16,24 @@
        DATA DIVISION.
        FILE SECTION.
 
-       FD TRAIN-FILE.
+       FD TRAIN-FILE
+           RECORD CONTAINS 55 TO 397 CHARACTERS
+           DEPENDING ON TI-NUM-TRAINS.
 
        01 TRAIN-RECORD.
           05 TI-STATION-CODE             PIC X(5).
           05 TI-STATION-MANAGER          PIC X(15).
           05                             PIC X(5).
           05 TI-STATION-CITY             PIC X(10).
+          05 TI-NUM-TRAINS               PIC 99.
 
-          05 TI-TRAIN-ARRAY   OCCURS 5 TIMES.
+          05 TI-TRAIN-ARRAY   OCCURS 1 TO 20 TIMES
+              DEPENDING ON TI-NUM-TRAINS
+              INDEXED BY TI-TRAIN-INDEX.
              10 TI-TRAIN-NAME            PIC X(5).
              10 TI-TRAIN-REPAIR-STATUS   PIC XX.
              10 TI-TRAIN-REPAIR-LOC      PIC XXX.
+             10 TI-TRAIN-REPAIR-START-DATE PIC 9(8).
 
 
        FD REPORT-FILE.
@@ -44,7 +50,7 @@
        01 REPORT-FIELDS.
           05 PROPER-SPACING PIC 9 VALUE 1.
 
-           05 IND            PIC 9.
+           05 IND            PIC 99.
 
 
        01 WS-DATE.
@@ -52,6 +58,15 @@
           05 WS-MONTH          PIC 99.
           05 WS-DAY            PIC 99.
 
+       01 WS-TODAY-CCYYMMDD     PIC 9(8).
+
+      *    COUNTS HOW MANY TRAINS AT THE CURRENT STATION ARE IN EACH
+      *    REPAIR STATE; RESET AT EACH STATION BREAK
+       01 STATION-SUMMARY-COUNTERS.
+          05 SC-RUNNING-COUNT      PIC 999  VALUE 0.
+          05 SC-REPAIRED-COUNT     PIC 999  VALUE 0.
+          05 SC-SCRAPPED-COUNT     PIC 999  VALUE 0.
+
        01 TRAIN-REPAIR-CODE.
           05 TC-00             PIC X(14)  VALUE 'RUNNING'.
           05 TC-RR             PIC X(14)  VALUE 'BEING REPAIRED'.
@@ -92,6 +107,8 @@
            05                         PIC X(8) VALUE 'LOCATION'.
            05                         PIC X(7)  VALUE SPACES.
            05                         PIC X(8)  VALUE 'STATUS'.
+           05                         PIC X(10) VALUE SPACES.
+           05                         PIC X(4)  VALUE 'DAYS'.
 
       *
        01  DETAIL-LINE.
@@ -101,6 +118,24 @@
            05  DL-TRAIN-LOCATION           PIC X(7).
            05                              PIC X(5) VALUE SPACES.
            05  DL-REPAIR-STATUS            PIC X(14).
+           05                              PIC X(4) VALUE SPACES.
+           05  DL-DAYS-IN-REPAIR           PIC ZZZ9.
+
+      *    SHOWS HOW MANY TRAINS AT THIS STATION ARE IN EACH REPAIR
+      *    STATE
+       01  STATION-SUMMARY-LINE.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(9)  VALUE 'RUNNING: '.
+           05  SSL-RUNNING-COUNT           PIC ZZ9.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(10) VALUE
+                                           'REPAIRED: '.
+           05  SSL-REPAIRED-COUNT          PIC ZZ9.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(10) VALUE
+                                           'SCRAPPED: '.
+           05  SSL-SCRAPPED-COUNT          PIC ZZ9.
+           05                              PIC X(27) VALUE SPACES.
 
 
 
@@ -123,6 +158,7 @@
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
+           MOVE WS-DATE TO WS-TODAY-CCYYMMDD
 
            PERFORM 225-REPORT-HEADER
           .
@@ -163,15 +199,20 @@
 
            PERFORM 250-STATION-HEADER
 
-  
+           MOVE ZERO TO SC-RUNNING-COUNT
+                        SC-REPAIRED-COUNT
+                        SC-SCRAPPED-COUNT
+
            PERFORM VARYING IND
-                   FROM 1 BY 1 UNTIL IND > 5
+                   FROM 1 BY 1 UNTIL IND > TI-NUM-TRAINS
 
 
                 PERFORM 500-EVALUATE-LOCATION
 
                 PERFORM 550-EVALUATE-REPAIR
 
+                PERFORM 560-COMPUTE-DAYS-IN-REPAIR
+
                MOVE TI-TRAIN-NAME(IND) TO DL-TRAIN-NAME
 
                 WRITE REPORT-RECORD FROM DETAIL-LINE AFTER
@@ -179,6 +220,8 @@
                 MOVE 1 TO PROPER-SPACING
 
            END-PERFORM
+
+           PERFORM 580-PRINT-STATION-SUMMARY
           .
 
        500-EVALUATE-LOCATION.
@@ -187,12 +230,15 @@
            EVALUATE TRUE
                WHEN TI-TRAIN-REPAIR-STATUS(IND) = '00'
                    MOVE TC-00 TO DL-REPAIR-STATUS
+                   ADD 1 TO SC-RUNNING-COUNT
 
                WHEN TI-TRAIN-REPAIR-STATUS(IND) = 'RR'
                    MOVE TC-RR TO DL-REPAIR-STATUS
+                   ADD 1 TO SC-REPAIRED-COUNT
 
                WHEN TI-TRAIN-REPAIR-STATUS(IND) = 'XX'
                    MOVE TC-XX TO DL-REPAIR-STATUS
+                   ADD 1 TO SC-SCRAPPED-COUNT
 
                END-EVALUATE
 
@@ -228,6 +274,31 @@
 
        .
 
+       560-COMPUTE-DAYS-IN-REPAIR.
+
+      *    ONLY TRAINS CURRENTLY BEING REPAIRED CARRY A MEANINGFUL
+      *    REPAIR-START-DATE, SO RUNNING/SCRAPPED TRAINS SHOW ZERO
+           IF TI-TRAIN-REPAIR-STATUS(IND) = 'RR'
+               COMPUTE DL-DAYS-IN-REPAIR =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD)
+                   - FUNCTION INTEGER-OF-DATE
+                       (TI-TRAIN-REPAIR-START-DATE(IND))
+           ELSE
+               MOVE ZERO TO DL-DAYS-IN-REPAIR
+           END-IF
+          .
+
+       580-PRINT-STATION-SUMMARY.
+
+           MOVE SC-RUNNING-COUNT  TO SSL-RUNNING-COUNT
+           MOVE SC-REPAIRED-COUNT TO SSL-REPAIRED-COUNT
+           MOVE SC-SCRAPPED-COUNT TO SSL-SCRAPPED-COUNT
+
+           WRITE REPORT-RECORD FROM STATION-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 2 TO PROPER-SPACING
+          .
+
        600-EOJ-ROUTINE.
            CLOSE TRAIN-FILE
                  REPORT-FILE
