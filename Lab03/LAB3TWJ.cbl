@@ -13,6 +13,11 @@
       *
            SELECT BOOK-INVEN-REPORT-FILE
                ASSIGN TO PRINTER "BOOKREPORTTWJ.TXT".
+      *
+      *    ONLY OPENED ON A YEAR-END PRICE-INCREASE RUN
+           SELECT PRICE-LIST-FILE
+               ASSIGN TO "L3UPDATEDPRICES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -44,6 +49,13 @@
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-LINE                     PIC X(80).
 
+      *
+       FD  PRICE-LIST-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  PRICE-LIST-RECORD.
+           05  PL-BOOK-CODE                PIC X(2).
+           05  PL-TITLE                    PIC X(18).
+           05  PL-NEW-PRICE                PIC S99V99.
       *
        WORKING-STORAGE SECTION.
       *
@@ -51,6 +63,8 @@
            05  EOF-FLAG                    PIC X       VALUE ' '.
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
+           05  WS-YEAR-END-FLAG             PIC X       VALUE 'N'.
+               88 YEAR-END-RUN                         VALUE 'Y'.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC 9       VALUE 1.
@@ -62,6 +76,7 @@
       *
        01  DETAIL-FIELDS.
            05  DF-TOTAL-VALUE              PIC S9(5)V99 VALUE +0.
+           05  DF-EFFECTIVE-PRICE          PIC S99V99   VALUE +0.
       *
        01  CONSTANTS.
            05  NEW-YEAR-INCREASE           PIC S9V99   VALUE +1.05.
@@ -111,14 +126,25 @@
        PROCEDURE DIVISION.
       *
        100-PRINT-BOOK-INVEN-REPORT.
+           PERFORM 150-GET-RUN-PARAMETERS
            PERFORM 200-HSKPING-ROUTINE
            PERFORM 300-READ-INVENTORY-FILE
            PERFORM 700-FINAL-ROUTINE
        .
 
+       150-GET-RUN-PARAMETERS.
+           DISPLAY 'IS THIS A YEAR-END PRICE INCREASE RUN? (Y/N) '
+           ACCEPT WS-YEAR-END-FLAG
+       .
+
        200-HSKPING-ROUTINE.
            OPEN INPUT  BOOK-INVEN-FILE
                 OUTPUT BOOK-INVEN-REPORT-FILE
+
+           IF YEAR-END-RUN
+               OPEN OUTPUT PRICE-LIST-FILE
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
@@ -167,18 +193,26 @@
 
            IF BI-SELLING-PRICE IS NUMERIC
 
-               MOVE BI-SELLING-PRICE TO DL-SELLING-PRICE
+               MOVE BI-SELLING-PRICE TO DF-EFFECTIVE-PRICE
 
            ELSE
 
-               MOVE 0 TO DL-SELLING-PRICE
-           
+               MOVE 0 TO DF-EFFECTIVE-PRICE
+
+           END-IF
+
+           IF YEAR-END-RUN
+               COMPUTE DF-EFFECTIVE-PRICE ROUNDED =
+                   DF-EFFECTIVE-PRICE * NEW-YEAR-INCREASE
+               PERFORM 550-WRITE-PRICE-LIST-LINE
            END-IF
 
+           MOVE DF-EFFECTIVE-PRICE TO DL-SELLING-PRICE
+
            IF BI-QUANTITY-ON-HAND IS NUMERIC
                IF BI-QUANTITY-ON-HAND IS NOT EQUAL TO 0
 
-                   MULTIPLY BI-QUANTITY-ON-HAND BY BI-SELLING-PRICE
+                   MULTIPLY BI-QUANTITY-ON-HAND BY DF-EFFECTIVE-PRICE
                    GIVING DF-TOTAL-VALUE
                ELSE
                    MOVE 0 TO DF-TOTAL-VALUE
@@ -205,8 +239,20 @@
                AFTER ADVANCING PROPER-SPACING
          .
 
+       550-WRITE-PRICE-LIST-LINE.
+           MOVE BI-BOOK-CODE TO PL-BOOK-CODE
+           MOVE BI-TITLE TO PL-TITLE
+           MOVE DF-EFFECTIVE-PRICE TO PL-NEW-PRICE
+           WRITE PRICE-LIST-RECORD
+           .
+
        700-FINAL-ROUTINE.
            CLOSE BOOK-INVEN-FILE
                BOOK-INVEN-REPORT-FILE
+
+           IF YEAR-END-RUN
+               CLOSE PRICE-LIST-FILE
+           END-IF
+
             STOP RUN
             .
