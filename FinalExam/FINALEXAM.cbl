@@ -11,7 +11,7 @@
        FILE-CONTROL.
 
         SELECT COSTUME-FILE
-           ASSIGN TO 'FINALEXAM.TXT' 
+           ASSIGN TO WS-INPUT-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
         SELECT SUMMARY-REPORT
@@ -21,8 +21,8 @@
        DATA DIVISION.
        FILE SECTION.
 
-       FD COSTUME-FILE 
-       RECORD CONTAINS 60 CHARACTERS.
+       FD COSTUME-FILE
+       RECORD CONTAINS 76 CHARACTERS.
 
        01  COSTUME-RECORD.
            05  CR-CUST-ID          PIC 9(5).
@@ -35,6 +35,7 @@
            05  CR-PROD-SIZE        PIC X(9).
            05  CR-QTY-SOLD         PIC 9(3).
            05  CR-ITEM-PRICE       PIC 9(3)V99.
+           05  CR-STORE-CODE       PIC X(4).
 
 
        FD SUMMARY-REPORT 
@@ -53,7 +54,20 @@
                10  WS-YEAR         PIC 99.
                10  WS-MONTH        PIC 99.
                10  WS-DAY          PIC 99.
-           05 GRAND-TOTAL          PIC 9(9)V99     VALUE 0.   
+           05 GRAND-TOTAL          PIC 9(9)V99     VALUE 0.
+           05 GRAND-TOTAL-QTY      PIC 9(7)        VALUE 0.
+           05  WS-SEASON-NAME      PIC X(9).
+           05  WS-INPUT-FILE-NAME  PIC X(20).
+
+       01  STORE-TABLE-AREA.
+      *    ACCUMULATES A RUNNING SALES TOTAL PER STORE CODE SO THE
+      *    GRAND TOTAL CAN BE BROKEN DOWN BY SELLING LOCATION
+           05  ST-NUM-STORES       PIC 99          VALUE 0.
+           05  STORE-TBL-LINE OCCURS 1 TO 20 TIMES
+               DEPENDING ON ST-NUM-STORES
+               INDEXED BY STORE-TBL-INDEX.
+               10  ST-STORE-CODE     PIC X(4).
+               10  ST-STORE-TOTAL    PIC 9(9)V99     VALUE 0.
 
 
       **************        OUTPUT AREA        ********************
@@ -66,8 +80,7 @@
                10                  PIC X(1)        VALUE '/'.
                10 H1-YEAR          PIC 99.
            05                      PIC X(11)       VALUE ' '.
-           05                      PIC X(35)       VALUE
-                             'INVENTORY REPORT CHRISTMAS COSTUMES'.
+           05  H1-REPORT-TITLE     PIC X(35).
            05                      PIC X(12)       VALUE ' '.
            05                      PIC X(3)        VALUE 'TWJ'.
 
@@ -85,6 +98,8 @@
            05                      PIC X(8)        VALUE 'PURCHASE'.
            05                      PIC X(5)        VALUE ' '.
            05                      PIC X(5)        VALUE 'SALES'.
+           05                      PIC X(3)        VALUE ' '.
+           05                      PIC X(5)        VALUE 'STORE'.
 
        01  HEADING3.
            05                      PIC X(2)        VALUE ' '.
@@ -101,6 +116,8 @@
            05                      PIC X(5)        VALUE 'PRICE'.
            05                      PIC X(7)        VALUE ' '.
            05                      PIC X(5)        VALUE 'VALUE'.
+           05                      PIC X(3)        VALUE ' '.
+           05                      PIC X(5)        VALUE 'STORE'.
 
        01  DETAIL-LINE.
            05  DL-PROD-ID          PIC X(6).
@@ -114,8 +131,10 @@
            05  DL-QTY-SOLD         PIC ZZ9.
            05                      PIC X(3)        VALUE ' '.
            05  DL-ITEM-PRICE       PIC $ZZ9.99.
-           05                      PIC X(3)        VALUE ' '. 
+           05                      PIC X(3)        VALUE ' '.
            05  DL-SALES-VALUE      PIC $ZZZ,ZZ9.99.
+           05                      PIC X(3)        VALUE ' '.
+           05  DL-STORE-CODE       PIC X(4).
 
        01  GRAND-TOTAL-LINE.
            05 FILLER               PIC X(38)       VALUE SPACES.
@@ -124,6 +143,22 @@
            05 GTL-TOTAL            PIC $ZZZ,ZZZ,ZZ9.99.
            05 FILLER               PIC X(11).
 
+       01  GRAND-TOTAL-QTY-LINE.
+           05 FILLER               PIC X(30)       VALUE SPACES.
+           05                      PIC X(21)       VALUE
+                                       'TOTAL UNITS SOLD:'.
+           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 GTQL-TOTAL-QTY       PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(18).
+
+       01  STORE-TOTAL-LINE.
+           05 FILLER               PIC X(10)       VALUE SPACES.
+           05                      PIC X(6)        VALUE 'STORE '.
+           05 STL-STORE-CODE       PIC X(4).
+           05                      PIC X(8)        VALUE ' TOTAL: '.
+           05 STL-STORE-TOTAL      PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(33).
+
        
 
 
@@ -132,12 +167,23 @@
 
       * RUNS ALL INDEPENDANT PARAGRAPHS
        01-CONTROL-MODULE.
+           PERFORM 03-GET-RUN-PARAMETERS
            PERFORM 05-HOUSEKEEPING
            PERFORM 15-PRINT-HEADERS
            PERFORM 25-READ-INPUT-FILE
            PERFORM 100-WRAP-UP
            .
 
+      * ASKS WHICH SEASONAL LINE AND INPUT FILE TO RUN THIS REPORT
+      * AGAINST, SO ONE PROGRAM SERVES EVERY SEASONAL COSTUME LINE
+       03-GET-RUN-PARAMETERS.
+           DISPLAY 'SEASONAL COSTUME LINE (CHRISTMAS, HALLOWEEN, ETC): '
+           ACCEPT WS-SEASON-NAME
+
+           DISPLAY 'INPUT FILE NAME FOR THIS SEASONAL LINE: '
+           ACCEPT WS-INPUT-FILE-NAME
+           .
+
       * PREPARES FILES FOR I/O AND INITIALIZES DATE INFORMATION
        05-HOUSEKEEPING.
            OPEN INPUT  COSTUME-FILE
@@ -148,6 +194,12 @@
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
 
+           MOVE SPACES TO H1-REPORT-TITLE
+           STRING 'INVENTORY REPORT ' DELIMITED BY SIZE
+                  WS-SEASON-NAME DELIMITED BY SPACE
+                  ' COSTUMES' DELIMITED BY SIZE
+               INTO H1-REPORT-TITLE
+
            .
 
       * PRINTS REPORT HEADERS
@@ -172,9 +224,15 @@
                    AT END
                        MOVE 'N' TO END-OF-FILE-FLAG
 
+                       PERFORM 45-PRINT-STORE-TOTALS
+
                        MOVE GRAND-TOTAL TO GTL-TOTAL
                        WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE
                            AFTER ADVANCING 2
+
+                       MOVE GRAND-TOTAL-QTY TO GTQL-TOTAL-QTY
+                       WRITE REPORT-RECORD FROM GRAND-TOTAL-QTY-LINE
+                           AFTER ADVANCING 2
                    NOT AT END
                        PERFORM 35-INPUT-LOGIC
                END-READ
@@ -191,12 +249,15 @@
            MOVE CR-PROD-SIZE TO DL-PROD-SIZE
            MOVE CR-QTY-SOLD TO DL-QTY-SOLD
            MOVE CR-ITEM-PRICE TO DL-ITEM-PRICE
+           MOVE CR-STORE-CODE TO DL-STORE-CODE
 
            MULTIPLY CR-ITEM-PRICE BY CR-QTY-SOLD
                GIVING DF-SALES-VALUE
            MOVE DF-SALES-VALUE TO DL-SALES-VALUE
            ADD DF-SALES-VALUE TO GRAND-TOTAL
+           ADD CR-QTY-SOLD TO GRAND-TOTAL-QTY
 
+           PERFORM 37-ACCUMULATE-STORE-TOTAL
 
            MOVE DETAIL-LINE TO REPORT-RECORD
            WRITE REPORT-RECORD
@@ -207,6 +268,35 @@
 
            .
 
+      * ROLLS THIS SALE INTO THE RUNNING TOTAL FOR ITS STORE CODE
+       37-ACCUMULATE-STORE-TOTAL.
+           SET STORE-TBL-INDEX TO 1
+           SEARCH STORE-TBL-LINE
+               AT END
+                   ADD 1 TO ST-NUM-STORES
+                   MOVE CR-STORE-CODE TO ST-STORE-CODE(ST-NUM-STORES)
+                   MOVE ZEROS TO ST-STORE-TOTAL(ST-NUM-STORES)
+                   ADD DF-SALES-VALUE TO ST-STORE-TOTAL(ST-NUM-STORES)
+               WHEN CR-STORE-CODE = ST-STORE-CODE(STORE-TBL-INDEX)
+                   ADD DF-SALES-VALUE TO
+                           ST-STORE-TOTAL(STORE-TBL-INDEX)
+           END-SEARCH
+           .
+
+      * PRINTS A SUBTOTAL LINE FOR EVERY STORE THAT RANG UP A SALE
+       45-PRINT-STORE-TOTALS.
+           PERFORM VARYING STORE-TBL-INDEX FROM 1 BY 1
+               UNTIL STORE-TBL-INDEX > ST-NUM-STORES
+
+               MOVE ST-STORE-CODE(STORE-TBL-INDEX) TO STL-STORE-CODE
+               MOVE ST-STORE-TOTAL(STORE-TBL-INDEX) TO
+                       STL-STORE-TOTAL
+
+               WRITE REPORT-RECORD FROM STORE-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           .
+
 
 
       * CLOSE FILES AND END EXECUTION
