@@ -14,6 +14,9 @@
            SELECT NEW-BOOK-FILE
                ASSIGN TO DISK "L8NEWBOOKFILE.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CONVERSION-LOG-FILE
+               ASSIGN TO PRINTER "L8CONVERTLOG.TXT".
       *
        DATA DIVISION.
        FILE SECTION.
@@ -47,8 +50,14 @@
                10 NB-MONTH                 PIC XX.
                10 NB-YEAR                  PIC X(4).
 
-
-
+      *
+      *    THE CONVERSION LOG SHOWS HOW MANY RECORDS WERE CONVERTED
+      *    AND FLAGS ANY SOURCE RECORD WHOSE COST/PRICE/ON-HAND
+      *    FIELDS WEREN'T ACTUALLY NUMERIC
+       FD  CONVERSION-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  LOG-LINE                        PIC X(80).
 
 
 
@@ -63,6 +72,41 @@
            05  EOF-FLAG                    PIC X       VALUE ' '.
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
+           05  RECORD-FLAGGED-SW            PIC X       VALUE 'N'.
+               88 RECORD-ALREADY-FLAGGED               VALUE 'Y'.
+      *
+       01  CONVERSION-COUNTERS.
+           05  CC-RECORDS-CONVERTED        PIC 9(5)    VALUE 0.
+           05  CC-RECORDS-FLAGGED          PIC 9(5)    VALUE 0.
+      *
+       01  CENTURY-FIELDS.
+           05  CF-YEAR-NUMERIC             PIC 99.
+           05  CF-YEAR-PREFIX              PIC XX.
+      **************************OUTPUT AREA****************************
+       01  LOG-HEADING.
+           05                              PIC X(25)   VALUE SPACES.
+           05                              PIC X(30)   VALUE
+                                           'BOOK FILE CONVERSION LOG'.
+           05                              PIC X(25)   VALUE SPACES.
+      *
+       01  LOG-DETAIL-LINE.
+           05                              PIC X(11)   VALUE
+                                           'BOOK CODE: '.
+           05  LDL-BOOK-CODE               PIC X(2).
+           05                              PIC X(3)    VALUE SPACES.
+           05                              PIC X(9)    VALUE
+                                           'REASON: '.
+           05  LDL-REASON                  PIC X(55).
+      *
+       01  LOG-SUMMARY-LINE.
+           05                              PIC X(20)   VALUE
+                                           'RECORDS CONVERTED: '.
+           05  LSL-CONVERTED               PIC ZZZZ9.
+           05                              PIC X(5)    VALUE SPACES.
+           05                              PIC X(18)   VALUE
+                                           'RECORDS FLAGGED: '.
+           05  LSL-FLAGGED                 PIC ZZZZ9.
+           05                              PIC X(27)   VALUE SPACES.
 
       *
        PROCEDURE DIVISION.
@@ -76,6 +120,10 @@
        200-HSKPING-ROUTINE.
            OPEN INPUT  OLD-BOOK-FILE
                 OUTPUT NEW-BOOK-FILE
+                       CONVERSION-LOG-FILE
+
+           WRITE LOG-LINE FROM LOG-HEADING
+               AFTER ADVANCING PAGE
        .
 
        300-READ-INVENTORY-FILE.
@@ -92,9 +140,9 @@
 
        400-CREATE-NEW-FILE.
 
+           MOVE 'N' TO RECORD-FLAGGED-SW
 
-           MOVE 'CS' TO NB-BOOK-CODE
-           MOVE BI-BOOK-CODE TO NB-BOOK-CODE(3:2)
+           PERFORM 410-BOOK-CODE
 
            MOVE BI-TITLE TO NB-TITLE
            MOVE BI-AUTHOR TO NB-AUTHOR
@@ -106,39 +154,103 @@
            MOVE BI-DATE-OF-LAST-ORDER TO NB-DATE-OF-LAST-ORDER
            MOVE BI-MONTH TO NB-MONTH
 
-           STRING
-               '19' DELIMITED BY SIZE
-               BI-YEAR DELIMITED BY SIZE
-               
-               INTO NB-YEAR
-           END-STRING
-
+      *    RUNS AFTER THE GROUP MOVE ABOVE SO THE CENTURY-CORRECTED
+      *    YEAR IT BUILDS ISN'T CLOBBERED BY THE RAW TWO-DIGIT YEAR
+      *    THAT MOVE CARRIES ALONG INSIDE NB-DATE-OF-LAST-ORDER
+           PERFORM 415-YEAR-MOD
 
+           ADD 1 TO CC-RECORDS-CONVERTED
 
+           IF BI-UNIT-COST NOT NUMERIC
+               OR BI-SELLING-PRICE NOT NUMERIC
+               OR BI-QUANTITY-ON-HAND NOT NUMERIC
+               PERFORM 420-FLAG-BAD-RECORD
+           END-IF
 
+           WRITE NEW-BOOK-RECORD
+           .
 
+       410-BOOK-CODE.
+      *    PREFIXES THE OLD TWO-CHARACTER BOOK CODE WITH THE NEW
+      *    FILE'S 'CS' DEPARTMENT PREFIX, AND FLAGS ANY SOURCE CODE
+      *    THAT DOESN'T FIT THE EXPECTED TWO-CHARACTER PATTERN SO IT
+      *    DOESN'T SILENTLY CARRY A BLANK/GARBAGE CODE INTO THE NEW
+      *    FILE
+           MOVE 'CS' TO NB-BOOK-CODE
+           MOVE BI-BOOK-CODE TO NB-BOOK-CODE(3:2)
 
+           IF BI-BOOK-CODE = SPACES OR LOW-VALUES
+               PERFORM 425-FLAG-BAD-BOOK-CODE
+           END-IF
+           .
 
+       415-YEAR-MOD.
+      *    PICKS THE CENTURY BASED ON THE TWO-DIGIT YEAR INSTEAD OF
+      *    ALWAYS ASSUMING 19XX, THEN EXPANDS THE OLD TWO-DIGIT YEAR
+      *    OUT TO THE NEW FILE'S FOUR-DIGIT YEAR
+           MOVE BI-YEAR TO CF-YEAR-NUMERIC
+           IF CF-YEAR-NUMERIC < 50
+               MOVE '20' TO CF-YEAR-PREFIX
+           ELSE
+               MOVE '19' TO CF-YEAR-PREFIX
+           END-IF
 
+           STRING
+               CF-YEAR-PREFIX DELIMITED BY SIZE
+               BI-YEAR DELIMITED BY SIZE
+               INTO NB-YEAR
+           END-STRING
+           .
 
+       420-FLAG-BAD-RECORD.
 
+      *    NOTES WHICH SOURCE RECORD CARRIED A NON-NUMERIC COST,
+      *    PRICE, OR ON-HAND QUANTITY SO IT CAN BE CHECKED BY HAND
+      *    INSTEAD OF SILENTLY LANDING IN THE NEW FILE WITH GARBAGE.
+      *    THE ALREADY-FLAGGED CHECK KEEPS A RECORD THAT ALSO FAILED
+      *    425-FLAG-BAD-BOOK-CODE FROM BEING COUNTED TWICE
+           IF NOT RECORD-ALREADY-FLAGGED
+               ADD 1 TO CC-RECORDS-FLAGGED
+               SET RECORD-ALREADY-FLAGGED TO TRUE
+           END-IF
 
+           MOVE BI-BOOK-CODE TO LDL-BOOK-CODE
+           MOVE 'NON-NUMERIC COST, PRICE, OR ON-HAND QUANTITY'
+               TO LDL-REASON
 
-           WRITE NEW-BOOK-RECORD
+           WRITE LOG-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
            .
 
-       410-BOOK-CODE.
-
-         .
-
-       415-YEAR-MOD.
+       425-FLAG-BAD-BOOK-CODE.
+      *    NOTES WHICH SOURCE RECORD CARRIED A BLANK BOOK CODE SO THE
+      *    RECORD CAN BE CHECKED BY HAND INSTEAD OF CARRYING A BLANK
+      *    CODE INTO THE NEW FILE.  THE ALREADY-FLAGGED CHECK KEEPS A
+      *    RECORD THAT ALSO FAILS 420-FLAG-BAD-RECORD FROM BEING
+      *    COUNTED TWICE
+           IF NOT RECORD-ALREADY-FLAGGED
+               ADD 1 TO CC-RECORDS-FLAGGED
+               SET RECORD-ALREADY-FLAGGED TO TRUE
+           END-IF
+
+           MOVE BI-BOOK-CODE TO LDL-BOOK-CODE
+           MOVE 'INVALID OR BLANK BOOK CODE'
+               TO LDL-REASON
+
+           WRITE LOG-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           .
 
+       500-FINAL-ROUTINE.
 
-       .
+           MOVE CC-RECORDS-CONVERTED TO LSL-CONVERTED
+           MOVE CC-RECORDS-FLAGGED TO LSL-FLAGGED
+           WRITE LOG-LINE FROM LOG-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES
 
-       500-FINAL-ROUTINE.
            CLOSE OLD-BOOK-FILE
                  NEW-BOOK-FILE
+                 CONVERSION-LOG-FILE
             STOP RUN
             .
 
