@@ -13,47 +13,74 @@
             SELECT WEATHER-REPORT
                 ASSIGN TO 'HIGHLOWREPORT.TXT'.
 
+            SELECT STATION-MASTER-FILE
+                ASSIGN TO 'STATIONMASTER.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT STATION-EXCEPTION-FILE
+                ASSIGN TO PRINTER 'STATIONEXCEPT.TXT'.
+
+            SELECT WEATHER-HISTORY-FILE
+                ASSIGN TO 'WEATHERHISTORY.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WEATHER-HISTORY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD WEATHER-FILE.
        01 WEATHER-ITEM.
           05 WI-STATION-CODE                  PIC X(3).
-	      05 WI-WEATHER-ARRAY OCCURS 12 TIMES PIC 9(3).
-  
+          05 WI-WEATHER-ARRAY OCCURS 12 TIMES PIC 9(3).
+
        FD WEATHER-REPORT.
 
        01 REPORT-RECORD PIC X(80).
 
+      *    THE STATION CODE/NAME TABLE NOW COMES FROM AN EXTERNAL
+      *    MASTER FILE INSTEAD OF BEING WIRED IN AS LITERALS HERE
+       FD STATION-MASTER-FILE.
+       01 STATION-MASTER-RECORD.
+          05 SM-STATION-CODE                  PIC X(3).
+          05 SM-STATION-NAME                  PIC X(17).
+
+      *    LISTS ANY STATION CODE IN THE WEATHER FILE THAT DIDN'T
+      *    MATCH AN ENTRY IN THE STATION MASTER FILE
+       FD STATION-EXCEPTION-FILE.
+       01 EXCEPTION-RECORD PIC X(80).
+
+      *    ACCUMULATES ONE HIGH/LOW ENTRY PER STATION EACH TIME THIS
+      *    PROGRAM RUNS SO A TREND REPORT CAN BE BUILT ACROSS MONTHS
+       FD WEATHER-HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 HR-STATION-CODE                  PIC X(3).
+          05 HR-YEAR                          PIC 99.
+          05 HR-MONTH                         PIC 99.
+          05 HR-HIGH-TEMP                     PIC 9(3).
+          05 HR-LOW-TEMP                      PIC 9(3).
+
        WORKING-STORAGE SECTION.
 
        01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
           88 MORE-RECORDS            VALUE 'Y'.
           88 NO-MORE-RECORDS         VALUE 'N'.
 
-       01 STATION-TEXT.
-          05        PIC X(20) VALUE "AZOKalamazoo".
-          05        PIC X(20) VALUE "BUFBuffalo".
-          05        PIC X(20) VALUE "CVGCincinnati".
-          05        PIC X(20) VALUE "GRRGrand Rapids".
-          05        PIC X(20) VALUE "HOUHouston-Hobby".
-          05        PIC X(20) VALUE "LAXLos Angeles".
-          05        PIC X(20) VALUE "MDWChicago-Midway".
-          05        PIC X(20) VALUE "MKGMuskegon".
-          05        PIC X(20) VALUE "NRTTokyo-Narita".
-          05        PIC X(20) VALUE "ORDChicago-O'Hare".
-
-
-       01 STATION-TBL REDEFINES STATION-TEXT.
-           05 STATION-TBL-LINE OCCURS 10 TIMES
+       01 STATION-LOAD-EOF-FLAG  PIC X  VALUE 'F'.
+          88 STATION-LOAD-DONE            VALUE 'Y'.
+
+       01 WEATHER-HISTORY-STATUS PIC XX VALUE SPACES.
+          88 WEATHER-HISTORY-OPEN-OK      VALUE '00'.
+
+      *    LOADED AT STARTUP FROM THE STATION MASTER FILE
+       01 STATION-TABLE-AREA.
+           05 ST-NUM-STATIONS       PIC 999   VALUE 0.
+           05 STATION-TBL-LINE OCCURS 1 TO 200 TIMES
+               DEPENDING ON ST-NUM-STATIONS
                INDEXED BY STATION-DATA-INDEX.
                10 ST-STATION-CODE      PIC X(3).
                10 ST-STATION-NAME      PIC X(17).
 
 
-
-
-
        01 DETAIL-FIELDS.
           05 WS-HIGH-TEMP           PIC 9(3).
           05 WS-LOW-TEMP            PIC 9(3).
@@ -77,6 +104,17 @@
           05                      PIC X(5)     VALUE SPACES.
           05 DETAIL-LOW-TEMP      PIC ZZ9.
 
+       01 WS-CURRENT-DATE.
+          05 WS-CD-YEAR           PIC 99.
+          05 WS-CD-MONTH          PIC 99.
+          05 WS-CD-DAY            PIC 99.
+
+       01 EXCEPTION-DETAIL-LINE.
+          05                      PIC X(26)    VALUE
+                                  'UNMATCHED STATION CODE: '.
+          05 EDL-STATION-CODE     PIC X(3).
+          05                      PIC X(51)    VALUE SPACES.
+
 
 
        PROCEDURE DIVISION.
@@ -93,9 +131,39 @@
 
            OPEN INPUT  WEATHER-FILE
                 OUTPUT WEATHER-REPORT
+                       STATION-EXCEPTION-FILE
+
+           PERFORM 220-LOAD-STATION-MASTER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+      *    EXTEND CREATES WEATHERHISTORY.DAT ON THE FIRST RUN AND
+      *    APPENDS TO IT ON EVERY RUN AFTER THAT
+           OPEN EXTEND WEATHER-HISTORY-FILE
+
            PERFORM 250-PRINT-THE-HEADERS
 
           .
+
+       220-LOAD-STATION-MASTER.
+
+           OPEN INPUT STATION-MASTER-FILE
+
+           PERFORM UNTIL STATION-LOAD-DONE
+               READ STATION-MASTER-FILE
+                   AT END
+                       SET STATION-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO ST-NUM-STATIONS
+                       MOVE SM-STATION-CODE
+                           TO ST-STATION-CODE(ST-NUM-STATIONS)
+                       MOVE SM-STATION-NAME
+                           TO ST-STATION-NAME(ST-NUM-STATIONS)
+               END-READ
+           END-PERFORM
+
+           CLOSE STATION-MASTER-FILE
+          .
+
        250-PRINT-THE-HEADERS.
 
            WRITE REPORT-RECORD FROM HEADER-1
@@ -135,7 +203,25 @@
 
            WRITE REPORT-RECORD FROM DETAIL-LINE
                AFTER ADVANCING 1 LINE
+
+           PERFORM 550-SAVE-HISTORY-RECORD
           .
+
+       550-SAVE-HISTORY-RECORD.
+
+      *    SKIPPED IF THE OPEN EXTEND IN 200-HOUSEKEEPING DIDN'T
+      *    SUCCEED, SO A BAD HISTORY FILE DOESN'T ABEND THE REPORT
+           IF WEATHER-HISTORY-OPEN-OK
+               MOVE WI-STATION-CODE TO HR-STATION-CODE
+               MOVE WS-CD-YEAR TO HR-YEAR
+               MOVE WS-CD-MONTH TO HR-MONTH
+               MOVE WS-HIGH-TEMP TO HR-HIGH-TEMP
+               MOVE WS-LOW-TEMP TO HR-LOW-TEMP
+
+               WRITE HISTORY-RECORD
+           END-IF
+          .
+
        450-SEARCH-ROUTINE.
 
 
@@ -143,10 +229,13 @@
            SEARCH STATION-TBL-LINE
                AT END
                    MOVE 'INVALID' TO DETAIL-STATION-NAME
+                   MOVE WI-STATION-CODE TO EDL-STATION-CODE
+                   WRITE EXCEPTION-RECORD FROM EXCEPTION-DETAIL-LINE
+                       AFTER ADVANCING 1 LINES
 
-               WHEN WI-STATION-CODE = 
+               WHEN WI-STATION-CODE =
                            ST-STATION-CODE(STATION-DATA-INDEX)
-                    MOVE ST-STATION-NAME(STATION-DATA-INDEX) TO 
+                    MOVE ST-STATION-NAME(STATION-DATA-INDEX) TO
                                                    DETAIL-STATION-NAME
 
 
@@ -186,6 +275,11 @@
        600-EOJ-ROUTINE.
            CLOSE WEATHER-FILE
                  WEATHER-REPORT
+                 STATION-EXCEPTION-FILE
+
+           IF WEATHER-HISTORY-OPEN-OK
+               CLOSE WEATHER-HISTORY-FILE
+           END-IF
           .
 
 
