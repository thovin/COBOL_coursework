@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LAB9TREND.
+       AUTHOR.        Tim J.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT WEATHER-HISTORY-FILE
+                ASSIGN TO 'WEATHERHISTORY.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORTED-HISTORY-FILE
+                ASSIGN TO 'SORTEDHISTORY.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK-FILE
+                ASSIGN TO 'HISTSORT.TMP'.
+
+            SELECT TREND-REPORT
+                ASSIGN TO PRINTER 'WEATHERTREND.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD WEATHER-HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 HR-STATION-CODE                  PIC X(3).
+          05 HR-YEAR                          PIC 99.
+          05 HR-MONTH                         PIC 99.
+          05 HR-HIGH-TEMP                     PIC 9(3).
+          05 HR-LOW-TEMP                      PIC 9(3).
+
+       FD SORTED-HISTORY-FILE.
+       01 SORTED-HISTORY-RECORD.
+          05 SH-STATION-CODE                  PIC X(3).
+          05 SH-YEAR                          PIC 99.
+          05 SH-MONTH                         PIC 99.
+          05 SH-HIGH-TEMP                     PIC 9(3).
+          05 SH-LOW-TEMP                      PIC 9(3).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SWR-STATION-CODE                 PIC X(3).
+          05 SWR-YEAR                         PIC 99.
+          05 SWR-MONTH                        PIC 99.
+          05 SWR-HIGH-TEMP                    PIC 9(3).
+          05 SWR-LOW-TEMP                     PIC 9(3).
+
+       FD TREND-REPORT.
+       01 REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+
+       01 HOLD-FIELDS.
+          05 HF-STATION-HOLD       PIC X(3)   VALUE SPACES.
+
+       01 HEADER-1.
+          05        PIC X(25) VALUE SPACES.
+          05        PIC X(30) VALUE
+                              'MULTI-MONTH TEMPERATURE TREND'.
+
+       01 STATION-HEADING.
+          05        PIC X(9)  VALUE 'STATION: '.
+          05 SHD-STATION-CODE  PIC X(3).
+          05        PIC X(68) VALUE SPACES.
+
+       01 COLUMN-HEADING.
+          05        PIC X(9)  VALUE SPACES.
+          05        PIC X(5)  VALUE 'YEAR'.
+          05        PIC X(5)  VALUE SPACES.
+          05        PIC X(5)  VALUE 'MTH'.
+          05        PIC X(7)  VALUE SPACES.
+          05        PIC X(4)  VALUE 'HIGH'.
+          05        PIC X(6)  VALUE SPACES.
+          05        PIC X(3)  VALUE 'LOW'.
+
+       01 DETAIL-LINE.
+          05        PIC X(9)  VALUE SPACES.
+          05 DL-YEAR           PIC 99.
+          05        PIC X(8)  VALUE SPACES.
+          05 DL-MONTH          PIC 99.
+          05        PIC X(9)  VALUE SPACES.
+          05 DL-HIGH-TEMP      PIC ZZ9.
+          05        PIC X(5)  VALUE SPACES.
+          05 DL-LOW-TEMP       PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 150-SORT-HISTORY-FILE
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-READ-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+          .
+
+       150-SORT-HISTORY-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWR-STATION-CODE, SWR-YEAR, SWR-MONTH
+               USING WEATHER-HISTORY-FILE
+               GIVING SORTED-HISTORY-FILE
+          .
+
+       200-HOUSEKEEPING.
+
+           OPEN INPUT  SORTED-HISTORY-FILE
+                OUTPUT TREND-REPORT
+
+           WRITE REPORT-RECORD FROM HEADER-1
+               AFTER ADVANCING PAGE
+          .
+
+       300-READ-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+            READ SORTED-HISTORY-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   PERFORM 400-REPORT-ROUTINE
+             END-READ
+            END-PERFORM
+          .
+
+       400-REPORT-ROUTINE.
+
+           IF SH-STATION-CODE NOT = HF-STATION-HOLD
+               PERFORM 450-PRINT-STATION-HEADER
+           END-IF
+
+           MOVE SH-YEAR TO DL-YEAR
+           MOVE SH-MONTH TO DL-MONTH
+           MOVE SH-HIGH-TEMP TO DL-HIGH-TEMP
+           MOVE SH-LOW-TEMP TO DL-LOW-TEMP
+
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+          .
+
+       450-PRINT-STATION-HEADER.
+
+           MOVE SH-STATION-CODE TO HF-STATION-HOLD
+           MOVE SH-STATION-CODE TO SHD-STATION-CODE
+
+           WRITE REPORT-RECORD FROM STATION-HEADING
+               AFTER ADVANCING 2 LINES
+
+           WRITE REPORT-RECORD FROM COLUMN-HEADING
+               AFTER ADVANCING 1 LINE
+          .
+
+       600-EOJ-ROUTINE.
+           CLOSE SORTED-HISTORY-FILE
+                 TREND-REPORT
+          .
