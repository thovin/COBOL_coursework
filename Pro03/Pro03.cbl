@@ -35,6 +35,11 @@
       *            5: Total cost
       *        Three group footers
       *        One footer
+      *
+      *    The CSV EXPORT FILE contains one comma-separated line per
+      *    costume SKU on the main report, plus a labeled total line
+      *    for each group footer, for loading the inventory report
+      *    into a spreadsheet
 
       ****************
       * CALCULATIONS:
@@ -59,18 +64,37 @@
            SELECT SUMMARY-REPORT-FILE
                ASSIGN TO PRINTER 'REPORT.TXT'.
 
-       
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO 'INVENTORY-SUMMARY-EXPORT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-MASTER-FILE
+               ASSIGN TO 'VENDOR-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WAREHOUSE-MASTER-FILE
+               ASSIGN TO 'WAREHOUSE-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHIP-REL-FILE
+               ASSIGN TO 'SHIP-REL-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-FILE
+               ASSIGN TO PRINTER 'PRO3ERRORS.TXT'.
+
+
        DATA DIVISION.
        FILE SECTION.
 
        FD INV-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 INVENTORY-RECORD.
            05 IR-VENDOR-ID             PIC X(4).
            05 IR-WAREHOUSE-ID          PIC X(3).
            05 IR-COSTUME-ID            PIC X(3).
-           05 IR-COSTUME-DATA OCCURS 6 TIMES.
+           05 IR-COSTUME-DATA OCCURS 12 TIMES.
                10 IR-COSTUME-NAME      PIC X(9).
                10 IR-COSTUME-SIZE      PIC A.
                10 IR-COSTUME-TYPE      PIC A.
@@ -83,13 +107,55 @@
 
        01 REPORT-RECORD                PIC X(80).
 
+       FD CSV-EXPORT-FILE
+           RECORD CONTAINS 90 CHARACTERS.
+
+       01 CSV-EXPORT-RECORD            PIC X(90).
+
+       FD VENDOR-MASTER-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+
+       01 VENDOR-MASTER-RECORD.
+           05 VM-VENDOR-ID              PIC X(4).
+           05 VM-VENDOR-NAME            PIC X(20).
+
+       FD WAREHOUSE-MASTER-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+
+       01 WAREHOUSE-MASTER-RECORD.
+           05 WM-WAREHOUSE-ID           PIC X(3).
+           05 WM-WAREHOUSE-NAME         PIC X(20).
+
+       FD SHIP-REL-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01 SHIP-REL-RECORD.
+           05 SRM-VENDOR-ID              PIC X(4).
+           05 SRM-WAREHOUSE-ID           PIC X(3).
+
+       FD ERROR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 ERROR-RECORD                 PIC X(80).
+
 
        WORKING-STORAGE SECTION.
 
        01 FLAGS-AND-COUNTERS.
            05 EOF-FLAG                 PIC X           VALUE 'F'.
            05 NEW-LINES                PIC 99          VALUE 1.
+           05 WS-LINE-COUNT            PIC 99          VALUE 0.
+           05 WS-PAGE-NUMBER           PIC 999         VALUE 0.
            05 SUB                      PIC 99.
+           05 PAIR-CHECK               PIC X.
+               88 VALID-PAIR           VALUE 'Y'.
+               88 INVALID-PAIR         VALUE 'N'.
+           05 VENDOR-LOAD-SW           PIC X           VALUE 'N'.
+               88 VENDOR-LOAD-DONE     VALUE 'Y'.
+           05 WAREHOUSE-LOAD-SW        PIC X           VALUE 'N'.
+               88 WAREHOUSE-LOAD-DONE  VALUE 'Y'.
+           05 SHIP-REL-LOAD-SW         PIC X           VALUE 'N'.
+               88 SHIP-REL-LOAD-DONE   VALUE 'Y'.
 
        01 RUNNING-TOTALS.
            05 RT-VENDOR-TOTAL             PIC 9(8)V99   VALUE 0.
@@ -107,6 +173,34 @@
            05 HF-WAREHOUSE-ID          PIC X(11).
            05 HF-VENDOR-ID             PIC X(4)        VALUE 'FRST'.
            05 HF-CALCULATED-COST       PIC 9(5)V99.
+           05 HF-CSV-TOTAL-COST        PIC 99999.99.
+           05 HF-CSV-LABEL             PIC X(15).
+           05 HF-CSV-GROUP-TOTAL       PIC 9(9).99.
+
+       01 VENDOR-TABLE-AREA.
+           05 VT-NUM-VENDORS           PIC 999         VALUE 0.
+           05 VENDOR-TBL-LINE OCCURS 1 TO 50 TIMES
+               DEPENDING ON VT-NUM-VENDORS
+               INDEXED BY VENDOR-TBL-INDEX.
+               10 VT-VENDOR-ID         PIC X(4).
+               10 VT-VENDOR-NAME       PIC X(20).
+
+       01 WAREHOUSE-TABLE-AREA.
+           05 WT-NUM-WAREHOUSES        PIC 999         VALUE 0.
+           05 WAREHOUSE-TBL-LINE OCCURS 1 TO 50 TIMES
+               DEPENDING ON WT-NUM-WAREHOUSES
+               INDEXED BY WAREHOUSE-TBL-INDEX.
+               10 WT-WAREHOUSE-ID      PIC X(3).
+               10 WT-WAREHOUSE-NAME    PIC X(20).
+
+       01 SHIP-REL-TABLE-AREA.
+      *    VALID VENDOR/WAREHOUSE SHIPPING-RELATIONSHIP PAIRS
+           05 SR-NUM-PAIRS              PIC 999        VALUE 0.
+           05 SHIP-REL-TBL-LINE OCCURS 1 TO 100 TIMES
+               DEPENDING ON SR-NUM-PAIRS
+               INDEXED BY SHIP-REL-TBL-INDEX.
+               10 SR-VENDOR-ID          PIC X(4).
+               10 SR-WAREHOUSE-ID       PIC X(3).
 
 
       **************        OUTPUT AREA        ********************
@@ -114,7 +208,10 @@
        01 HEADING-ONE.
            05 FILLER                   PIC X(34)       VALUE SPACES.
            05                          PIC X(11)    VALUE 'ASHRALS LTD'.
-           05 FILLER                   PIC X(35)       VALUE SPACES.
+           05 FILLER                   PIC X(24)       VALUE SPACES.
+           05                          PIC X(5)        VALUE 'PAGE '.
+           05 H1-PAGE-NUMBER           PIC ZZ9.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
 
        01 HEADING-TWO.
            05 FILLER                   PIC X(10)       VALUE SPACES.
@@ -157,7 +254,9 @@
            05 FILLER                   PIC X(18)       VALUE SPACES.
 
        01 COSTUME-HEADER-TWO.
-           05 FILLER                   PIC X(13)       VALUE SPACES.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(2)        VALUE 'ID'.
+           05 FILLER                   PIC X(7)        VALUE SPACES.
            05                          PIC X(4)        VALUE 'NAME'.
            05 FILLER                   PIC X(9)        VALUE SPACES.
            05                          PIC X(4)        VALUE 'SIZE'.
@@ -170,7 +269,9 @@
            05 FILLER                   PIC X(19)       VALUE SPACES.
 
        01 DETAIL-LINE.
-           05 FILLER                   PIC X(10)       VALUE SPACES.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 DL-COSTUME-ID            PIC X(3).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
            05 DL-COSTUME-NAME          PIC X(9).
            05 FILLER                   PIC X(4)        VALUE SPACES.
            05 DL-COSTUME-SIZE          PIC X(8).
@@ -211,12 +312,27 @@
 
        01 GRAND-TOTAL-LINE.
            05 FILLER                   PIC X(29)       VALUE SPACES.
-           05                          PIC X(17)       VALUE 
+           05                          PIC X(17)       VALUE
                                                    'GRAND TOTAL COST:'.
            05 FILLER                   PIC XXX         VALUE SPACES.
            05 GTL-GRAND-TOTAL          PIC $ZZZ,ZZZ,ZZ9.99.
            05 FILLER                   PIC X(16)       VALUE SPACES.
 
+      *    LOGS A VENDOR/WAREHOUSE PAIRING THAT DIDN'T MATCH THE
+      *    SHIPPING-RELATIONSHIP MASTER SO THE DROPPED DATA IS CAUGHT
+      *    HERE INSTEAD OF BY A HUMAN NOTICING THE GAP LATER
+       01 ERROR-DETAIL-LINE.
+           05 FILLER                   PIC X(9)        VALUE SPACES.
+           05                          PIC X(8)        VALUE 'VENDOR: '.
+           05 EDL-VENDOR-ID            PIC X(4).
+           05 FILLER                   PIC X(5)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                                   'WAREHOUSE: '.
+           05 EDL-WAREHOUSE-ID         PIC X(3).
+           05 FILLER                   PIC X(5)        VALUE SPACES.
+           05                          PIC X(8)        VALUE 'REASON: '.
+           05 EDL-REASON               PIC X(27).
+
 
        PROCEDURE DIVISION.
        
@@ -227,9 +343,11 @@
            .
 
        15-HOUSEKEEPING.
-           
+
            OPEN INPUT INV-FILE
-               OUTPUT SUMMARY-REPORT-FILE
+               OUTPUT SUMMARY-REPORT-FILE, CSV-EXPORT-FILE, ERROR-FILE
+
+           PERFORM 12-LOAD-MASTER-FILES
 
            ACCEPT WS-DATE FROM DATE
            MOVE WS-MONTH TO H2-MONTH
@@ -237,15 +355,152 @@
            MOVE WS-YEAR TO H2-YEAR
 
            PERFORM 20-PRINT-HEADER
+
+           STRING
+               'VENDOR,WAREHOUSE,COSTUME ID,COSTUME NAME,SIZE,TYPE,'
+                   DELIMITED BY SIZE
+               'QTY IN STOCK,TOTAL COST'
+                   DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+           WRITE CSV-EXPORT-RECORD
+           .
+
+       12-LOAD-MASTER-FILES.
+      *    BUILDS THE VENDOR AND WAREHOUSE LOOKUP TABLES FROM THE
+      *    MASTER FILES SO NEW VENDORS/WAREHOUSES CAN BE ADDED BY
+      *    EDITING A DATA FILE INSTEAD OF RECOMPILING THE PROGRAM
+           OPEN INPUT VENDOR-MASTER-FILE
+
+           PERFORM UNTIL VENDOR-LOAD-DONE
+               READ VENDOR-MASTER-FILE
+                   AT END
+                       SET VENDOR-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO VT-NUM-VENDORS
+                       MOVE VM-VENDOR-ID TO
+                               VT-VENDOR-ID(VT-NUM-VENDORS)
+                       MOVE VM-VENDOR-NAME TO
+                               VT-VENDOR-NAME(VT-NUM-VENDORS)
+               END-READ
+           END-PERFORM
+
+           CLOSE VENDOR-MASTER-FILE
+
+           OPEN INPUT WAREHOUSE-MASTER-FILE
+
+           PERFORM UNTIL WAREHOUSE-LOAD-DONE
+               READ WAREHOUSE-MASTER-FILE
+                   AT END
+                       SET WAREHOUSE-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WT-NUM-WAREHOUSES
+                       MOVE WM-WAREHOUSE-ID TO
+                               WT-WAREHOUSE-ID(WT-NUM-WAREHOUSES)
+                       MOVE WM-WAREHOUSE-NAME TO
+                               WT-WAREHOUSE-NAME(WT-NUM-WAREHOUSES)
+               END-READ
+           END-PERFORM
+
+           CLOSE WAREHOUSE-MASTER-FILE
+
+           OPEN INPUT SHIP-REL-FILE
+
+           PERFORM UNTIL SHIP-REL-LOAD-DONE
+               READ SHIP-REL-FILE
+                   AT END
+                       SET SHIP-REL-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO SR-NUM-PAIRS
+                       MOVE SRM-VENDOR-ID TO
+                               SR-VENDOR-ID(SR-NUM-PAIRS)
+                       MOVE SRM-WAREHOUSE-ID TO
+                               SR-WAREHOUSE-ID(SR-NUM-PAIRS)
+               END-READ
+           END-PERFORM
+
+           CLOSE SHIP-REL-FILE
+           .
+
+       18-CHECK-VALID-PAIR.
+      *    VALIDATES THE VENDOR/WAREHOUSE PAIR TOGETHER AGAINST THE
+      *    KNOWN SHIPPING RELATIONSHIPS, NOT JUST EACH CODE ON ITS OWN
+           MOVE 'Y' TO PAIR-CHECK
+
+           SET SHIP-REL-TBL-INDEX TO 1
+           SEARCH SHIP-REL-TBL-LINE
+               AT END
+                   MOVE 'N' TO PAIR-CHECK
+
+               WHEN IR-VENDOR-ID = SR-VENDOR-ID(SHIP-REL-TBL-INDEX)
+                   AND IR-WAREHOUSE-ID =
+                               SR-WAREHOUSE-ID(SHIP-REL-TBL-INDEX)
+                   CONTINUE
+           END-SEARCH
+           .
+
+       19-WRITE-ERROR-LINE.
+      *    RECORDS AN INVALID VENDOR/WAREHOUSE PAIRING SO IT SHOWS UP
+      *    ON THE ERROR LOG INSTEAD OF JUST VANISHING FROM THE REPORT
+           MOVE IR-VENDOR-ID TO EDL-VENDOR-ID
+           MOVE IR-WAREHOUSE-ID TO EDL-WAREHOUSE-ID
+           MOVE 'INVALID VENDOR/WAREHOUSE PAIRING' TO EDL-REASON
+
+           WRITE ERROR-RECORD FROM ERROR-DETAIL-LINE
+           .
+
+       16-LOOKUP-VENDOR.
+      *    SHARED VENDOR-NAME LOOKUP USED ANYWHERE A VENDOR HEADING
+      *    OR TOTAL LINE NEEDS THE VENDOR NAME FOR IR-VENDOR-ID
+           SET VENDOR-TBL-INDEX TO 1
+           SEARCH VENDOR-TBL-LINE
+               AT END
+                   STRING
+                       'INVALID-' DELIMITED BY SIZE
+                       IR-VENDOR-ID DELIMITED BY SIZE
+                   INTO VH-VENDOR-ID
+                   END-STRING
+
+               WHEN IR-VENDOR-ID = VT-VENDOR-ID(VENDOR-TBL-INDEX)
+                   MOVE VT-VENDOR-NAME(VENDOR-TBL-INDEX) TO
+                               VH-VENDOR-ID
+           END-SEARCH
+           .
+
+       17-LOOKUP-WAREHOUSE.
+      *    SHARED WAREHOUSE-NAME LOOKUP USED ANYWHERE A WAREHOUSE
+      *    HEADING OR TOTAL LINE NEEDS THE NAME FOR IR-WAREHOUSE-ID
+           SET WAREHOUSE-TBL-INDEX TO 1
+           SEARCH WAREHOUSE-TBL-LINE
+               AT END
+                   STRING
+                       'INVALID-' DELIMITED BY SIZE
+                       IR-WAREHOUSE-ID DELIMITED BY SIZE
+                   INTO WH-WAREHOUSE-ID
+                   END-STRING
+
+               WHEN IR-WAREHOUSE-ID =
+                               WT-WAREHOUSE-ID(WAREHOUSE-TBL-INDEX)
+                   MOVE WT-WAREHOUSE-NAME(WAREHOUSE-TBL-INDEX) TO
+                               WH-WAREHOUSE-ID
+           END-SEARCH
            .
 
        20-PRINT-HEADER.
+      *    REPRINTS THE COMPANY/REPORT HEADERS WITH A NEW PAGE NUMBER;
+      *    CALLED AT STARTUP AND WHENEVER 35-WRITE-LINE DETECTS THE
+      *    CURRENT PAGE IS FULL
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER
 
            WRITE REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
 
            MOVE HEADING-TWO TO REPORT-RECORD
-           PERFORM 35-WRITE-LINE
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 2 TO WS-LINE-COUNT
            MOVE 3 TO NEW-LINES
            .
 
@@ -264,39 +519,15 @@
 
        30-PROCESS-INFILE-LINE.
 
-           IF HF-VENDOR-ID = 'FRST'
-               EVALUATE IR-WAREHOUSE-ID
-                   WHEN 'BHM'
-                       MOVE 'Birmingham' TO WH-WAREHOUSE-ID
-    
-                   WHEN 'HUN'
-                       MOVE 'Huntsville' TO WH-WAREHOUSE-ID
-    
-                   WHEN OTHER
-                       STRING
-                           'INVALID-' DELIMITED BY SIZE
-                           HF-WAREHOUSE-ID DELIMITED BY SIZE
-                       INTO WH-WAREHOUSE-ID
-                       END-STRING
-               END-EVALUATE
+           PERFORM 18-CHECK-VALID-PAIR
 
-               EVALUATE IR-VENDOR-ID
-                   WHEN 'LA10'
-                       MOVE 'Los Angeles' TO VH-VENDOR-ID
-    
-                   WHEN 'CH20'
-                       MOVE 'Chicago' TO VH-VENDOR-ID
-    
-                   WHEN 'NY30'
-                       MOVE 'New York City' TO VH-VENDOR-ID
-    
-                   WHEN OTHER
-                       STRING
-                           'INVALID-' DELIMITED BY SIZE
-                           IR-VENDOR-ID DELIMITED BY SIZE
-                       INTO VH-VENDOR-ID
-                       END-STRING
-               END-EVALUATE
+           IF INVALID-PAIR
+               PERFORM 19-WRITE-ERROR-LINE
+           END-IF
+
+           IF HF-VENDOR-ID = 'FRST'
+               PERFORM 17-LOOKUP-WAREHOUSE
+               PERFORM 16-LOOKUP-VENDOR
 
                MOVE VENDOR-HEADING TO REPORT-RECORD
                PERFORM 35-WRITE-LINE
@@ -323,38 +554,8 @@
                    PERFORM 41-WAREHOUSE-BREAK
                    PERFORM 42-VENDOR-BREAK
 
-                   EVALUATE IR-VENDOR-ID
-                       WHEN 'LA10'
-                           MOVE 'Los Angeles' TO VH-VENDOR-ID
-        
-                       WHEN 'CH20'
-                           MOVE 'Chicago' TO VH-VENDOR-ID
-        
-                       WHEN 'NY30'
-                           MOVE 'New York City' TO VH-VENDOR-ID
-        
-                       WHEN OTHER
-                           STRING
-                               'INVALID-' DELIMITED BY SIZE
-                               IR-VENDOR-ID DELIMITED BY SIZE
-                           INTO VH-VENDOR-ID
-                           END-STRING
-                   END-EVALUATE
-
-                   EVALUATE IR-WAREHOUSE-ID
-                       WHEN 'BHM'
-                           MOVE 'Birmingham' TO WH-WAREHOUSE-ID
-        
-                       WHEN 'HUN'
-                           MOVE 'Huntsville' TO WH-WAREHOUSE-ID
-        
-                       WHEN OTHER
-                           STRING
-                               'INVALID-' DELIMITED BY SIZE
-                               HF-WAREHOUSE-ID DELIMITED BY SIZE
-                           INTO WH-WAREHOUSE-ID
-                           END-STRING
-                   END-EVALUATE
+                   PERFORM 16-LOOKUP-VENDOR
+                   PERFORM 17-LOOKUP-WAREHOUSE
 
                    WRITE REPORT-RECORD FROM VENDOR-HEADING
                        AFTER ADVANCING PAGE
@@ -375,22 +576,9 @@
                    IF HF-WAREHOUSE-ID NOT = IR-WAREHOUSE-ID
                        PERFORM 40-COSTUME-BREAK
                        PERFORM 41-WAREHOUSE-BREAK
-    
-                       EVALUATE IR-WAREHOUSE-ID
-                           WHEN 'BHM'
-                               MOVE 'Birmingham' TO WH-WAREHOUSE-ID
-            
-                           WHEN 'HUN'
-                               MOVE 'Huntsville' TO WH-WAREHOUSE-ID
-            
-                           WHEN OTHER
-                               STRING
-                                   'INVALID-' DELIMITED BY SIZE
-                                   IR-WAREHOUSE-ID DELIMITED BY SIZE
-                               INTO WH-WAREHOUSE-ID
-                               END-STRING
-                       END-EVALUATE
-    
+
+                       PERFORM 17-LOOKUP-WAREHOUSE
+
                        MOVE WAREHOUSE-HEADING TO REPORT-RECORD
                        PERFORM 35-WRITE-LINE
                        MOVE 3 TO NEW-LINES
@@ -420,9 +608,10 @@
            END-IF
 
 
+           MOVE IR-COSTUME-ID TO DL-COSTUME-ID
            MOVE IR-COSTUME-NAME(1) TO DL-COSTUME-NAME
            PERFORM VARYING SUB FROM 1 BY 1
-               UNTIL SUB > 6
+               UNTIL SUB > 12
 
                EVALUATE IR-COSTUME-SIZE(SUB)
                    WHEN 'L'
@@ -437,6 +626,12 @@
                    WHEN 'P'
                        MOVE 'Plus' TO DL-COSTUME-SIZE
 
+                   WHEN 'X'
+                       MOVE 'XLarge' TO DL-COSTUME-SIZE
+
+                   WHEN 'Z'
+                       MOVE 'XSmall' TO DL-COSTUME-SIZE
+
                    WHEN OTHER
                        STRING
                            'BAD-' DELIMITED BY SIZE
@@ -452,6 +647,12 @@
                    WHEN 'C'
                        MOVE 'Child' TO DL-COSTUME-TYPE
 
+                   WHEN 'T'
+                       MOVE 'Teen' TO DL-COSTUME-TYPE
+
+                   WHEN 'P'
+                       MOVE 'Pet' TO DL-COSTUME-TYPE
+
                    WHEN OTHER
                        STRING
                            'BAD-' DELIMITED BY size
@@ -483,24 +684,76 @@
                END-IF
     
     
-               ADD HF-CALCULATED-COST TO RT-VENDOR-TOTAL
-               ADD HF-CALCULATED-COST TO RT-WAREHOUSE-TOTAL
-               ADD HF-CALCULATED-COST TO RT-COSTUME-TOTAL
-               ADD HF-CALCULATED-COST TO RT-GRAND-TOTAL
+      *    ONLY ROLLS A COSTUME'S COST INTO THE TOTALS WHEN IT'S
+      *    ACTUALLY GOING TO PRINT -- OTHERWISE A BLANK OR
+      *    INVALID-PAIR LINE WOULD SKEW EVERY BREAK TOTAL THAT
+      *    FOLLOWS IT
+               IF IR-COSTUME-DATA(SUB) NOT = SPACES AND VALID-PAIR
+                   ADD HF-CALCULATED-COST TO RT-VENDOR-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-WAREHOUSE-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-COSTUME-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-GRAND-TOTAL
 
-                   
-               IF IR-COSTUME-DATA(SUB) NOT = SPACES
                    MOVE DETAIL-LINE TO REPORT-RECORD
                    PERFORM 35-WRITE-LINE
+                   PERFORM 36-WRITE-CSV-LINE
                END-IF
-    
+
+               MOVE SPACES TO DL-COSTUME-ID
                MOVE SPACES TO DL-COSTUME-NAME
                MOVE 1 TO NEW-LINES
            .
 
        35-WRITE-LINE.
+      *    FORCES A NEW PAGE WITH REPEATED HEADERS ONCE THE CURRENT
+      *    PAGE FILLS UP, SO PAGES NEVER RUN TOGETHER ON THE PRINTER
+           IF WS-LINE-COUNT >= 55
+               PERFORM 20-PRINT-HEADER
+           END-IF
+
            WRITE REPORT-RECORD
                AFTER ADVANCING NEW-LINES
+
+           ADD NEW-LINES TO WS-LINE-COUNT
+           .
+
+       36-WRITE-CSV-LINE.
+           MOVE HF-CALCULATED-COST TO HF-CSV-TOTAL-COST
+
+           STRING
+               IR-VENDOR-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-WAREHOUSE-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-COSTUME-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-COSTUME-NAME(SUB) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               DL-COSTUME-SIZE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               DL-COSTUME-TYPE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               DL-QTY-IN-STOCK DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HF-CSV-TOTAL-COST DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+
+           WRITE CSV-EXPORT-RECORD
+           .
+
+       37-WRITE-CSV-TOTAL-LINE.
+      *    WRITES A LABELED GROUP-TOTAL ROW TO THE CSV EXPORT, FROM
+      *    HF-CSV-LABEL/HF-CSV-GROUP-TOTAL SET BY THE CALLING BREAK
+           STRING
+               'TOTAL - ' DELIMITED BY SIZE
+               HF-CSV-LABEL DELIMITED BY SIZE
+               ',,,,,,' DELIMITED BY SIZE
+               HF-CSV-GROUP-TOTAL DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+
+           WRITE CSV-EXPORT-RECORD
            .
 
        40-COSTUME-BREAK.
@@ -509,61 +762,68 @@
            MOVE 2 TO NEW-LINES
            PERFORM 35-WRITE-LINE
 
+           MOVE 'COSTUME TOTAL' TO HF-CSV-LABEL
+           MOVE RT-COSTUME-TOTAL TO HF-CSV-GROUP-TOTAL
+           PERFORM 37-WRITE-CSV-TOTAL-LINE
+
            MOVE ZEROES TO RT-COSTUME-TOTAL
            MOVE IR-COSTUME-NAME(1) TO HF-COSTUME-NAME
            .
 
        41-WAREHOUSE-BREAK.
-           EVALUATE HF-WAREHOUSE-ID
-               WHEN 'BHM'
-                   MOVE 'Birmingham' TO WTL-WAREHOUSE-ID
-
-               WHEN 'HUN'
-                   MOVE 'Huntsville' TO WTL-WAREHOUSE-ID
-
-               WHEN OTHER
+           SET WAREHOUSE-TBL-INDEX TO 1
+           SEARCH WAREHOUSE-TBL-LINE
+               AT END
                    STRING
                        'INVALID-' DELIMITED BY SIZE
                        HF-WAREHOUSE-ID DELIMITED BY SIZE
                    INTO WTL-WAREHOUSE-ID
                    END-STRING
-           END-EVALUATE
+
+               WHEN HF-WAREHOUSE-ID(1:3) =
+                               WT-WAREHOUSE-ID(WAREHOUSE-TBL-INDEX)
+                   MOVE WT-WAREHOUSE-NAME(WAREHOUSE-TBL-INDEX) TO
+                               WTL-WAREHOUSE-ID
+           END-SEARCH
 
            MOVE RT-WAREHOUSE-TOTAL TO WTL-WAREHOUSE-TOTAL
            MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
       *    MOVE 2 TO NEW-LINES
            PERFORM 35-WRITE-LINE
 
+           MOVE 'WAREHOUSE TOTAL' TO HF-CSV-LABEL
+           MOVE RT-WAREHOUSE-TOTAL TO HF-CSV-GROUP-TOTAL
+           PERFORM 37-WRITE-CSV-TOTAL-LINE
+
            MOVE ZEROES TO RT-WAREHOUSE-TOTAL
            MOVE IR-WAREHOUSE-ID TO HF-WAREHOUSE-ID
       *    MOVE WTL-WAREHOUSE-ID TO WH-WAREHOUSE-ID
            .
 
        42-VENDOR-BREAK.
-           EVALUATE HF-VENDOR-ID
-               WHEN 'LA10'
-                   MOVE 'Los Angeles' TO VTL-VENDOR-ID
-
-               WHEN 'CH20'
-                   MOVE 'Chicago' TO VTL-VENDOR-ID
-
-               WHEN 'NY30'
-                   MOVE 'New York City' TO VTL-VENDOR-ID
-
-               WHEN OTHER
+           SET VENDOR-TBL-INDEX TO 1
+           SEARCH VENDOR-TBL-LINE
+               AT END
                    STRING
                        'INVALID-' DELIMITED BY SIZE
                        HF-VENDOR-ID DELIMITED BY SIZE
                    INTO VTL-VENDOR-ID
                    END-STRING
-           END-EVALUATE
 
+               WHEN HF-VENDOR-ID = VT-VENDOR-ID(VENDOR-TBL-INDEX)
+                   MOVE VT-VENDOR-NAME(VENDOR-TBL-INDEX) TO
+                               VTL-VENDOR-ID
+           END-SEARCH
 
            MOVE RT-VENDOR-TOTAL TO VTL-VENDOR-TOTAL
            MOVE VENDOR-TOTAL-LINE TO REPORT-RECORD
       *    MOVE 2 TO NEW-LINES
            PERFORM 35-WRITE-LINE
 
+           MOVE 'VENDOR TOTAL' TO HF-CSV-LABEL
+           MOVE RT-VENDOR-TOTAL TO HF-CSV-GROUP-TOTAL
+           PERFORM 37-WRITE-CSV-TOTAL-LINE
+
            MOVE ZEROES TO RT-VENDOR-TOTAL
            MOVE IR-VENDOR-ID TO HF-VENDOR-ID
            .
@@ -577,11 +837,15 @@
            MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
            PERFORM 35-WRITE-LINE
 
+           MOVE 'GRAND TOTAL' TO HF-CSV-LABEL
+           MOVE RT-GRAND-TOTAL TO HF-CSV-GROUP-TOTAL
+           PERFORM 37-WRITE-CSV-TOTAL-LINE
+
            CLOSE INV-FILE
            .
 
        100-WRAP-UP.
-           CLOSE SUMMARY-REPORT-FILE
+           CLOSE SUMMARY-REPORT-FILE, CSV-EXPORT-FILE, ERROR-FILE
 
-           STOP RUN
+           GOBACK
            .
