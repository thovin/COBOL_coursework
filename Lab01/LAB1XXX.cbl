@@ -25,11 +25,14 @@
 
 
        FD    SCOUT-FILE
-           RECORD CONTAINS 16 CHARACTERS.
+           RECORD CONTAINS 25 CHARACTERS.
        01    SCOUT-REC.
            05 SR-NAME             PIC X(10).
            05 SR-SAMOAS-SOLD      PIC 999.
            05 SR-MINTS-SOLD       PIC 999.
+           05 SR-TAGALONGS-SOLD   PIC 999.
+           05 SR-TREFOILS-SOLD    PIC 999.
+           05 SR-DOSIDOS-SOLD     PIC 999.
 
 
        FD    REPORT-FILE
@@ -41,7 +44,15 @@
              05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
 
        01  TEMP-FIELDS.
-           05 WS-COOKIE-TOTAL     PIC 9999 VALUE 0. 
+           05 WS-COOKIE-TOTAL     PIC 9999 VALUE 0.
+
+       01  TROOP-TOTAL-FIELDS.
+           05 WS-TROOP-SAMOAS     PIC 9(5) VALUE 0.
+           05 WS-TROOP-MINTS      PIC 9(5) VALUE 0.
+           05 WS-TROOP-TAGALONGS  PIC 9(5) VALUE 0.
+           05 WS-TROOP-TREFOILS   PIC 9(5) VALUE 0.
+           05 WS-TROOP-DOSIDOS    PIC 9(5) VALUE 0.
+           05 WS-TROOP-TOTAL      PIC 9(6) VALUE 0.
 
       *************************OUTPUT AREA********************************
 
@@ -53,14 +64,37 @@
           05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-MINTS-OUT    PIC 999.
           05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-TAGALONGS-OUT PIC 999.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-TREFOILS-OUT PIC 999.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-DOSIDOS-OUT  PIC 999.
+          05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-COOKIE-TOTAL PIC 9,999.
 
+       01 TROOP-TOTAL-LINE.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(13) VALUE 'TROOP TOTAL:'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 TL-SAMOAS-TOTAL      PIC 9(5).
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 TL-MINTS-TOTAL       PIC 9(5).
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 TL-TAGALONGS-TOTAL   PIC 9(5).
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 TL-TREFOILS-TOTAL    PIC 9(5).
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 TL-DOSIDOS-TOTAL     PIC 9(5).
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 TL-GRAND-TOTAL       PIC 9(6).
+
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
 
            PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-RECORDS
+           PERFORM 225-PRINT-TROOP-TOTAL
            PERFORM 250-CLOSE-ROUTINE
 
            .
@@ -92,17 +126,42 @@
               MOVE SR-NAME TO DL-NAME-OUT
               MOVE SR-SAMOAS-SOLD TO DL-SAMOAS-OUT
               MOVE SR-MINTS-SOLD TO DL-MINTS-OUT
+              MOVE SR-TAGALONGS-SOLD TO DL-TAGALONGS-OUT
+              MOVE SR-TREFOILS-SOLD TO DL-TREFOILS-OUT
+              MOVE SR-DOSIDOS-SOLD TO DL-DOSIDOS-OUT
 
-              ADD SR-SAMOAS-SOLD TO SR-MINTS-SOLD GIVING WS-COOKIE-TOTAL
+              ADD SR-SAMOAS-SOLD SR-MINTS-SOLD SR-TAGALONGS-SOLD
+                  SR-TREFOILS-SOLD SR-DOSIDOS-SOLD
+                  GIVING WS-COOKIE-TOTAL
 
               MOVE WS-COOKIE-TOTAL TO DL-COOKIE-TOTAL
 
+              ADD SR-SAMOAS-SOLD TO WS-TROOP-SAMOAS
+              ADD SR-MINTS-SOLD TO WS-TROOP-MINTS
+              ADD SR-TAGALONGS-SOLD TO WS-TROOP-TAGALONGS
+              ADD SR-TREFOILS-SOLD TO WS-TROOP-TREFOILS
+              ADD SR-DOSIDOS-SOLD TO WS-TROOP-DOSIDOS
+              ADD WS-COOKIE-TOTAL TO WS-TROOP-TOTAL
 
               MOVE DETAIL-LINE TO REPORT-REC
 
               WRITE REPORT-REC
            .
 
+       225-PRINT-TROOP-TOTAL.
+
+              MOVE WS-TROOP-SAMOAS TO TL-SAMOAS-TOTAL
+              MOVE WS-TROOP-MINTS TO TL-MINTS-TOTAL
+              MOVE WS-TROOP-TAGALONGS TO TL-TAGALONGS-TOTAL
+              MOVE WS-TROOP-TREFOILS TO TL-TREFOILS-TOTAL
+              MOVE WS-TROOP-DOSIDOS TO TL-DOSIDOS-TOTAL
+              MOVE WS-TROOP-TOTAL TO TL-GRAND-TOTAL
+
+              MOVE TROOP-TOTAL-LINE TO REPORT-REC
+
+              WRITE REPORT-REC
+           .
+
        250-CLOSE-ROUTINE.
 
               CLOSE SCOUT-FILE
