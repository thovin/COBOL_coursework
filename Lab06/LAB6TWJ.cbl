@@ -13,22 +13,33 @@
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER "MULTIBREAKREPORT.TXT".
+      *
+           SELECT TRANSCRIPT-FILE
+               ASSIGN TO "TRANSCRIPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSCRIPT-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
       *
+      *    RECORD SHAPE MATCHES THE SHARED STUDENT MASTER FORMAT ALSO
+      *    USED BY LAB5TWJ/LAB10TWJ (DEPT CODE, CLASS CODE, NAME, AND
+      *    WEIGHTED TEST ENTRIES) SO ONE STUDENT'S DATA NO LONGER HAS
+      *    TO BE ENTERED DIFFERENTLY FOR EACH REPORT
        FD STUDENT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON SR-NUM-TESTS.
       *
        01  STUDENT-RECORD.
            05  SR-DEPT-CODE                    PIC A(4).
            05  SR-CLASS-CODE                   PIC X(5).
            05  SR-NAME                         PIC X(20).
-           05  SR-TEST1                        PIC 9(3).
-           05  SR-TEST2                        PIC 9(3).
-           05  SR-TEST3                        PIC 9(3).
-           05  SR-TEST4                        PIC 9(3).
-           05  FILLER                          PIC X(39).
+           05  SR-NUM-TESTS                    PIC 9.
+           05  SR-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON SR-NUM-TESTS
+               INDEXED BY SR-TEST-INDEX.
+               10  SR-TEST                     PIC 9(3).
+               10  SR-WEIGHT                   PIC 9V99.
 
       *
        FD  STUDENT-REPORT-FILE
@@ -36,6 +47,19 @@
       *
        01  REPORT-LINE                     PIC X(80).
 
+      *
+      *    ACCUMULATES ONE LINE PER GRADED STUDENT/CLASS EACH TIME
+      *    THIS PROGRAM RUNS, SO A SEPARATE ROLLUP PROGRAM CAN BUILD
+      *    A SEMESTER TRANSCRIPT ACROSS MULTIPLE RUNS
+       FD  TRANSCRIPT-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+      *
+       01  TRANSCRIPT-RECORD.
+           05  TR-DEPT-CODE                PIC A(4).
+           05  TR-CLASS-CODE               PIC X(5).
+           05  TR-NAME                     PIC X(20).
+           05  TR-AVERAGE                  PIC S9(5)V99.
+           05  TR-LETTER-GRADE             PIC X.
       *
        WORKING-STORAGE SECTION.
       *
@@ -44,6 +68,8 @@
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
+           05  TRANSCRIPT-FILE-STATUS      PIC XX      VALUE SPACES.
+               88 TRANSCRIPT-OPEN-OK                   VALUE '00'.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC 9       VALUE 1.
@@ -54,11 +80,22 @@
            05  WS-DAY                      PIC 99.
       *
        01  DETAIL-FIELDS.
-           05  DF-TEST-TOTAL                PIC S9(5)    VALUE +0.
+           05  DF-WEIGHTED-SUM              PIC S9(6)V99 VALUE +0.
+           05  DF-WEIGHT-TOTAL              PIC S9(3)V99 VALUE +0.
            05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
       *
        01  CLASS-FIELDS.
            05  CF-STUDENT-COUNT             PIC S99      VALUE +0.
+      *
+      *    TALLIES HOW MANY STUDENTS IN THE CURRENT CLASS EARNED EACH
+      *    LETTER GRADE, SO A DISTRIBUTION LINE CAN BE PRINTED AT
+      *    EVERY CLASS BREAK
+       01  CLASS-GRADE-FIELDS.
+           05  CF-A-COUNT                   PIC S99      VALUE +0.
+           05  CF-B-COUNT                   PIC S99      VALUE +0.
+           05  CF-C-COUNT                   PIC S99      VALUE +0.
+           05  CF-D-COUNT                   PIC S99      VALUE +0.
+           05  CF-F-COUNT                   PIC S99      VALUE +0.
       *
        01  DEPT-FIELDS.
            05  DF-STUDENT-COUNT             PIC S99      VALUE +0.      
@@ -128,6 +165,19 @@
            05                              PIC X(5)    VALUE ' IS  '.
            05  CGL-CLASS-TOTAL             PIC ZZ9.
 
+       01  CLASS-GRADE-LINE.
+           05                              PIC X(45)   VALUE
+                            'GRADE DISTRIBUTION -- A:'.
+           05  CGDL-A-COUNT                PIC Z9.
+           05                              PIC X(4)    VALUE '  B:'.
+           05  CGDL-B-COUNT                PIC Z9.
+           05                              PIC X(4)    VALUE '  C:'.
+           05  CGDL-C-COUNT                PIC Z9.
+           05                              PIC X(4)    VALUE '  D:'.
+           05  CGDL-D-COUNT                PIC Z9.
+           05                              PIC X(4)    VALUE '  F:'.
+           05  CGDL-F-COUNT                PIC Z9.
+
        01  DEPART-GROUP-LINE.
            05                              PIC X(45) VALUE
                             'TOTAL NUMBER OF STUDENTS FOR DEPT '.
@@ -150,6 +200,10 @@
            OPEN INPUT  STUDENT-FILE
                 OUTPUT STUDENT-REPORT-FILE
 
+      *    EXTEND CREATES TRANSCRIPT.DAT ON THE FIRST RUN OF A
+      *    SEMESTER AND APPENDS TO IT ON EVERY RUN AFTER THAT
+           OPEN EXTEND TRANSCRIPT-FILE
+
            ACCEPT WS-CURRENT-DATE FROM DATE
 
            MOVE WS-MONTH TO H1-MONTH
@@ -240,19 +294,18 @@
       ***********************
 
            MOVE SR-NAME TO DL-NAME
-           MOVE SR-TEST1 TO DL-TEST1
-           MOVE SR-TEST2 TO DL-TEST2
-           MOVE SR-TEST3 TO DL-TEST3
-           MOVE SR-TEST4 TO DL-TEST4
-
-           ADD SR-TEST1
-               SR-TEST2
-               SR-TEST3
-               SR-TEST4 TO DF-TEST-TOTAL
+           MOVE SPACES TO DL-TEST1 DL-TEST2 DL-TEST3 DL-TEST4
 
+           PERFORM 750-SUM-TEST-SCORES
 
-           DIVIDE DF-TEST-TOTAL BY 4
-                  GIVING DF-TEST-AVERAGE ROUNDED 
+      *  GUARD AGAINST A STUDENT RECORD CARRYING NO WEIGHTED TESTS
+      *  SO A ZERO WEIGHT TOTAL DOESN'T ABEND THE DIVIDE
+           IF DF-WEIGHT-TOTAL NOT = 0
+               DIVIDE DF-WEIGHTED-SUM BY DF-WEIGHT-TOTAL
+                      GIVING DF-TEST-AVERAGE ROUNDED
+           ELSE
+               MOVE 0 TO DF-TEST-AVERAGE
+           END-IF
 
            ADD 1 TO CF-STUDENT-COUNT
                     DF-STUDENT-COUNT                                
@@ -281,14 +334,72 @@
                END-IF
             END-IF
 
+           EVALUATE DL-GRADE
+               WHEN 'A'
+                   ADD 1 TO CF-A-COUNT
+               WHEN 'B'
+                   ADD 1 TO CF-B-COUNT
+               WHEN 'C'
+                   ADD 1 TO CF-C-COUNT
+               WHEN 'D'
+                   ADD 1 TO CF-D-COUNT
+               WHEN 'F'
+                   ADD 1 TO CF-F-COUNT
+           END-EVALUATE
 
            MOVE DETAIL-LINE TO REPORT-LINE
            PERFORM 800-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
 
+           PERFORM 760-WRITE-TRANSCRIPT-LINE
+
            MOVE ZEROS TO DF-TEST-AVERAGE
-           MOVE ZEROS TO DF-TEST-TOTAL
+           MOVE ZEROS TO DF-WEIGHTED-SUM DF-WEIGHT-TOTAL
+
+           .
 
+       760-WRITE-TRANSCRIPT-LINE.
+
+      *    RECORDS THIS STUDENT'S CLASS AVERAGE IN THE SEMESTER
+      *    TRANSCRIPT FILE SO THE ROLLUP PROGRAM CAN PICK IT UP.
+      *    SKIPPED IF THE OPEN EXTEND IN 200-HSKPING-ROUTINE DIDN'T
+      *    SUCCEED, SO A BAD TRANSCRIPT FILE DOESN'T ABEND THE REPORT
+           IF TRANSCRIPT-OPEN-OK
+               MOVE SR-DEPT-CODE TO TR-DEPT-CODE
+               MOVE SR-CLASS-CODE TO TR-CLASS-CODE
+               MOVE SR-NAME TO TR-NAME
+               MOVE DF-TEST-AVERAGE TO TR-AVERAGE
+               MOVE DL-GRADE TO TR-LETTER-GRADE
+
+               WRITE TRANSCRIPT-RECORD
+           END-IF
+           .
+
+       750-SUM-TEST-SCORES.
+
+      *    ADDS UP HOWEVER MANY TEST SCORES THIS STUDENT'S RECORD
+      *    CARRIES, WEIGHTED BY EACH TEST'S OWN WEIGHT, AND DISPLAYS
+      *    THE FIRST FOUR ON THE DETAIL LINE
+           PERFORM VARYING SR-TEST-INDEX FROM 1 BY 1
+               UNTIL SR-TEST-INDEX > SR-NUM-TESTS
+
+               COMPUTE DF-WEIGHTED-SUM = DF-WEIGHTED-SUM +
+                   (SR-TEST(SR-TEST-INDEX) * SR-WEIGHT(SR-TEST-INDEX))
+               ADD SR-WEIGHT(SR-TEST-INDEX) TO DF-WEIGHT-TOTAL
+
+               IF SR-TEST-INDEX = 1
+                   MOVE SR-TEST(SR-TEST-INDEX) TO DL-TEST1
+               END-IF
+               IF SR-TEST-INDEX = 2
+                   MOVE SR-TEST(SR-TEST-INDEX) TO DL-TEST2
+               END-IF
+               IF SR-TEST-INDEX = 3
+                   MOVE SR-TEST(SR-TEST-INDEX) TO DL-TEST3
+               END-IF
+               IF SR-TEST-INDEX = 4
+                   MOVE SR-TEST(SR-TEST-INDEX) TO DL-TEST4
+               END-IF
+           END-PERFORM
            .
 
        800-WRITE-A-LINE.
@@ -322,8 +433,19 @@
          MOVE 2 TO PROPER-SPACING
          PERFORM 800-WRITE-A-LINE
 
+         MOVE CF-A-COUNT TO CGDL-A-COUNT
+         MOVE CF-B-COUNT TO CGDL-B-COUNT
+         MOVE CF-C-COUNT TO CGDL-C-COUNT
+         MOVE CF-D-COUNT TO CGDL-D-COUNT
+         MOVE CF-F-COUNT TO CGDL-F-COUNT
+         MOVE CLASS-GRADE-LINE TO REPORT-LINE
+         MOVE 1 TO PROPER-SPACING
+         PERFORM 800-WRITE-A-LINE
+
          MOVE ZEROS TO CF-STUDENT-COUNT
                        CGL-CLASS-TOTAL
+         MOVE ZEROS TO CF-A-COUNT CF-B-COUNT CF-C-COUNT
+                       CF-D-COUNT CF-F-COUNT
 
          MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
 
@@ -341,5 +463,9 @@
            CLOSE STUDENT-FILE
                  STUDENT-REPORT-FILE
 
+           IF TRANSCRIPT-OPEN-OK
+               CLOSE TRANSCRIPT-FILE
+           END-IF
+
             STOP RUN
             .
