@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LAB6ROLLUP.
+       AUTHOR.         Timothy J.
+
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE
+               ASSIGN TO "TRANSCRIPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT ROLLUP-REPORT-FILE
+               ASSIGN TO PRINTER "SEMESTERTRANSCRIPT.TXT".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  TRANSCRIPT-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+      *
+       01  TRANSCRIPT-RECORD.
+           05  TR-DEPT-CODE                PIC A(4).
+           05  TR-CLASS-CODE               PIC X(5).
+           05  TR-NAME                     PIC X(20).
+           05  TR-AVERAGE                  PIC S9(5)V99.
+           05  TR-LETTER-GRADE             PIC X.
+      *
+       FD  ROLLUP-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9       VALUE 1.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+      *    BUILDS ONE ENTRY PER STUDENT, ACCUMULATING A GRADE-POINT
+      *    TOTAL AND CLASS COUNT ACROSS EVERY RUN RECORDED IN
+      *    TRANSCRIPT.DAT SO A SEMESTER GPA CAN BE COMPUTED
+       01  STUDENT-TABLE-AREA.
+           05  ST-NUM-STUDENTS             PIC 999     VALUE 0.
+           05  STUDENT-TBL-LINE OCCURS 1 TO 200 TIMES
+               DEPENDING ON ST-NUM-STUDENTS
+               INDEXED BY STUDENT-TBL-INDEX.
+               10  STT-NAME                PIC X(20).
+               10  STT-NUM-CLASSES          PIC S999    VALUE 0.
+               10  STT-GRADE-POINT-TOTAL    PIC S999V99 VALUE 0.
+      *
+       01  DETAIL-FIELDS.
+           05  DF-GRADE-POINTS             PIC S9V9    VALUE 0.
+           05  DF-GPA                      PIC S9V99   VALUE 0.
+      **************************OUTPUT AREA****************************
+       01  HEADING-1.
+           05                              PIC X(6)  VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X     VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X     VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7)  VALUE SPACES.
+           05                              PIC X(36) VALUE
+                                           'SEMESTER TRANSCRIPT ROLLUP'.
+           05                              PIC X(11) VALUE 'TWJ'.
+      *
+       01  HEADING-2.
+           05                              PIC X(7)  VALUE SPACES.
+           05                              PIC X(20) VALUE 'NAME'.
+           05                              PIC X(15) VALUE SPACES.
+           05                              PIC X(7)  VALUE 'CLASSES'.
+           05                              PIC X(7)  VALUE SPACES.
+           05                              PIC X(24) VALUE
+                                           'SEMESTER GPA'.
+      *
+       01  DETAIL-LINE.
+           05                              PIC X(7)  VALUE SPACES.
+           05  DL-NAME                     PIC X(20).
+           05                              PIC X(18) VALUE SPACES.
+           05  DL-NUM-CLASSES               PIC ZZ9.
+           05                              PIC X(9)  VALUE SPACES.
+           05  DL-GPA                      PIC Z9.99.
+
+      *
+       PROCEDURE DIVISION.
+      *
+       100-PRINT-ROLLUP-REPORT.
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 400-LOAD-TRANSCRIPT-FILE
+           PERFORM 600-PRINT-STUDENT-GPAS
+           PERFORM 900-FINAL-ROUTINE
+           .
+
+       200-HSKPING-ROUTINE.
+
+           OPEN OUTPUT ROLLUP-REPORT-FILE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+
+           WRITE REPORT-LINE FROM HEADING-1
+               AFTER ADVANCING PAGE
+
+           WRITE REPORT-LINE FROM HEADING-2
+               AFTER ADVANCING 2 LINES
+           MOVE 2 TO PROPER-SPACING
+           .
+
+       400-LOAD-TRANSCRIPT-FILE.
+
+           OPEN INPUT TRANSCRIPT-FILE
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ TRANSCRIPT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 450-POST-TRANSCRIPT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSCRIPT-FILE
+           .
+
+       450-POST-TRANSCRIPT-LINE.
+
+      *    CONVERTS THE LETTER GRADE TO GRADE POINTS AND ADDS THIS
+      *    CLASS INTO THE MATCHING STUDENT'S RUNNING GPA TOTAL
+           EVALUATE TR-LETTER-GRADE
+               WHEN 'A'
+                   MOVE 4.0 TO DF-GRADE-POINTS
+               WHEN 'B'
+                   MOVE 3.0 TO DF-GRADE-POINTS
+               WHEN 'C'
+                   MOVE 2.0 TO DF-GRADE-POINTS
+               WHEN 'D'
+                   MOVE 1.0 TO DF-GRADE-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO DF-GRADE-POINTS
+           END-EVALUATE
+
+           SET STUDENT-TBL-INDEX TO 1
+           SEARCH STUDENT-TBL-LINE
+               AT END
+                   PERFORM 460-ADD-NEW-STUDENT
+               WHEN TR-NAME = STT-NAME(STUDENT-TBL-INDEX)
+                   ADD 1 TO STT-NUM-CLASSES(STUDENT-TBL-INDEX)
+                   ADD DF-GRADE-POINTS
+                       TO STT-GRADE-POINT-TOTAL(STUDENT-TBL-INDEX)
+           END-SEARCH
+           .
+
+       460-ADD-NEW-STUDENT.
+
+           ADD 1 TO ST-NUM-STUDENTS
+           MOVE TR-NAME TO STT-NAME(ST-NUM-STUDENTS)
+           MOVE 1 TO STT-NUM-CLASSES(ST-NUM-STUDENTS)
+           MOVE DF-GRADE-POINTS
+               TO STT-GRADE-POINT-TOTAL(ST-NUM-STUDENTS)
+           .
+
+       600-PRINT-STUDENT-GPAS.
+
+           PERFORM VARYING STUDENT-TBL-INDEX FROM 1 BY 1
+               UNTIL STUDENT-TBL-INDEX > ST-NUM-STUDENTS
+
+               DIVIDE STT-GRADE-POINT-TOTAL(STUDENT-TBL-INDEX)
+                   BY STT-NUM-CLASSES(STUDENT-TBL-INDEX)
+                   GIVING DF-GPA ROUNDED
+
+               MOVE STT-NAME(STUDENT-TBL-INDEX) TO DL-NAME
+               MOVE STT-NUM-CLASSES(STUDENT-TBL-INDEX)
+                   TO DL-NUM-CLASSES
+               MOVE DF-GPA TO DL-GPA
+
+               MOVE DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+                   AFTER ADVANCING PROPER-SPACING
+               MOVE 1 TO PROPER-SPACING
+           END-PERFORM
+           .
+
+       900-FINAL-ROUTINE.
+           CLOSE ROLLUP-REPORT-FILE
+
+           STOP RUN
+           .
