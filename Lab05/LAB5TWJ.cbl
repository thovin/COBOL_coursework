@@ -16,20 +16,27 @@
        DATA DIVISION.
        FILE SECTION.
       *
+      *    RECORD SHAPE MATCHES THE SHARED STUDENT MASTER FORMAT ALSO
+      *    USED BY LAB6TWJ/LAB10TWJ (DEPT CODE, CLASS/COURSE CODE, NAME,
+      *    AND WEIGHTED TEST ENTRIES) EVEN THOUGH THIS REPORT ONLY
+      *    GROUPS BY COURSE NUMBER AND LEAVES DEPT CODE UNUSED
        FD  GRADE-FILE
-           RECORD CONTAINS 66 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON GF-NUM-GRADES.
       *
        01  GF-RECORD.
       *
+           05  GF-DEPT-CODE            PIC A(4).
            05  GF-COURSE-NUM           PIC X(5).
            05  GF-NAME.
                10  GF-LASTNAME         PIC X(9).
                10  GF-FIRSTNAME        PIC X(11).
-           05  GF-GRADE1			   PIC 999.
-           05  GF-GRADE2               PIC 999.
-           05  GF-GRADE3               PIC 999.
-           05  GF-GRADE4               PIC 999.
-           05 FILLER                   PIC X(29).
+           05  GF-NUM-GRADES           PIC 9.
+           05  GF-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON GF-NUM-GRADES
+               INDEXED BY GF-GRADE-INDEX.
+               10  GF-GRADE            PIC 999.
+               10  GF-WEIGHT           PIC 9V99.
       *
        FD  REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
@@ -51,7 +58,8 @@
       *
        01  DETAIL-FIELDS.
            05  DF-AVG              PIC S999V9    VALUE +0.
-           05  DF-SUM-GRADES       PIC S9(4)     VALUE +0.
+           05  DF-WEIGHTED-SUM     PIC S9(6)V99  VALUE +0.
+           05  DF-WEIGHT-TOTAL     PIC S9(3)V99  VALUE +0.
       *
        01  TOTAL-FIELDS.
            05  TF-CLASS-AVG        PIC S999V9    VALUE +0.
@@ -61,8 +69,8 @@
        01  REPORT-FIELDS.
            05  PROPER-SPACING      PIC S9        VALUE +1.
       *
-       01  CONSTANT-FIELDS.
-           05  CF-NUM-TESTS        PIC S9        VALUE +4.
+       01  HOLD-FIELDS.
+           05  OLD-COURSE-NUM      PIC X(5)      VALUE 'FIRST'.
       **************************OUTPUT AREA***************************
        01  HEADER-1.
            05                      PIC X(5)      VALUE SPACES.
@@ -96,7 +104,10 @@
            05  DL-LETTER-GRADE     PIC X.
       *
        01  TOTAL-LINE.
-           05                      PIC X(37)     VALUE SPACES.
+           05                      PIC X(8)      VALUE SPACES.
+           05                      PIC X(7)      VALUE 'COURSE '.
+           05  TL-COURSE-NUM       PIC X(5).
+           05                      PIC X(9)      VALUE SPACES.
            05                      PIC X(16)     VALUE 'CLASS AVERAGE'.
            05  TL-CLASS-AVG        PIC ZZ9.9.
 
@@ -130,11 +141,26 @@
                AT END
                     MOVE 'N' TO EOF-FLAG
                NOT AT END
+                   PERFORM 27-CHECK-COURSE-BREAK
                    PERFORM 30-FIND-INDIVIDUAL-AVG
            END-READ
           END-PERFORM
            .
 
+       27-CHECK-COURSE-BREAK.
+
+      *  PRINT THE PRIOR COURSE'S CLASS AVERAGE AND START A FRESH
+      *  ACCUMULATION WHENEVER THE COURSE NUMBER CHANGES
+           EVALUATE TRUE
+               WHEN OLD-COURSE-NUM = 'FIRST'
+                   MOVE GF-COURSE-NUM TO OLD-COURSE-NUM
+
+               WHEN OLD-COURSE-NUM NOT = GF-COURSE-NUM
+                   PERFORM 45-COURSE-TOTALS
+                   MOVE GF-COURSE-NUM TO OLD-COURSE-NUM
+           END-EVALUATE
+           .
+
        25-HEADER-ROUTINE.
 
            WRITE REPORT-REC FROM HEADER-1
@@ -151,17 +177,19 @@
 
            MOVE GF-COURSE-NUM TO DL-COURSE-NUM
            MOVE GF-NAME TO DL-NAME
- 
-      *  ADD THE 4 GRADES TO GET AN AVERAGE
-           ADD GF-GRADE1, GF-GRADE2, GF-GRADE3, GF-GRADE4
-                                               GIVING DF-SUM-GRADES
-
-
-
 
-      *  GET THE STUDENT AVERAGE
+      *  ADD UP HOWEVER MANY GRADES THIS STUDENT'S RECORD CARRIES,
+      *  WEIGHTED BY EACH TEST'S OWN WEIGHT
+           PERFORM 32-SUM-GRADES
 
-           DIVIDE DF-SUM-GRADES BY CF-NUM-TESTS GIVING DF-AVG
+      *  GET THE STUDENT'S WEIGHTED AVERAGE, GUARDING AGAINST A
+      *  COURSE WITH NO GRADED STUDENTS SO A ZERO WEIGHT TOTAL
+      *  DOESN'T ABEND THE DIVIDE
+           IF DF-WEIGHT-TOTAL NOT = 0
+               DIVIDE DF-WEIGHTED-SUM BY DF-WEIGHT-TOTAL GIVING DF-AVG
+           ELSE
+               MOVE 0 TO DF-AVG
+           END-IF
 
 
 
@@ -176,7 +204,20 @@
 
            ADD 1 TO TF-NUM-STUDENTS
            ADD DF-AVG TO TF-SUM-AVERAGES
-           MOVE ZEROS TO DF-SUM-GRADES
+           .
+
+       32-SUM-GRADES.
+
+           MOVE ZEROS TO DF-WEIGHTED-SUM DF-WEIGHT-TOTAL
+
+           PERFORM VARYING GF-GRADE-INDEX FROM 1 BY 1
+               UNTIL GF-GRADE-INDEX > GF-NUM-GRADES
+
+               COMPUTE DF-WEIGHTED-SUM = DF-WEIGHTED-SUM +
+                   (GF-GRADE(GF-GRADE-INDEX) *
+                    GF-WEIGHT(GF-GRADE-INDEX))
+               ADD GF-WEIGHT(GF-GRADE-INDEX) TO DF-WEIGHT-TOTAL
+           END-PERFORM
            .
 
        35-EVALUATE-GRADE.
@@ -216,12 +257,13 @@
            DIVIDE TF-NUM-STUDENTS INTO TF-SUM-AVERAGES
                                    GIVING TF-CLASS-AVG
 
-
-
+           MOVE OLD-COURSE-NUM TO TL-COURSE-NUM
            MOVE TF-CLASS-AVG TO TL-CLASS-AVG
            MOVE TOTAL-LINE TO REPORT-REC
            MOVE 2 TO PROPER-SPACING
            PERFORM 40-WRITE-A-LINE
+
+           MOVE ZEROS TO TF-NUM-STUDENTS TF-SUM-AVERAGES
            .
 
        50-EOF-ROUTINE.
