@@ -41,67 +41,127 @@
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER 'L10STUDENTREPORT.TXT'.
+      *
+      *    LISTS ANY DEPT/CLASS/NAME ENTRY THAT SHOWS UP IN BOTH
+      *    CAMPUS OFFICES' SOURCE FILES, BEFORE THE DUPLICATE EVER
+      *    REACHES THE FINAL MERGED REPORT
+           SELECT DUPLICATE-REPORT-FILE
+               ASSIGN TO PRINTER 'L10DUPLICATES.TXT'.
       *
        DATA DIVISION.
        FILE SECTION.
       *
+      *    THIS DEPT/CLASS/NAME/WEIGHTED-TEST SHAPE IS THE SAME SHARED
+      *    STUDENT MASTER FORMAT LAB5TWJ AND LAB6TWJ NOW USE AS WELL
        FD UNSORTED-STU-FILE1
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON UR1-NUM-TESTS.
        01  UNSORTED-RECORD1.
            05  UR1-DEPT-CODE                    PIC A(4).
            05  UR1-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
+           05  UR1-NAME                         PIC X(20).
+           05  UR1-NUM-TESTS                    PIC 9.
+           05  UR1-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON UR1-NUM-TESTS
+               INDEXED BY UR1-TEST-INDEX.
+               10  UR1-TEST                     PIC 9(3).
+               10  UR1-WEIGHT                   PIC 9V99.
       *
        FD UNSORTED-STU-FILE2
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON UR2-NUM-TESTS.
        01  UNSORTED-RECORD2.
            05  UR2-DEPT-CODE                    PIC A(4).
            05  UR2-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
+           05  UR2-NAME                         PIC X(20).
+           05  UR2-NUM-TESTS                    PIC 9.
+           05  UR2-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON UR2-NUM-TESTS
+               INDEXED BY UR2-TEST-INDEX.
+               10  UR2-TEST                     PIC 9(3).
+               10  UR2-WEIGHT                   PIC 9V99.
       *
        FD SORTED-STU-FILE1
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON SR1-NUM-TESTS.
        01  SORTED-RECORD1.
            05  SR1-DEPT-CODE                    PIC A(4).
            05  SR1-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
+           05  SR1-NAME                         PIC X(20).
+           05  SR1-NUM-TESTS                    PIC 9.
+           05  SR1-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON SR1-NUM-TESTS
+               INDEXED BY SR1-TEST-INDEX.
+               10  SR1-TEST                     PIC 9(3).
+               10  SR1-WEIGHT                   PIC 9V99.
       *
        FD SORTED-STU-FILE2
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON SR2-NUM-TESTS.
        01  STORTEDT-RECORD2.
            05  SR2-DEPT-CODE                    PIC A(4).
            05  SR2-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
+           05  SR2-NAME                         PIC X(20).
+           05  SR2-NUM-TESTS                    PIC 9.
+           05  SR2-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON SR2-NUM-TESTS
+               INDEXED BY SR2-TEST-INDEX.
+               10  SR2-TEST                     PIC 9(3).
+               10  SR2-WEIGHT                   PIC 9V99.
       *
        FD MERGED-SORTED-FILE
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 36 TO 84 CHARACTERS
+               DEPENDING ON MS-NUM-TESTS.
        01  MERGED-SORTED-REC.
            05  MS-DEPT-CODE                    PIC A(4).
            05  MS-CLASS-CODE                   PIC X(5).
            05  MS-NAME                         PIC X(20).
-           05  MS-TEST OCCURS 4 TIMES           PIC 9(3).
+           05  MS-NUM-TESTS                    PIC 9.
+           05  MS-TEST-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON MS-NUM-TESTS
+               INDEXED BY MS-TEST-INDEX.
+               10  MS-TEST                      PIC 9(3).
+               10  MS-WEIGHT                    PIC 9V99.
       *
       *
        SD SORT-FILE-ONE
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 84 CHARACTERS.
        01 SORT-RECORD-ONE.
            05 SRO-DEPT-CODE                    PIC A(4).
            05 SRO-CLASS-CODE                   PIC X(5).
-           05 FILLER                           PIC X(32).
+           05 SRO-NAME                         PIC X(20).
+           05 SRO-NUM-TESTS                    PIC 9.
+           05 SRO-TEST-ENTRY OCCURS 1 TO 9 TIMES
+              DEPENDING ON SRO-NUM-TESTS
+              INDEXED BY SRO-TEST-INDEX.
+              10 SRO-TEST                      PIC 9(3).
+              10 SRO-WEIGHT                    PIC 9V99.
 
        SD SORT-FILE-TWO
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 84 CHARACTERS.
        01 SORT-RECORD-TWO.
            05 SRT-DEPT-CODE                    PIC A(4).
            05 SRT-CLASS-CODE                   PIC X(5).
-           05 FILLER                           PIC X(32).
+           05 SRT-NAME                         PIC X(20).
+           05 SRT-NUM-TESTS                    PIC 9.
+           05 SRT-TEST-ENTRY OCCURS 1 TO 9 TIMES
+              DEPENDING ON SRT-NUM-TESTS
+              INDEXED BY SRT-TEST-INDEX.
+              10 SRT-TEST                      PIC 9(3).
+              10 SRT-WEIGHT                    PIC 9V99.
 
        SD MERGEFILE
-           RECORD CONTAINS 41 CHARACTERS.
+           RECORD CONTAINS 84 CHARACTERS.
        01 MERGE-RECORD.
            05 MR-DEPT-CODE                     PIC A(4).
            05 MR-CLASS-CODE                    PIC X(5).
-           05 FILLER                           PIC X(32).
+           05 MR-NAME                          PIC X(20).
+           05 MR-NUM-TESTS                     PIC 9.
+           05 MR-TEST-ENTRY OCCURS 1 TO 9 TIMES
+              DEPENDING ON MR-NUM-TESTS
+              INDEXED BY MR-TEST-INDEX.
+              10 MR-TEST                       PIC 9(3).
+              10 MR-WEIGHT                     PIC 9V99.
 
 
 
@@ -110,6 +170,10 @@
        FD  STUDENT-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-LINE                     PIC X(80).
+      *
+       FD  DUPLICATE-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DUP-REPORT-RECORD               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -125,17 +189,40 @@
            05  PROPER-SPACING              PIC S9      VALUE +1.
       *
        01  DETAIL-FIELDS.
-           05  DF-TEST-TOTAL                PIC S9(5)  VALUE +0.
+           05  DF-WEIGHTED-SUM              PIC S9(6)V99 VALUE +0.
+           05  DF-WEIGHT-TOTAL              PIC S9(3)V99 VALUE +0.
            05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
-      *
-       01  CONSTANT-FIELDS.
-           05  CF-NUM-TESTS                PIC 99    VALUE 4.
       *
        01  WS-CURRENT-DATE.
            05  WS-YEAR                     PIC 99.
            05  WS-MONTH                    PIC 99.
            05  WS-DAY                      PIC 99.
 
+       01  DUP-COUNTERS.
+           05  DUP-EOF-FLAG                PIC X       VALUE ' '.
+               88 DUP-NO-MORE-DATA                     VALUE 'N'.
+           05  DUP-ENTRY-COUNT             PIC 999     VALUE 0.
+
+       01  HOLD-PRIOR-STUDENT.
+      *    THE MERGE STEP PUTS A DEPT/CLASS/NAME THAT APPEARS IN BOTH
+      *    CAMPUS OFFICES' FILES RIGHT NEXT TO EACH OTHER IN THE
+      *    MERGED FILE, SO KEEPING THE LAST STUDENT PRINTED HERE LETS
+      *    35-PROCESS-STUDENT-RECORD CATCH THE REPEAT BEFORE IT PRINTS
+           05  HF-PRIOR-DEPT               PIC A(4)  VALUE SPACES.
+           05  HF-PRIOR-CLASS              PIC X(5)  VALUE SPACES.
+           05  HF-PRIOR-NAME               PIC X(20) VALUE SPACES.
+
+       01  STU1-TABLE-AREA.
+      *    HOLDS EVERY DEPT/CLASS/NAME ENTRY FROM SORTED-STU-FILE1 SO
+      *    SORTED-STU-FILE2 CAN BE CHECKED AGAINST IT FOR DUPLICATES
+           05  ST1-NUM-RECS                PIC 999     VALUE 0.
+           05  STU1-TBL-LINE OCCURS 1 TO 500 TIMES
+               DEPENDING ON ST1-NUM-RECS
+               INDEXED BY STU1-TBL-INDEX.
+               10  ST1-DEPT-CODE           PIC A(4).
+               10  ST1-CLASS-CODE          PIC X(5).
+               10  ST1-NAME                PIC X(20).
+
       **********************OUTPUT AREA**************************
        01  HEADING-ONE.
            05                              PIC X(6) VALUE 'DATE:'.
@@ -172,12 +259,46 @@
            05                              PIC X(5).
            05  DL-TEST OCCURS 4 TIMES      PIC XXXBBBBB.
            05  DL-GRADE                    PIC X.
+      *
+       01  DUP-HEADING-ONE.
+           05                              PIC X(20) VALUE SPACES.
+           05                              PIC X(29) VALUE
+                                           'DUPLICATE STUDENT ENTRIES'.
+           05                              PIC X(31) VALUE SPACES.
+      *
+       01  DUP-HEADING-FOUR.
+           05                              PIC X(4)  VALUE 'DEPT'.
+           05                              PIC X(3)  VALUE SPACES.
+           05                              PIC X(5)  VALUE 'CLASS'.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(11) VALUE 'NAME'.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(35) VALUE
+                                           'FOUND IN BOTH SOURCE FILES'.
+      *
+       01  DUP-DETAIL-LINE.
+           05  DDL-DEPT                    PIC X(4).
+           05                              PIC X(3) VALUE SPACES.
+           05  DDL-CLASS                   PIC X(5).
+           05                              PIC X(3) VALUE SPACES.
+           05  DDL-NAME                    PIC X(20).
+           05                              PIC X(10) VALUE SPACES.
+           05  DDL-MESSAGE                 PIC X(35) VALUE
+                                   'DUPLICATE - IN BOTH SOURCE FILES'.
+      *
+       01  DUP-NONE-FOUND-LINE.
+           05                              PIC X(4)  VALUE SPACES.
+           05                              PIC X(30) VALUE
+                                           'NO DUPLICATE ENTRIES FOUND'.
+           05                              PIC X(46) VALUE SPACES.
 
       *
        PROCEDURE DIVISION.
       *
        10-PRINT-STUDENT-REPORT.
            PERFORM 15-SORT-MERGE-STU-FILES
+           PERFORM 16-LOAD-STU-FILE1-TABLE
+           PERFORM 17-FIND-DUPLICATE-ENTRIES
            PERFORM 20-HSKPING-ROUTINE
            PERFORM 25-READ-STUDENT-FILE
            PERFORM 45-FINAL-ROUTINE
@@ -209,6 +330,79 @@
 
        .
 
+       16-LOAD-STU-FILE1-TABLE.
+      *    BUILDS A TABLE OF EVERY DEPT/CLASS/NAME ENTRY FROM THE
+      *    FIRST CAMPUS OFFICE'S SORTED FILE SO THE SECOND OFFICE'S
+      *    FILE CAN BE CHECKED AGAINST IT
+           OPEN INPUT SORTED-STU-FILE1
+
+           PERFORM UNTIL DUP-NO-MORE-DATA
+               READ SORTED-STU-FILE1
+                   AT END
+                       SET DUP-NO-MORE-DATA TO TRUE
+                   NOT AT END
+                       ADD 1 TO ST1-NUM-RECS
+                       MOVE SR1-DEPT-CODE TO
+                               ST1-DEPT-CODE(ST1-NUM-RECS)
+                       MOVE SR1-CLASS-CODE TO
+                               ST1-CLASS-CODE(ST1-NUM-RECS)
+                       MOVE SR1-NAME TO
+                               ST1-NAME(ST1-NUM-RECS)
+               END-READ
+           END-PERFORM
+
+           CLOSE SORTED-STU-FILE1
+           MOVE SPACES TO DUP-EOF-FLAG
+           .
+
+       17-FIND-DUPLICATE-ENTRIES.
+      *    CHECKS EVERY ENTRY IN THE SECOND CAMPUS OFFICE'S SORTED
+      *    FILE AGAINST THE FIRST OFFICE'S TABLE, AND LISTS ANY
+      *    DEPT/CLASS/NAME MATCH BEFORE THE MERGE STEP EVER RUNS
+           OPEN INPUT SORTED-STU-FILE2
+               OUTPUT DUPLICATE-REPORT-FILE
+
+           WRITE DUP-REPORT-RECORD FROM DUP-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE DUP-REPORT-RECORD FROM DUP-HEADING-FOUR
+               AFTER ADVANCING 2 LINES
+
+           PERFORM UNTIL DUP-NO-MORE-DATA
+               READ SORTED-STU-FILE2
+                   AT END
+                       SET DUP-NO-MORE-DATA TO TRUE
+                   NOT AT END
+                       PERFORM 18-CHECK-STU-FILE2-ENTRY
+               END-READ
+           END-PERFORM
+
+           IF DUP-ENTRY-COUNT = 0
+               WRITE DUP-REPORT-RECORD FROM DUP-NONE-FOUND-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+
+           CLOSE SORTED-STU-FILE2
+                 DUPLICATE-REPORT-FILE
+           .
+
+       18-CHECK-STU-FILE2-ENTRY.
+           SET STU1-TBL-INDEX TO 1
+           SEARCH STU1-TBL-LINE
+               AT END
+                   CONTINUE
+               WHEN SR2-DEPT-CODE = ST1-DEPT-CODE(STU1-TBL-INDEX)
+                   AND SR2-CLASS-CODE = ST1-CLASS-CODE(STU1-TBL-INDEX)
+                   AND SR2-NAME = ST1-NAME(STU1-TBL-INDEX)
+                       ADD 1 TO DUP-ENTRY-COUNT
+                       MOVE SR2-DEPT-CODE TO DDL-DEPT
+                       MOVE SR2-CLASS-CODE TO DDL-CLASS
+                       MOVE SR2-NAME TO DDL-NAME
+                       WRITE DUP-REPORT-RECORD FROM DUP-DETAIL-LINE
+                           AFTER ADVANCING 1 LINES
+           END-SEARCH
+           .
+
        20-HSKPING-ROUTINE.
 
            OPEN INPUT MERGED-SORTED-FILE
@@ -246,37 +440,71 @@
 
        35-PROCESS-STUDENT-RECORD.
 
-           MOVE MS-DEPT-CODE TO DL-DEPT
-           MOVE MS-CLASS-CODE TO DL-CLASS
-           MOVE MS-NAME TO DL-NAME
-
-           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > CF-NUM-TESTS
-
-               MOVE MS-TEST(SUB) TO DL-TEST(SUB)
-               ADD MS-TEST(SUB) TO DF-TEST-TOTAL
-
-           END-PERFORM
-
-           DIVIDE DF-TEST-TOTAL BY CF-NUM-TESTS
-                  GIVING DF-TEST-AVERAGE ROUNDED
-
-           EVALUATE TRUE
-               WHEN DF-TEST-AVERAGE > 89
-                   MOVE 'A' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
-                   MOVE 'B' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
-                   MOVE 'C' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
-                   MOVE 'D' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE < 60
-                   MOVE 'F' TO DL-GRADE
-           END-EVALUATE
-
-           MOVE DETAIL-LINE TO REPORT-LINE
-           PERFORM 40-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-           MOVE ZEROS TO DF-TEST-TOTAL
+      *    SKIP A DEPT/CLASS/NAME THAT MATCHES THE STUDENT JUST
+      *    PRINTED -- IT'S THE SAME DUPLICATE 17-FIND-DUPLICATE-
+      *    ENTRIES ALREADY LOGGED, NOT A SECOND STUDENT, SO IT
+      *    DOESN'T GET A SECOND LINE ON THE REPORT
+           IF MS-DEPT-CODE = HF-PRIOR-DEPT AND
+                   MS-CLASS-CODE = HF-PRIOR-CLASS AND
+                   MS-NAME = HF-PRIOR-NAME
+               CONTINUE
+           ELSE
+               MOVE MS-DEPT-CODE TO DL-DEPT
+               MOVE MS-CLASS-CODE TO DL-CLASS
+               MOVE MS-NAME TO DL-NAME
+               MOVE SPACES TO DL-TEST(1) DL-TEST(2) DL-TEST(3)
+                                                      DL-TEST(4)
+
+      *    ADDS UP HOWEVER MANY TEST SCORES THIS RECORD CARRIES,
+      *    WEIGHTED BY EACH TEST'S OWN WEIGHT, AND DISPLAYS THE FIRST
+      *    FOUR SCORES ON THE DETAIL LINE
+               MOVE ZEROS TO DF-WEIGHTED-SUM DF-WEIGHT-TOTAL
+
+               PERFORM VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > MS-NUM-TESTS
+
+                   IF SUB <= 4
+                       MOVE MS-TEST(SUB) TO DL-TEST(SUB)
+                   END-IF
+                   COMPUTE DF-WEIGHTED-SUM = DF-WEIGHTED-SUM +
+                       (MS-TEST(SUB) * MS-WEIGHT(SUB))
+                   ADD MS-WEIGHT(SUB) TO DF-WEIGHT-TOTAL
+
+               END-PERFORM
+
+      *    GUARD AGAINST A STUDENT RECORD CARRYING NO WEIGHTED TESTS
+      *    SO A ZERO WEIGHT TOTAL DOESN'T ABEND THE DIVIDE
+               IF DF-WEIGHT-TOTAL NOT = 0
+                   DIVIDE DF-WEIGHTED-SUM BY DF-WEIGHT-TOTAL
+                          GIVING DF-TEST-AVERAGE ROUNDED
+               ELSE
+                   MOVE 0 TO DF-TEST-AVERAGE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DF-TEST-AVERAGE > 89
+                       MOVE 'A' TO DL-GRADE
+                   WHEN DF-TEST-AVERAGE >= 80 AND
+                                   DF-TEST-AVERAGE <= 89
+                       MOVE 'B' TO DL-GRADE
+                   WHEN DF-TEST-AVERAGE >= 70 AND
+                                   DF-TEST-AVERAGE <= 79
+                       MOVE 'C' TO DL-GRADE
+                   WHEN DF-TEST-AVERAGE >= 60 AND
+                                   DF-TEST-AVERAGE <= 69
+                       MOVE 'D' TO DL-GRADE
+                   WHEN DF-TEST-AVERAGE < 60
+                       MOVE 'F' TO DL-GRADE
+               END-EVALUATE
+
+               MOVE DETAIL-LINE TO REPORT-LINE
+               PERFORM 40-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+
+           MOVE MS-DEPT-CODE TO HF-PRIOR-DEPT
+           MOVE MS-CLASS-CODE TO HF-PRIOR-CLASS
+           MOVE MS-NAME TO HF-PRIOR-NAME
        .
 
        40-WRITE-A-LINE.
