@@ -2,12 +2,12 @@
        PROGRAM-ID. PRO04.
        AUTHOR. TIM J.
       ****************************************************************
-      * This program sorts and merges three unsorted input files 
+      * This program sorts and merges four unsorted input files
       * and creates a report based off the resulting file
 
       ***************
       * INPUTS:
-      *    3 unsorted inventory files that are combined into the 
+      *    4 unsorted inventory files that are combined into the
       *    inventory file
       *
       *    The INVENTORY FILE contains the following data per record:
@@ -39,8 +39,21 @@
       *        Three group footers
       *        One footer
       *
-      *    The ERROR REPORT FILE contains the full inventory file record
-      *    where there is an invalid vendor or warehouse code
+      *    The ERROR REPORT FILE contains one line per rejected record
+      *    naming the vendor and warehouse code read and the reason
+      *    the record was rejected (invalid vendor, invalid warehouse,
+      *    or both)
+      *
+      *    The REORDER REPORT FILE contains one line per costume SKU
+      *    whose quantity on hand has fallen below its reorder point
+      *
+      *    The PO WORKSHEET FILE lists the same reorder breaches by
+      *    vendor, with a suggested order quantity, to help a buyer
+      *    build that vendor's next purchase order
+      *
+      *    The CSV EXPORT FILE contains one comma-separated line per
+      *    costume SKU on the main report, for loading the inventory
+      *    report into a spreadsheet
 
       ****************
       * CALCULATIONS:
@@ -62,6 +75,10 @@
                ASSIGN TO 'UNSORTED-CH20P4F20.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CH-VALID-FILE
+               ASSIGN TO 'VALIDATED-CH.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT CH-SORTED-FILE
                ASSIGN TO 'SORTED-CH.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -74,6 +91,10 @@
                ASSIGN TO 'UNSORTED-NY30P4F20.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT NY-VALID-FILE
+               ASSIGN TO 'VALIDATED-NY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT NY-SORTED-FILE
                ASSIGN TO 'SORTED-NY.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -86,6 +107,10 @@
                ASSIGN TO 'UNSORTED-LA10P4F20.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT LA-VALID-FILE
+               ASSIGN TO 'VALIDATED-LA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT LA-SORTED-FILE
                ASSIGN TO 'SORTED-LA.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -93,7 +118,23 @@
            SELECT LA-SORT-FILE
                ASSIGN TO 'SORT-LA.TMP'.
 
-           
+
+           SELECT MI-IN-FILE
+               ASSIGN TO 'UNSORTED-MI40P4F20.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MI-VALID-FILE
+               ASSIGN TO 'VALIDATED-MI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MI-SORTED-FILE
+               ASSIGN TO 'SORTED-MI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MI-SORT-FILE
+               ASSIGN TO 'SORT-MI.TMP'.
+
+
            SELECT MERGED-INVENTORY-FILE
                ASSIGN TO 'MERGED-INVENTORY.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -101,114 +142,256 @@
            SELECT MERGE-FILE
                ASSIGN TO 'MERGE.TMP'.
 
+      *    DATE-STAMPED AT RUNTIME IN 15-HOUSEKEEPING SO EACH DAY'S
+      *    RUN KEEPS ITS OWN REPORT/ERROR FILES INSTEAD OF OVERWRITING
            SELECT REPORT-FILE
-               ASSIGN TO PRINTER 'REPORT.TXT'.
+               ASSIGN TO PRINTER WS-REPORT-FILE-NAME.
 
            SELECT ERROR-FILE
-               ASSIGN TO PRINTER 'ERROR-REPORT.TXT'.
-               
+               ASSIGN TO PRINTER WS-ERROR-FILE-NAME.
+
+      *    APPENDED TO EVERY RUN (NEVER OVERWRITTEN) SO A REGIONAL
+      *    FEED THAT KEEPS SENDING THE SAME BAD VENDOR/WAREHOUSE CODE
+      *    SHOWS UP ACROSS RUNS INSTEAD OF ONLY IN ONE DAY'S SNAPSHOT
+           SELECT INVALID-CODE-LOG-FILE
+               ASSIGN TO 'INVALID-CODE-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    REGIONAL EXTRACT RECORDS REJECTED DURING PRE-SORT VALIDATION
+           SELECT REJECT-FILE
+               ASSIGN TO PRINTER 'REGIONAL-REJECTS.TXT'.
+
+           SELECT REORDER-FILE
+               ASSIGN TO PRINTER 'REORDER-REPORT.TXT'.
+
+           SELECT PO-WORKSHEET-FILE
+               ASSIGN TO PRINTER 'PO-WORKSHEET.TXT'.
+
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO 'INVENTORY-EXPORT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALUATION-FILE
+               ASSIGN TO PRINTER 'COSTUME-VALUATION.TXT'.
+
+           SELECT VENDOR-MASTER-FILE
+               ASSIGN TO 'VENDOR-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WAREHOUSE-MASTER-FILE
+               ASSIGN TO 'WAREHOUSE-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHIP-REL-FILE
+               ASSIGN TO 'SHIP-REL-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PRO4-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+      *    ONE LINE APPENDED PER RUN SO THIS RUN'S GRAND TOTAL CAN BE
+      *    COMPARED AGAINST THE PRIOR RUN'S
+           SELECT GRAND-TOTAL-HISTORY-FILE
+               ASSIGN TO 'GRAND-TOTAL-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GT-HISTORY-STATUS.
+
+
 
-           
 
-       
        DATA DIVISION.
        FILE SECTION.
 
        FD CH-IN-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 CH-IN-RECORD.
            05 CI-VENDOR-ID             PIC X(4).
            05 CI-WAREHOUSE-ID          PIC X(3).
            05 CI-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
+
+      *    EXPOSES THE QUANTITY FIELD BURIED IN THE FILLER ABOVE SO
+      *    THE REGIONAL UNIT TOTAL CAN BE RECONCILED AGAINST THE
+      *    MERGED FILE WITHOUT WAITING FOR THE SORT/MERGE STEP
+       01 CH-IN-COSTUME-VIEW REDEFINES CH-IN-RECORD.
+           05 FILLER                   PIC X(10).
+           05 CHC-COSTUME-DATA OCCURS 12 TIMES.
+               10 FILLER                PIC X(11).
+               10 CHC-NUM-IN-STOCK      PIC 9(3).
+               10 FILLER                PIC X(7).
+
+       FD CH-VALID-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 CH-VALID-RECORD.
+           05 CHV-VENDOR-ID            PIC X(4).
+           05 CHV-WAREHOUSE-ID         PIC X(3).
+           05 CHV-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
 
        FD CH-SORTED-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 CH-SORTED-RECORD.
            05 CS-VENDOR-ID             PIC X(4).
            05 CS-WAREHOUSE-ID          PIC X(3).
            05 CS-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
        SD CH-SORT-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 CH-SORT-RECORD.
            05 CSG-VENDOR-ID            PIC X(4).
            05 CSG-WAREHOUSE-ID         PIC X(3).
            05 CSG-COSTUME-ID           PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
 
        FD NY-IN-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 NY-IN-RECORD.
            05 NI-VENDOR-ID             PIC X(4).
            05 NI-WAREHOUSE-ID          PIC X(3).
            05 NI-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
+
+       01 NY-IN-COSTUME-VIEW REDEFINES NY-IN-RECORD.
+           05 FILLER                   PIC X(10).
+           05 NYC-COSTUME-DATA OCCURS 12 TIMES.
+               10 FILLER                PIC X(11).
+               10 NYC-NUM-IN-STOCK      PIC 9(3).
+               10 FILLER                PIC X(7).
+
+       FD NY-VALID-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 NY-VALID-RECORD.
+           05 NYV-VENDOR-ID            PIC X(4).
+           05 NYV-WAREHOUSE-ID         PIC X(3).
+           05 NYV-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
 
        FD NY-SORTED-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 NY-SORTED-RECORD.
            05 NS-VENDOR-ID             PIC X(4).
            05 NS-WAREHOUSE-ID          PIC X(3).
            05 NS-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
        SD NY-SORT-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 NY-SORT-RECORD.
            05 NSG-VENDOR-ID            PIC X(4).
            05 NSG-WAREHOUSE-ID         PIC X(3).
            05 NSG-COSTUME-ID           PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
 
        FD LA-IN-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 LA-IN-RECORD.
            05 LI-VENDOR-ID             PIC X(4).
            05 LI-WAREHOUSE-ID          PIC X(3).
            05 LI-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
+
+       01 LA-IN-COSTUME-VIEW REDEFINES LA-IN-RECORD.
+           05 FILLER                   PIC X(10).
+           05 LAC-COSTUME-DATA OCCURS 12 TIMES.
+               10 FILLER                PIC X(11).
+               10 LAC-NUM-IN-STOCK      PIC 9(3).
+               10 FILLER                PIC X(7).
+
+       FD LA-VALID-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 LA-VALID-RECORD.
+           05 LAV-VENDOR-ID            PIC X(4).
+           05 LAV-WAREHOUSE-ID         PIC X(3).
+           05 LAV-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
 
        FD LA-SORTED-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 LA-SORTED-RECORD.
            05 LS-VENDOR-ID             PIC X(4).
            05 LS-WAREHOUSE-ID          PIC X(3).
            05 LS-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
 
        SD LA-SORT-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 LA-SORT-RECORD.
            05 LSG-VENDOR-ID            PIC X(4).
            05 LSG-WAREHOUSE-ID         PIC X(3).
            05 LSG-COSTUME-ID           PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
-       
+
+       FD MI-IN-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 MI-IN-RECORD.
+           05 MII-VENDOR-ID            PIC X(4).
+           05 MII-WAREHOUSE-ID         PIC X(3).
+           05 MII-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
+
+       01 MI-IN-COSTUME-VIEW REDEFINES MI-IN-RECORD.
+           05 FILLER                   PIC X(10).
+           05 MIC-COSTUME-DATA OCCURS 12 TIMES.
+               10 FILLER                PIC X(11).
+               10 MIC-NUM-IN-STOCK      PIC 9(3).
+               10 FILLER                PIC X(7).
+
+       FD MI-VALID-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 MI-VALID-RECORD.
+           05 MIV-VENDOR-ID            PIC X(4).
+           05 MIV-WAREHOUSE-ID         PIC X(3).
+           05 MIV-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
+
+       FD MI-SORTED-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 MI-SORTED-RECORD.
+           05 MIS-VENDOR-ID            PIC X(4).
+           05 MIS-WAREHOUSE-ID         PIC X(3).
+           05 MIS-COSTUME-ID           PIC X(3).
+           05 FILLER                   PIC X(252).
+
+       SD MI-SORT-FILE
+           RECORD CONTAINS 262 CHARACTERS.
+
+       01 MI-SORT-RECORD.
+           05 MISG-VENDOR-ID           PIC X(4).
+           05 MISG-WAREHOUSE-ID        PIC X(3).
+           05 MISG-COSTUME-ID          PIC X(3).
+           05 FILLER                   PIC X(252).
 
 
        FD MERGED-INVENTORY-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 INVENTORY-RECORD.
            05 IR-VENDOR-ID             PIC X(4).
            05 IR-WAREHOUSE-ID          PIC X(3).
            05 IR-COSTUME-ID            PIC X(3).
-           05 IR-COSTUME-DATA OCCURS 6 TIMES.
+           05 IR-COSTUME-DATA OCCURS 12 TIMES.
                10 IR-COSTUME-NAME      PIC X(9).
                10 IR-COSTUME-SIZE      PIC A.
                10 IR-COSTUME-TYPE      PIC A.
@@ -217,13 +400,13 @@
                10 IR-COSTUME-PRICE        PIC 99V99.
 
        SD MERGE-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 262 CHARACTERS.
 
        01 MERGE-RECORD.
            05 MR-VENDOR-ID             PIC X(4).
            05 MR-WAREHOUSE-ID          PIC X(3).
            05 MR-COSTUME-ID            PIC X(3).
-           05 FILLER                   PIC X(126).
+           05 FILLER                   PIC X(252).
 
        FD REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
@@ -235,12 +418,85 @@
 
        01 ERROR-RECORD                 PIC X(136).
 
+       FD INVALID-CODE-LOG-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+
+       01 INVALID-CODE-LOG-RECORD.
+           05 ICL-RUN-DATE              PIC X(6).
+           05 FILLER                    PIC X(2)       VALUE SPACES.
+           05 ICL-VENDOR-ID             PIC X(4).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 ICL-WAREHOUSE-ID          PIC X(3).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 ICL-REASON                PIC X(60).
+
+       FD REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 REJECT-RECORD                PIC X(80).
+
+       FD REORDER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 REORDER-RECORD                PIC X(80).
+
+       FD PO-WORKSHEET-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 PO-WORKSHEET-RECORD           PIC X(80).
+
+       FD CSV-EXPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01 CSV-EXPORT-RECORD             PIC X(100).
+
+       FD VALUATION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 VALUATION-RECORD              PIC X(80).
+
+       FD VENDOR-MASTER-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+
+       01 VENDOR-MASTER-RECORD.
+           05 VM-VENDOR-ID              PIC X(4).
+           05 VM-VENDOR-NAME            PIC X(20).
+
+       FD WAREHOUSE-MASTER-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+
+       01 WAREHOUSE-MASTER-RECORD.
+           05 WM-WAREHOUSE-ID           PIC X(3).
+           05 WM-WAREHOUSE-NAME         PIC X(20).
+
+       FD SHIP-REL-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01 SHIP-REL-RECORD.
+           05 SRM-VENDOR-ID              PIC X(4).
+           05 SRM-WAREHOUSE-ID           PIC X(3).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+
+       01 CHECKPOINT-RECORD             PIC X.
+
+       FD GRAND-TOTAL-HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01 GRAND-TOTAL-HISTORY-RECORD.
+           05 GTH-RUN-DATE               PIC X(6).
+           05 GTH-GRAND-TOTAL            PIC 9(9)V99.
+           05 FILLER                     PIC X(3).
+
 
        WORKING-STORAGE SECTION.
 
        01 FLAGS-AND-COUNTERS.
            05 EOF-FLAG                 PIC X           VALUE 'F'.
            05 NEW-LINES                PIC 99          VALUE 1.
+           05 WS-LINE-COUNT            PIC 99          VALUE 0.
+           05 WS-PAGE-NUMBER           PIC 999         VALUE 0.
            05 SUB                      PIC 99.
            05 VENDOR-CHECK             PIC X.
                88 VALID-VENDOR         VALUE 'Y'.
@@ -248,43 +504,173 @@
            05 WAREHOUSE-CHECK          PIC X.
                88 VALID-WAREHOUSE      VALUE 'Y'.
                88 INVALID-WAREHOUSE    VALUE 'N'.
+           05 PAIR-CHECK               PIC X.
+               88 VALID-PAIR           VALUE 'Y'.
+               88 INVALID-PAIR         VALUE 'N'.
+           05 VENDOR-LOAD-SW           PIC X           VALUE 'N'.
+               88 VENDOR-LOAD-DONE     VALUE 'Y'.
+           05 WAREHOUSE-LOAD-SW        PIC X           VALUE 'N'.
+               88 WAREHOUSE-LOAD-DONE  VALUE 'Y'.
+           05 SHIP-REL-LOAD-SW         PIC X           VALUE 'N'.
+               88 SHIP-REL-LOAD-DONE   VALUE 'Y'.
+           05 CHECKPOINT-STATUS        PIC XX.
+               88 CHECKPOINT-FOUND     VALUE '00'.
+           05 RESTART-SW               PIC X           VALUE 'N'.
+               88 RESTART-FROM-MERGE   VALUE 'Y'.
+           05 REGIONAL-EOF-SW          PIC X.
+               88 REGIONAL-EOF         VALUE 'Y'.
+           05 FILTER-CHECK             PIC X.
+               88 FILTER-MATCH         VALUE 'Y'.
+               88 FILTER-NO-MATCH      VALUE 'N'.
+           05 DQ-NUMERIC-CHECK-SW      PIC X           VALUE 'N'.
+           05 GT-HISTORY-STATUS        PIC XX.
+               88 GT-HISTORY-FOUND     VALUE '00'.
+           05 GT-HISTORY-EOF-SW        PIC X           VALUE 'N'.
+               88 GT-HISTORY-EOF       VALUE 'Y'.
+           05 GT-PRIOR-TOTAL-SW        PIC X           VALUE 'N'.
+               88 GT-PRIOR-TOTAL-FOUND VALUE 'Y'.
 
        01 RUNNING-TOTALS.
            05 RT-VENDOR-TOTAL          PIC 9(8)V99   VALUE 0.
            05 RT-WAREHOUSE-TOTAL       PIC 9(7)V99  VALUE 0.
            05 RT-COSTUME-TOTAL         PIC 9(6)V99  VALUE 0.
            05 RT-GRAND-TOTAL           PIC 9(9)V99  VALUE 0.
+           05 CV-GRAND-TOTAL           PIC 9(9)V99  VALUE 0.
+
+       01 RECONCILE-COUNTERS.
+      *    COMPARES HOW MANY RECORDS SURVIVED VALIDATION OUT OF EACH
+      *    REGIONAL EXTRACT AGAINST HOW MANY ACTUALLY CAME BACK OUT OF
+      *    THE SORT/MERGE STEP, SO A REGION FILE THAT CAME IN
+      *    TRUNCATED IS CAUGHT THE SAME RUN INSTEAD OF WEEKS LATER
+           05 RC-CH-VALID-COUNT        PIC 9(5)        VALUE 0.
+           05 RC-NY-VALID-COUNT        PIC 9(5)        VALUE 0.
+           05 RC-LA-VALID-COUNT        PIC 9(5)        VALUE 0.
+           05 RC-MI-VALID-COUNT        PIC 9(5)        VALUE 0.
+           05 RC-TOTAL-VALID-COUNT     PIC 9(6)        VALUE 0.
+           05 RC-MERGED-RECORD-COUNT   PIC 9(6)        VALUE 0.
+      *    SAME IDEA AS THE COUNTS ABOVE, ONLY IN UNITS-IN-STOCK
+      *    RATHER THAN RECORDS, SO A REGION FILE THAT CAME IN WITH
+      *    THE RIGHT RECORD COUNT BUT DAMAGED QUANTITY FIELDS IS
+      *    STILL CAUGHT
+           05 RC-CH-VALID-UNITS        PIC 9(7)        VALUE 0.
+           05 RC-NY-VALID-UNITS        PIC 9(7)        VALUE 0.
+           05 RC-LA-VALID-UNITS        PIC 9(7)        VALUE 0.
+           05 RC-MI-VALID-UNITS        PIC 9(7)        VALUE 0.
+           05 RC-TOTAL-VALID-UNITS     PIC 9(8)        VALUE 0.
+           05 RC-MERGED-UNIT-TOTAL     PIC 9(8)        VALUE 0.
+
+       01 DATA-QUALITY-COUNTERS.
+      *    SUSPECT-DATA TALLIES PRINTED AS A SUMMARY FOOTER AT THE END
+      *    OF THE REPORT, SO A RUN'S BAD RECORDS DON'T HAVE TO BE FOUND
+      *    BY SCANNING THE WHOLE REPORT FOR "BAD-" STRINGS
+           05 DQ-BAD-SIZE-COUNT        PIC 9(5)        VALUE 0.
+           05 DQ-BAD-TYPE-COUNT        PIC 9(5)        VALUE 0.
+           05 DQ-BAD-NUMERIC-COUNT     PIC 9(5)        VALUE 0.
+
+       01 GRAND-TOTAL-VARIANCE-FIELDS.
+      *    THIS RUN'S GRAND TOTAL COMPARED AGAINST THE LAST RUN SAVED
+      *    TO GRAND-TOTAL-HISTORY-FILE
+           05 GT-PRIOR-GRAND-TOTAL     PIC 9(9)V99     VALUE 0.
+           05 GT-DOLLAR-CHANGE         PIC S9(9)V99    VALUE 0.
+           05 GT-PERCENT-CHANGE        PIC S999V99     VALUE 0.
 
        01 WS-DATE.
            05 WS-YEAR                  PIC XX.
            05 WS-MONTH                 PIC XX.
            05 WS-DAY                   PIC XX.
 
+       01 WS-RUN-OUTPUT-FILE-NAMES.
+           05 WS-REPORT-FILE-NAME      PIC X(23).
+           05 WS-ERROR-FILE-NAME       PIC X(23).
+
+       01 WS-FILTER-PARAMETERS.
+      *    LETS A SINGLE VENDOR OR WAREHOUSE SECTION BE REPRINTED ON
+      *    DEMAND WITHOUT PROCESSING/PRINTING THE REST OF THE FILE
+           05 WS-FILTER-MODE           PIC X           VALUE 'N'.
+               88 FILTER-BY-VENDOR     VALUE 'V'.
+               88 FILTER-BY-WAREHOUSE  VALUE 'W'.
+               88 FILTER-NONE          VALUE 'N'.
+           05 WS-FILTER-VENDOR-ID      PIC X(4).
+           05 WS-FILTER-WAREHOUSE-ID   PIC X(3).
+           05 WS-PROBATCH-FLAG         PIC X(1).
+               88 RUNNING-UNDER-PROBATCH           VALUE 'Y'.
+
        01 HOLD-FIELDS.
            05 HF-COSTUME-NAME          PIC X(9).
            05 HF-WAREHOUSE-ID          PIC X(11).
            05 HF-VENDOR-ID             PIC X(4)        VALUE 'FRST'.
            05 HF-CALCULATED-COST       PIC 9(5)V99.
+           05 HF-UNITS-IN-STOCK        PIC 9(3).
+           05 HF-ORDER-QTY             PIC 9(4).
+           05 HF-CSV-PRICE             PIC 99.99.
+           05 HF-CSV-TOTAL-COST        PIC 99999.99.
+           05 HF-CSV-LABEL             PIC X(15).
+           05 HF-CSV-GROUP-TOTAL       PIC 9(9).99.
 
        01 COSTUME-SIZE-TEXT.
            05                          PIC X(7)        VALUE 'LLarge'.
            05                          PIC X(7)        VALUE 'MMedium'.
            05                          PIC X(7)        VALUE 'SSmall'.
            05                          PIC X(7)        VALUE 'PPlus'.
+           05                          PIC X(7)        VALUE 'XXLarge'.
+           05                          PIC X(7)        VALUE 'ZXSmall'.
 
        01 COSTUME-SIZE-TBL REDEFINES COSTUME-SIZE-TEXT.
-           05 COSTUME-SIZE-TBL-LINE OCCURS 4 TIMES
+           05 COSTUME-SIZE-TBL-LINE OCCURS 6 TIMES
                INDEXED BY COSTUME-SIZE-INDEX.
                10 CST-CODE             PIC X(1).
                10 CST-VALUE            PIC X(6).
 
+       01 VENDOR-TABLE-AREA.
+           05 VT-NUM-VENDORS           PIC 999         VALUE 0.
+           05 VENDOR-TBL-LINE OCCURS 1 TO 50 TIMES
+               DEPENDING ON VT-NUM-VENDORS
+               INDEXED BY VENDOR-TBL-INDEX.
+               10 VT-VENDOR-ID         PIC X(4).
+               10 VT-VENDOR-NAME       PIC X(20).
+      *        HOLDS EACH VENDOR'S GRAND TOTAL FOR THIS RUN SO THEY
+      *        CAN ALL BE PRINTED SIDE BY SIDE ON ONE COMPARISON PAGE
+      *        INSTEAD OF FLIPPING BACK THROUGH THE VENDOR BREAKS
+               10 VT-RUN-TOTAL         PIC 9(8)V99     VALUE 0.
+
+       01 WAREHOUSE-TABLE-AREA.
+           05 WT-NUM-WAREHOUSES        PIC 999         VALUE 0.
+           05 WAREHOUSE-TBL-LINE OCCURS 1 TO 50 TIMES
+               DEPENDING ON WT-NUM-WAREHOUSES
+               INDEXED BY WAREHOUSE-TBL-INDEX.
+               10 WT-WAREHOUSE-ID      PIC X(3).
+               10 WT-WAREHOUSE-NAME    PIC X(20).
+
+       01 SHIP-REL-TABLE-AREA.
+      *    VALID VENDOR/WAREHOUSE SHIPPING-RELATIONSHIP PAIRS
+           05 SR-NUM-PAIRS              PIC 999        VALUE 0.
+           05 SHIP-REL-TBL-LINE OCCURS 1 TO 100 TIMES
+               DEPENDING ON SR-NUM-PAIRS
+               INDEXED BY SHIP-REL-TBL-INDEX.
+               10 SR-VENDOR-ID          PIC X(4).
+               10 SR-WAREHOUSE-ID       PIC X(3).
+
+       01 COSTUME-VALUE-TABLE-AREA.
+      *    COMPANY-WIDE STOCK VALUE PER COSTUME NAME, ACROSS EVERY
+      *    VENDOR AND WAREHOUSE COMBINED, BUILT UP AS THE MERGED FILE
+      *    IS PROCESSED
+           05 CV-NUM-COSTUMES           PIC 999        VALUE 0.
+           05 COSTUME-VALUE-TBL-LINE OCCURS 1 TO 200 TIMES
+               DEPENDING ON CV-NUM-COSTUMES
+               INDEXED BY COSTUME-VALUE-TBL-INDEX.
+               10 CV-COSTUME-NAME       PIC X(9).
+               10 CV-TOTAL-VALUE        PIC 9(9)V99    VALUE 0.
+
 
       **************        OUTPUT AREA        ********************
 
        01 HEADING-ONE.
            05 FILLER                   PIC X(34)       VALUE SPACES.
            05                          PIC X(11)    VALUE 'ASHRALS LTD'.
-           05 FILLER                   PIC X(35)       VALUE SPACES.
+           05 FILLER                   PIC X(24)       VALUE SPACES.
+           05                          PIC X(5)        VALUE 'PAGE '.
+           05 H1-PAGE-NUMBER           PIC ZZ9.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
 
        01 HEADING-TWO.
            05 FILLER                   PIC X(10)       VALUE SPACES.
@@ -313,6 +699,99 @@
            05 WH-WAREHOUSE-ID          PIC X(11).
            05 FILLER                   PIC X(56)       VALUE SPACES. 
 
+       01 ERROR-DETAIL-LINE.
+           05                          PIC X(8)        VALUE 'VENDOR: '.
+           05 EDL-VENDOR-ID            PIC X(4).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                               'WAREHOUSE: '.
+           05 EDL-WAREHOUSE-ID         PIC X(3).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(9)        VALUE 'REASON: '.
+           05 EDL-REASON               PIC X(60).
+           05 FILLER                   PIC X(35)       VALUE SPACES.
+
+       01 REJECT-DETAIL-LINE.
+      *    ONE LINE PER REGIONAL EXTRACT RECORD REJECTED BEFORE SORTING
+           05                          PIC X(8)        VALUE 'REGION: '.
+           05 RJL-REGION               PIC X(4).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(8)        VALUE 'VENDOR: '.
+           05 RJL-VENDOR-ID            PIC X(4).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                               'WAREHOUSE: '.
+           05 RJL-WAREHOUSE-ID         PIC X(3).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(9)        VALUE 'REASON: '.
+           05 RJL-REASON               PIC X(24).
+
+       01 REORDER-HEADING-ONE.
+           05 FILLER                   PIC X(28)       VALUE SPACES.
+           05                          PIC X(24)    VALUE
+                                           'COSTUMES BELOW REORDER'.
+           05 FILLER                   PIC X(28)       VALUE SPACES.
+
+       01 REORDER-HEADING-TWO.
+           05                          PIC X(4)        VALUE 'VEND'.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(4)        VALUE 'WHSE'.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(9)        VALUE 'COSTUME'.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(8)        VALUE 'ON-HAND'.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(7)        VALUE 'REORDER'.
+           05 FILLER                   PIC X(34)       VALUE SPACES.
+
+       01 REORDER-DETAIL-LINE.
+           05 RDL-VENDOR-ID            PIC X(4).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05 RDL-WAREHOUSE-ID         PIC X(3).
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 RDL-COSTUME-NAME         PIC X(9).
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 RDL-QTY-IN-STOCK         PIC ZZ9.
+           05 FILLER                   PIC X(8)        VALUE SPACES.
+           05 RDL-REORDER-POINT        PIC ZZ9.
+           05 FILLER                   PIC X(39)       VALUE SPACES.
+
+       01 PO-HEADING-ONE.
+           05 FILLER                   PIC X(25)       VALUE SPACES.
+           05                          PIC X(31)    VALUE
+                   'VENDOR PURCHASE ORDER WORKSHEET'.
+           05 FILLER                   PIC X(24)       VALUE SPACES.
+
+       01 PO-HEADING-TWO.
+           05                          PIC X(4)        VALUE 'VEND'.
+           05 FILLER                   PIC X(2)        VALUE SPACES.
+           05                          PIC X(20)       VALUE
+                   'VENDOR NAME'.
+           05 FILLER                   PIC X(2)        VALUE SPACES.
+           05                          PIC X(4)        VALUE 'WHSE'.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(9)        VALUE 'COSTUME'.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(7)        VALUE 'ON-HAND'.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                   'ORDER QTY'.
+           05 FILLER                   PIC X(10)       VALUE SPACES.
+
+       01 PO-DETAIL-LINE.
+           05 PDL-VENDOR-ID            PIC X(4).
+           05 FILLER                   PIC X(2)        VALUE SPACES.
+           05 PDL-VENDOR-NAME          PIC X(20).
+           05 FILLER                   PIC X(2)        VALUE SPACES.
+           05 PDL-WAREHOUSE-ID         PIC X(3).
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 PDL-COSTUME-NAME         PIC X(9).
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 PDL-QTY-ON-HAND          PIC ZZ9.
+           05 FILLER                   PIC X(8)        VALUE SPACES.
+           05 PDL-ORDER-QTY            PIC ZZ9.
+           05 FILLER                   PIC X(18)       VALUE SPACES.
+
        01 COSTUME-HEADER-ONE.
            05 FILLER                   PIC X(11)       VALUE SPACES.
            05                          PIC X(7)        VALUE 'COSTUME'.
@@ -327,7 +806,9 @@
            05 FILLER                   PIC X(18)       VALUE SPACES.
 
        01 COSTUME-HEADER-TWO.
-           05 FILLER                   PIC X(13)       VALUE SPACES.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05                          PIC X(2)        VALUE 'ID'.
+           05 FILLER                   PIC X(7)        VALUE SPACES.
            05                          PIC X(4)        VALUE 'NAME'.
            05 FILLER                   PIC X(9)        VALUE SPACES.
            05                          PIC X(4)        VALUE 'SIZE'.
@@ -340,7 +821,9 @@
            05 FILLER                   PIC X(19)       VALUE SPACES.
 
        01 DETAIL-LINE.
-           05 FILLER                   PIC X(10)       VALUE SPACES.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 DL-COSTUME-ID            PIC X(3).
+           05 FILLER                   PIC X(3)        VALUE SPACES.
            05 DL-COSTUME-NAME          PIC X(9).
            05 FILLER                   PIC X(4)        VALUE SPACES.
            05 DL-COSTUME-SIZE          PIC X(8).
@@ -381,70 +864,530 @@
 
        01 GRAND-TOTAL-LINE.
            05 FILLER                   PIC X(29)       VALUE SPACES.
-           05                          PIC X(17)       VALUE 
+           05                          PIC X(17)       VALUE
                                                    'GRAND TOTAL COST:'.
            05 FILLER                   PIC XXX         VALUE SPACES.
            05 GTL-GRAND-TOTAL          PIC $ZZZ,ZZZ,ZZ9.99.
            05 FILLER                   PIC X(16)       VALUE SPACES.
 
+       01 GRAND-TOTAL-VARIANCE-LINE.
+           05 FILLER                   PIC X(20)       VALUE SPACES.
+           05                          PIC X(22)       VALUE
+                   'CHANGE FROM PRIOR RUN:'.
+           05 FILLER                   PIC X           VALUE SPACE.
+           05 GTV-DOLLAR-CHANGE        PIC -ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC XX          VALUE SPACES.
+           05                          PIC X           VALUE '('.
+           05 GTV-PERCENT-CHANGE       PIC -ZZ9.99.
+           05                          PIC XX          VALUE '%)'.
+           05 FILLER                   PIC X(10)       VALUE SPACES.
+
+       01 NO-PRIOR-GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(20)       VALUE SPACES.
+           05                          PIC X(35)       VALUE
+                   'NO PRIOR RUN ON FILE FOR COMPARISON'.
+           05 FILLER                   PIC X(25)       VALUE SPACES.
+
+      *    ONE-PAGE SUMMARY THAT LINES UP EVERY VENDOR'S GRAND TOTAL
+      *    TOGETHER, SO THEY CAN BE COMPARED WITHOUT PAGING BACK
+      *    THROUGH EACH VENDOR'S OWN BREAK IN THE MAIN REPORT
+       01 VENDOR-COMPARE-HEADING-ONE.
+           05 FILLER                   PIC X(23)       VALUE SPACES.
+           05                          PIC X(34)       VALUE
+                           'VENDOR COMPARISON SUMMARY - COST'.
+           05 FILLER                   PIC X(23)       VALUE SPACES.
+
+       01 VENDOR-COMPARE-HEADING-TWO.
+           05                          PIC X(4)        VALUE 'CODE'.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(20)       VALUE
+                                               'VENDOR NAME'.
+           05 FILLER                   PIC X(3)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                               'GRAND TOTAL'.
+           05 FILLER                   PIC X(39)       VALUE SPACES.
+
+       01 VENDOR-COMPARE-LINE.
+           05 VCL-VENDOR-ID             PIC X(4).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 VCL-VENDOR-NAME           PIC X(20).
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 VCL-VENDOR-TOTAL          PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(37)      VALUE SPACES.
+
+      *    CHECKS THAT EVERY RECORD THAT SURVIVED VALIDATION OUT OF
+      *    EACH REGIONAL EXTRACT ACTUALLY CAME BACK OUT OF THE
+      *    SORT/MERGE STEP, SO A REGION FILE THAT CAME IN TRUNCATED
+      *    IS CAUGHT THIS RUN INSTEAD OF WEEKS LATER
+       01 RECONCILE-HEADING-ONE.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+           05                          PIC X(42)       VALUE
+                   'RECORD COUNT RECONCILIATION FOR THIS RUN'.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+
+       01 RECONCILE-DETAIL-LINE.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05 RDL-LABEL                PIC X(30).
+           05 RDL-COUNT                PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(33)       VALUE SPACES.
+
+       01 RECONCILE-STATUS-LINE.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05 RSL-STATUS               PIC X(36).
+           05 FILLER                   PIC X(33)       VALUE SPACES.
+
+       01 VALUATION-HEADING-ONE.
+           05 FILLER                   PIC X(21)       VALUE SPACES.
+           05                          PIC X(37)       VALUE
+                   'COMPANY-WIDE COSTUME VALUATION REPORT'.
+           05 FILLER                   PIC X(22)       VALUE SPACES.
+
+       01 VALUATION-HEADING-TWO.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05                          PIC X(7)        VALUE 'COSTUME'.
+           05 FILLER                   PIC X(22)       VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                   'TOTAL VALUE'.
+           05 FILLER                   PIC X(29)       VALUE SPACES.
+
+       01 VALUATION-DETAIL-LINE.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05 VDL-COSTUME-NAME         PIC X(9).
+           05 FILLER                   PIC X(13)       VALUE SPACES.
+           05 VDL-TOTAL-VALUE          PIC $ZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(33)       VALUE SPACES.
+
+       01 VALUATION-GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05                          PIC X(20)       VALUE
+                   'COMPANY GRAND TOTAL:'.
+           05 FILLER                   PIC X(4)        VALUE SPACES.
+           05 VGT-GRAND-TOTAL          PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(30)       VALUE SPACES.
+
+       01 DATA-QUALITY-HEADING-ONE.
+           05 FILLER                   PIC X(20)       VALUE SPACES.
+           05                          PIC X(34)       VALUE
+                   'DATA QUALITY SUMMARY FOR THIS RUN'.
+           05 FILLER                   PIC X(26)       VALUE SPACES.
+
+       01 DATA-QUALITY-DETAIL-LINE.
+           05 FILLER                   PIC X(11)       VALUE SPACES.
+           05 DQL-LABEL                PIC X(30).
+           05 DQL-COUNT                PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(33)       VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        
        10-CONTROL-MODULE.
-           PERFORM 23-CREATE-INFILE
+           PERFORM 13-GET-RUN-PARAMETERS
+           PERFORM 21-CHECK-RESTART-POINT
+
+      *    THE REGIONAL VALID-RECORD COUNTS THIS BUILDS ARE NEEDED BY
+      *    48-PRINT-RECONCILIATION-SUMMARY ON EVERY RUN, SO IT STILL
+      *    RUNS ON A RESTART EVEN THOUGH THE SORT/MERGE STEP ITSELF
+      *    IS SKIPPED
+           PERFORM 22-VALIDATE-REGIONAL-FILES
+
+           IF RESTART-FROM-MERGE
+               DISPLAY 'RESTART POINT FOUND - SKIPPING SORT/MERGE'
+           ELSE
+               PERFORM 23-CREATE-INFILE
+               PERFORM 24-WRITE-RESTART-POINT
+           END-IF
+
            PERFORM 15-HOUSEKEEPING
            PERFORM 25-PROCESS-INFILE
            PERFORM 100-WRAP-UP
            .
 
+       13-GET-RUN-PARAMETERS.
+      *    A SINGLE VENDOR OR WAREHOUSE SECTION CAN BE REPRINTED ON
+      *    DEMAND, WITHOUT RUNNING THE FULL REPORT, BY ANSWERING V OR
+      *    W HERE AND SUPPLYING THE ID TO REPRINT.  WHEN PROBATCH IS
+      *    DRIVING THIS RUN THERE IS NO OPERATOR AT THE CONSOLE TO
+      *    ANSWER, SO THE PROMPT IS SKIPPED AND THE FULL UNFILTERED
+      *    REPORT RUNS INSTEAD.
+           ACCEPT WS-PROBATCH-FLAG FROM ENVIRONMENT 'PROBATCH-RUN'
+
+           IF RUNNING-UNDER-PROBATCH
+               MOVE 'N' TO WS-FILTER-MODE
+           ELSE
+               DISPLAY 'REPRINT A SINGLE VENDOR OR WAREHOUSE? (V/W/N) '
+               ACCEPT WS-FILTER-MODE
+
+               EVALUATE TRUE
+                   WHEN FILTER-BY-VENDOR
+                       DISPLAY 'ENTER VENDOR ID TO REPRINT: '
+                       ACCEPT WS-FILTER-VENDOR-ID
+
+                   WHEN FILTER-BY-WAREHOUSE
+                       DISPLAY 'ENTER WAREHOUSE ID TO REPRINT: '
+                       ACCEPT WS-FILTER-WAREHOUSE-ID
+
+                   WHEN OTHER
+                       MOVE 'N' TO WS-FILTER-MODE
+               END-EVALUATE
+           END-IF
+           .
+
+       21-CHECK-RESTART-POINT.
+      *    A CHECKPOINT FILE IS WRITTEN ONCE THE SORT/MERGE STEP HAS
+      *    BUILT THE MERGED INVENTORY FILE, AND IS RESET WHEN THE RUN
+      *    GOES ON TO FINISH THE REPORT.  IF A PRIOR RUN WAS
+      *    INTERRUPTED AFTER THE MERGE BUT BEFORE THE REPORT, THE
+      *    SORT/MERGE STEP IS SKIPPED AND THE REPORT IS PRODUCED
+      *    DIRECTLY FROM THE EXISTING MERGED FILE.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-RECORD = 'Y'
+                           SET RESTART-FROM-MERGE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       24-WRITE-RESTART-POINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'Y' TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       29-CLEAR-RESTART-POINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'N' TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        15-HOUSEKEEPING.
-           
-           OPEN INPUT MERGED-INVENTORY-FILE
-               OUTPUT REPORT-FILE, ERROR-FILE
 
            ACCEPT WS-DATE FROM DATE
+
+           STRING 'REPORT-' WS-YEAR WS-MONTH WS-DAY '.TXT'
+               DELIMITED BY SIZE INTO WS-REPORT-FILE-NAME
+           END-STRING
+
+           STRING 'ERROR-REPORT-' WS-YEAR WS-MONTH WS-DAY '.TXT'
+               DELIMITED BY SIZE INTO WS-ERROR-FILE-NAME
+           END-STRING
+
+           OPEN INPUT MERGED-INVENTORY-FILE
+               OUTPUT REPORT-FILE, ERROR-FILE, REORDER-FILE,
+                      PO-WORKSHEET-FILE, CSV-EXPORT-FILE,
+                      VALUATION-FILE
+           OPEN EXTEND INVALID-CODE-LOG-FILE
+
+           PERFORM 12-LOAD-MASTER-FILES
+           PERFORM 44-LOAD-PRIOR-GRAND-TOTAL
+
            MOVE WS-MONTH TO H2-MONTH
            MOVE WS-DAY TO H2-DAY
            MOVE WS-YEAR TO H2-YEAR
 
            PERFORM 20-PRINT-HEADER
+
+           WRITE REORDER-RECORD FROM REORDER-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE REORDER-HEADING-TWO TO REORDER-RECORD
+           WRITE REORDER-RECORD
+               AFTER ADVANCING 2 LINES
+
+           WRITE PO-WORKSHEET-RECORD FROM PO-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE PO-HEADING-TWO TO PO-WORKSHEET-RECORD
+           WRITE PO-WORKSHEET-RECORD
+               AFTER ADVANCING 2 LINES
+
+           STRING
+               'VENDOR,WAREHOUSE,COSTUME ID,COSTUME NAME,SIZE,TYPE,'
+                   DELIMITED BY SIZE
+               'QTY ON HAND,REORDER POINT,PRICE,TOTAL COST'
+                   DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+           WRITE CSV-EXPORT-RECORD
+           .
+
+       12-LOAD-MASTER-FILES.
+      *    BUILDS THE VENDOR AND WAREHOUSE LOOKUP TABLES FROM THE
+      *    MASTER FILES SO NEW VENDORS/WAREHOUSES CAN BE ADDED BY
+      *    EDITING A DATA FILE INSTEAD OF RECOMPILING THE PROGRAM
+           OPEN INPUT VENDOR-MASTER-FILE
+
+           PERFORM UNTIL VENDOR-LOAD-DONE
+               READ VENDOR-MASTER-FILE
+                   AT END
+                       SET VENDOR-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO VT-NUM-VENDORS
+                       MOVE VM-VENDOR-ID TO
+                               VT-VENDOR-ID(VT-NUM-VENDORS)
+                       MOVE VM-VENDOR-NAME TO
+                               VT-VENDOR-NAME(VT-NUM-VENDORS)
+               END-READ
+           END-PERFORM
+
+           CLOSE VENDOR-MASTER-FILE
+
+           OPEN INPUT WAREHOUSE-MASTER-FILE
+
+           PERFORM UNTIL WAREHOUSE-LOAD-DONE
+               READ WAREHOUSE-MASTER-FILE
+                   AT END
+                       SET WAREHOUSE-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WT-NUM-WAREHOUSES
+                       MOVE WM-WAREHOUSE-ID TO
+                               WT-WAREHOUSE-ID(WT-NUM-WAREHOUSES)
+                       MOVE WM-WAREHOUSE-NAME TO
+                               WT-WAREHOUSE-NAME(WT-NUM-WAREHOUSES)
+               END-READ
+           END-PERFORM
+
+           CLOSE WAREHOUSE-MASTER-FILE
+
+           OPEN INPUT SHIP-REL-FILE
+
+           PERFORM UNTIL SHIP-REL-LOAD-DONE
+               READ SHIP-REL-FILE
+                   AT END
+                       SET SHIP-REL-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO SR-NUM-PAIRS
+                       MOVE SRM-VENDOR-ID TO
+                               SR-VENDOR-ID(SR-NUM-PAIRS)
+                       MOVE SRM-WAREHOUSE-ID TO
+                               SR-WAREHOUSE-ID(SR-NUM-PAIRS)
+               END-READ
+           END-PERFORM
+
+           CLOSE SHIP-REL-FILE
+           .
+
+       44-LOAD-PRIOR-GRAND-TOTAL.
+      *    READS THE LAST GRAND TOTAL SAVED FROM A PRIOR RUN, IF ANY,
+      *    SO THIS RUN CAN REPORT THE CHANGE SINCE THEN
+           OPEN INPUT GRAND-TOTAL-HISTORY-FILE
+
+           IF GT-HISTORY-FOUND
+               MOVE 'N' TO GT-HISTORY-EOF-SW
+               PERFORM UNTIL GT-HISTORY-EOF
+                   READ GRAND-TOTAL-HISTORY-FILE
+                       AT END
+                           SET GT-HISTORY-EOF TO TRUE
+                       NOT AT END
+                           MOVE GTH-GRAND-TOTAL TO GT-PRIOR-GRAND-TOTAL
+                           SET GT-PRIOR-TOTAL-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE GRAND-TOTAL-HISTORY-FILE
+           END-IF
            .
 
        20-PRINT-HEADER.
+      *    REPRINTS THE COMPANY/REPORT HEADERS WITH A NEW PAGE NUMBER;
+      *    CALLED AT STARTUP, AT EACH VENDOR BREAK, AND WHENEVER
+      *    35-WRITE-LINE DETECTS THE CURRENT PAGE IS FULL
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER
 
            WRITE REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
 
            MOVE HEADING-TWO TO REPORT-RECORD
-           PERFORM 35-WRITE-LINE
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 2 TO WS-LINE-COUNT
            MOVE 3 TO NEW-LINES
            .
 
+       22-VALIDATE-REGIONAL-FILES.
+      *    REJECTS SHORT/BLANK-KEY RECORDS FROM EACH REGIONAL EXTRACT
+      *    BEFORE THE SORT/MERGE STEP SO ONE BAD RECORD FROM A REGION
+      *    DOESN'T FAIL OR TAINT THE WHOLE OVERNIGHT RUN
+           OPEN OUTPUT REJECT-FILE
+
+           OPEN INPUT CH-IN-FILE
+           OPEN OUTPUT CH-VALID-FILE
+           MOVE 'N' TO REGIONAL-EOF-SW
+           PERFORM UNTIL REGIONAL-EOF
+               READ CH-IN-FILE
+                   AT END
+                       SET REGIONAL-EOF TO TRUE
+                   NOT AT END
+                       IF CI-VENDOR-ID = SPACES OR
+                               CI-WAREHOUSE-ID = SPACES OR
+                               CI-COSTUME-ID = SPACES
+                           MOVE 'CHI ' TO RJL-REGION
+                           MOVE CI-VENDOR-ID TO RJL-VENDOR-ID
+                           MOVE CI-WAREHOUSE-ID TO RJL-WAREHOUSE-ID
+                           MOVE 'SHORT/BLANK KEY FIELD' TO RJL-REASON
+                           MOVE REJECT-DETAIL-LINE TO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                       ELSE
+                           MOVE CH-IN-RECORD TO CH-VALID-RECORD
+                           WRITE CH-VALID-RECORD
+                           ADD 1 TO RC-CH-VALID-COUNT
+
+                           PERFORM VARYING SUB FROM 1 BY 1
+                                   UNTIL SUB > 12
+                               IF CHC-NUM-IN-STOCK(SUB) IS NUMERIC
+                                   ADD CHC-NUM-IN-STOCK(SUB)
+                                           TO RC-CH-VALID-UNITS
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CH-IN-FILE, CH-VALID-FILE
+
+           OPEN INPUT NY-IN-FILE
+           OPEN OUTPUT NY-VALID-FILE
+           MOVE 'N' TO REGIONAL-EOF-SW
+           PERFORM UNTIL REGIONAL-EOF
+               READ NY-IN-FILE
+                   AT END
+                       SET REGIONAL-EOF TO TRUE
+                   NOT AT END
+                       IF NI-VENDOR-ID = SPACES OR
+                               NI-WAREHOUSE-ID = SPACES OR
+                               NI-COSTUME-ID = SPACES
+                           MOVE 'NY  ' TO RJL-REGION
+                           MOVE NI-VENDOR-ID TO RJL-VENDOR-ID
+                           MOVE NI-WAREHOUSE-ID TO RJL-WAREHOUSE-ID
+                           MOVE 'SHORT/BLANK KEY FIELD' TO RJL-REASON
+                           MOVE REJECT-DETAIL-LINE TO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                       ELSE
+                           MOVE NY-IN-RECORD TO NY-VALID-RECORD
+                           WRITE NY-VALID-RECORD
+                           ADD 1 TO RC-NY-VALID-COUNT
+
+                           PERFORM VARYING SUB FROM 1 BY 1
+                                   UNTIL SUB > 12
+                               IF NYC-NUM-IN-STOCK(SUB) IS NUMERIC
+                                   ADD NYC-NUM-IN-STOCK(SUB)
+                                           TO RC-NY-VALID-UNITS
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE NY-IN-FILE, NY-VALID-FILE
+
+           OPEN INPUT LA-IN-FILE
+           OPEN OUTPUT LA-VALID-FILE
+           MOVE 'N' TO REGIONAL-EOF-SW
+           PERFORM UNTIL REGIONAL-EOF
+               READ LA-IN-FILE
+                   AT END
+                       SET REGIONAL-EOF TO TRUE
+                   NOT AT END
+                       IF LI-VENDOR-ID = SPACES OR
+                               LI-WAREHOUSE-ID = SPACES OR
+                               LI-COSTUME-ID = SPACES
+                           MOVE 'LA  ' TO RJL-REGION
+                           MOVE LI-VENDOR-ID TO RJL-VENDOR-ID
+                           MOVE LI-WAREHOUSE-ID TO RJL-WAREHOUSE-ID
+                           MOVE 'SHORT/BLANK KEY FIELD' TO RJL-REASON
+                           MOVE REJECT-DETAIL-LINE TO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                       ELSE
+                           MOVE LA-IN-RECORD TO LA-VALID-RECORD
+                           WRITE LA-VALID-RECORD
+                           ADD 1 TO RC-LA-VALID-COUNT
+
+                           PERFORM VARYING SUB FROM 1 BY 1
+                                   UNTIL SUB > 12
+                               IF LAC-NUM-IN-STOCK(SUB) IS NUMERIC
+                                   ADD LAC-NUM-IN-STOCK(SUB)
+                                           TO RC-LA-VALID-UNITS
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LA-IN-FILE, LA-VALID-FILE
+
+           OPEN INPUT MI-IN-FILE
+           OPEN OUTPUT MI-VALID-FILE
+           MOVE 'N' TO REGIONAL-EOF-SW
+           PERFORM UNTIL REGIONAL-EOF
+               READ MI-IN-FILE
+                   AT END
+                       SET REGIONAL-EOF TO TRUE
+                   NOT AT END
+                       IF MII-VENDOR-ID = SPACES OR
+                               MII-WAREHOUSE-ID = SPACES OR
+                               MII-COSTUME-ID = SPACES
+                           MOVE 'MI  ' TO RJL-REGION
+                           MOVE MII-VENDOR-ID TO RJL-VENDOR-ID
+                           MOVE MII-WAREHOUSE-ID TO RJL-WAREHOUSE-ID
+                           MOVE 'SHORT/BLANK KEY FIELD' TO RJL-REASON
+                           MOVE REJECT-DETAIL-LINE TO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                       ELSE
+                           MOVE MI-IN-RECORD TO MI-VALID-RECORD
+                           WRITE MI-VALID-RECORD
+                           ADD 1 TO RC-MI-VALID-COUNT
+
+                           PERFORM VARYING SUB FROM 1 BY 1
+                                   UNTIL SUB > 12
+                               IF MIC-NUM-IN-STOCK(SUB) IS NUMERIC
+                                   ADD MIC-NUM-IN-STOCK(SUB)
+                                           TO RC-MI-VALID-UNITS
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MI-IN-FILE, MI-VALID-FILE
+
+           CLOSE REJECT-FILE
+           .
+
        23-CREATE-INFILE.
 
            SORT CH-SORT-FILE
-               ON ASCENDING KEY CSG-VENDOR-ID, CSG-WAREHOUSE-ID, 
+               ON ASCENDING KEY CSG-VENDOR-ID, CSG-WAREHOUSE-ID,
                                                    CSG-COSTUME-ID
-               USING CH-IN-FILE
+               USING CH-VALID-FILE
                GIVING CH-SORTED-FILE
 
            SORT NY-SORT-FILE
-               ON ASCENDING KEY NSG-VENDOR-ID, NSG-WAREHOUSE-ID, 
+               ON ASCENDING KEY NSG-VENDOR-ID, NSG-WAREHOUSE-ID,
                                                    NSG-COSTUME-ID
-               USING NY-IN-FILE
+               USING NY-VALID-FILE
                GIVING NY-SORTED-FILE
 
            SORT LA-SORT-FILE
-               ON ASCENDING KEY LSG-VENDOR-ID, LSG-WAREHOUSE-ID, 
+               ON ASCENDING KEY LSG-VENDOR-ID, LSG-WAREHOUSE-ID,
                                                    LSG-COSTUME-ID
-               USING LA-IN-FILE
+               USING LA-VALID-FILE
                GIVING LA-SORTED-FILE
 
-           
+           SORT MI-SORT-FILE
+               ON ASCENDING KEY MISG-VENDOR-ID, MISG-WAREHOUSE-ID,
+                                                   MISG-COSTUME-ID
+               USING MI-VALID-FILE
+               GIVING MI-SORTED-FILE
+
+
            MERGE MERGE-FILE
-               ON ASCENDING KEY MR-VENDOR-ID, MR-WAREHOUSE-ID, 
+               ON ASCENDING KEY MR-VENDOR-ID, MR-WAREHOUSE-ID,
                                                    MR-COSTUME-ID
-               USING CH-IN-FILE, NY-IN-FILE, LA-IN-FILE
+               USING CH-VALID-FILE, NY-VALID-FILE, LA-VALID-FILE,
+                                                   MI-VALID-FILE
                GIVING MERGED-INVENTORY-FILE
            .
 
@@ -456,6 +1399,7 @@
                        MOVE 'T' TO EOF-FLAG
                        PERFORM 75-CLOSE-INFILE
                    NOT AT END
+                       ADD 1 TO RC-MERGED-RECORD-COUNT
                        PERFORM 30-PROCESS-INFILE-LINE
                END-READ
            END-PERFORM
@@ -466,45 +1410,16 @@
            IF HF-VENDOR-ID = 'FRST'
                PERFORM 31-EVALUATE-ID
 
-               IF VALID-VENDOR AND VALID-WAREHOUSE
-                   MOVE VENDOR-HEADING TO REPORT-RECORD
-                   PERFORM 35-WRITE-LINE
-                   MOVE 2 TO NEW-LINES
-    
-                   MOVE WAREHOUSE-HEADING TO REPORT-RECORD
-                   PERFORM 35-WRITE-LINE
-                   MOVE 3 TO NEW-LINES
-    
-                   MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
-                   PERFORM 35-WRITE-LINE
-                   MOVE 1 TO NEW-LINES
-                   MOVE COSTUME-HEADER-TWO TO REPORT-RECORD
-                   PERFORM 35-WRITE-LINE
-                   MOVE 2 TO NEW-LINES
-    
-                   MOVE IR-COSTUME-NAME(1) TO HF-COSTUME-NAME
-                   MOVE IR-WAREHOUSE-ID TO HF-WAREHOUSE-ID
-                   MOVE IR-VENDOR-ID TO HF-VENDOR-ID
-               END-IF
-
-           ELSE
-               IF HF-VENDOR-ID NOT = IR-VENDOR-ID
-                   PERFORM 31-EVALUATE-ID
-
-                   IF VALID-VENDOR AND VALID-WAREHOUSE
-                       PERFORM 40-COSTUME-BREAK
-                       PERFORM 41-WAREHOUSE-BREAK
-                       PERFORM 42-VENDOR-BREAK
-
-                       PERFORM 20-PRINT-HEADER
+               IF VALID-VENDOR AND VALID-WAREHOUSE AND VALID-PAIR
+                   IF FILTER-MATCH
                        MOVE VENDOR-HEADING TO REPORT-RECORD
                        PERFORM 35-WRITE-LINE
                        MOVE 2 TO NEW-LINES
-        
+
                        MOVE WAREHOUSE-HEADING TO REPORT-RECORD
                        PERFORM 35-WRITE-LINE
                        MOVE 3 TO NEW-LINES
-        
+
                        MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
                        PERFORM 35-WRITE-LINE
                        MOVE 1 TO NEW-LINES
@@ -513,18 +1428,35 @@
                        MOVE 2 TO NEW-LINES
                    END-IF
 
-               ELSE 
-                   IF HF-WAREHOUSE-ID NOT = IR-WAREHOUSE-ID
-                       PERFORM 31-EVALUATE-ID
+      *            THESE HOLD FIELDS DRIVE BREAK DETECTION FOR EVERY
+      *            RECORD AFTER THIS ONE, SO THEY HAVE TO BE SET AS
+      *            SOON AS THE FIRST RECORD IS VALID -- WHETHER OR NOT
+      *            IT HAPPENED TO MATCH THE SINGLE-VENDOR/WAREHOUSE
+      *            REPRINT FILTER
+                   MOVE IR-COSTUME-NAME(1) TO HF-COSTUME-NAME
+                   MOVE IR-WAREHOUSE-ID TO HF-WAREHOUSE-ID
+                   MOVE IR-VENDOR-ID TO HF-VENDOR-ID
+               END-IF
 
-                       IF VALID-VENDOR AND VALID-WAREHOUSE
-                           PERFORM 40-COSTUME-BREAK
-                           PERFORM 41-WAREHOUSE-BREAK
+           ELSE
+               IF HF-VENDOR-ID NOT = IR-VENDOR-ID
+                   PERFORM 31-EVALUATE-ID
+
+                   IF VALID-VENDOR AND VALID-WAREHOUSE AND VALID-PAIR
+                       PERFORM 40-COSTUME-BREAK
+                       PERFORM 41-WAREHOUSE-BREAK
+                       PERFORM 42-VENDOR-BREAK
+
+                       IF FILTER-MATCH
+                           PERFORM 20-PRINT-HEADER
+                           MOVE VENDOR-HEADING TO REPORT-RECORD
+                           PERFORM 35-WRITE-LINE
+                           MOVE 2 TO NEW-LINES
 
                            MOVE WAREHOUSE-HEADING TO REPORT-RECORD
                            PERFORM 35-WRITE-LINE
                            MOVE 3 TO NEW-LINES
-            
+
                            MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
                            PERFORM 35-WRITE-LINE
                            MOVE 1 TO NEW-LINES
@@ -534,16 +1466,42 @@
                        END-IF
                    END-IF
 
+               ELSE
+                   IF HF-WAREHOUSE-ID NOT = IR-WAREHOUSE-ID
+                       PERFORM 31-EVALUATE-ID
+
+                       IF VALID-VENDOR AND VALID-WAREHOUSE
+                                       AND VALID-PAIR
+                           PERFORM 40-COSTUME-BREAK
+                           PERFORM 41-WAREHOUSE-BREAK
+
+                           IF FILTER-MATCH
+                               MOVE WAREHOUSE-HEADING TO REPORT-RECORD
+                               PERFORM 35-WRITE-LINE
+                               MOVE 3 TO NEW-LINES
+
+                               MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
+                               PERFORM 35-WRITE-LINE
+                               MOVE 1 TO NEW-LINES
+                               MOVE COSTUME-HEADER-TWO TO REPORT-RECORD
+                               PERFORM 35-WRITE-LINE
+                               MOVE 2 TO NEW-LINES
+                           END-IF
+                       END-IF
+                   END-IF
+
 
                    IF HF-COSTUME-NAME NOT = IR-COSTUME-NAME(1)
                        PERFORM 40-COSTUME-BREAK
-    
-                       MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
-                       PERFORM 35-WRITE-LINE
-                       MOVE 1 TO NEW-LINES
-                       MOVE COSTUME-HEADER-TWO TO REPORT-RECORD
-                       PERFORM 35-WRITE-LINE
-                       MOVE 2 TO NEW-LINES
+
+                       IF FILTER-MATCH
+                           MOVE COSTUME-HEADER-ONE TO REPORT-RECORD
+                           PERFORM 35-WRITE-LINE
+                           MOVE 1 TO NEW-LINES
+                           MOVE COSTUME-HEADER-TWO TO REPORT-RECORD
+                           PERFORM 35-WRITE-LINE
+                           MOVE 2 TO NEW-LINES
+                       END-IF
                    END-IF
 
                   
@@ -551,9 +1509,10 @@
            END-IF
 
 
+           MOVE IR-COSTUME-ID TO DL-COSTUME-ID
            MOVE IR-COSTUME-NAME(1) TO DL-COSTUME-NAME
            PERFORM VARYING SUB FROM 1 BY 1
-               UNTIL SUB > 6
+               UNTIL SUB > 12
 
                SET COSTUME-SIZE-INDEX TO 1
                SEARCH COSTUME-SIZE-TBL-LINE
@@ -564,7 +1523,11 @@
                        INTO DL-COSTUME-SIZE
                        END-STRING
 
-                   WHEN IR-COSTUME-SIZE(SUB) = 
+                       IF IR-COSTUME-DATA(SUB) NOT = SPACES
+                           ADD 1 TO DQ-BAD-SIZE-COUNT
+                       END-IF
+
+                   WHEN IR-COSTUME-SIZE(SUB) =
                                    CST-CODE(COSTUME-SIZE-INDEX)
                        MOVE CST-VALUE(COSTUME-SIZE-INDEX) TO 
                                           DL-COSTUME-SIZE     
@@ -577,74 +1540,105 @@
                    WHEN 'C'
                        MOVE 'Child' TO DL-COSTUME-TYPE
 
+                   WHEN 'T'
+                       MOVE 'Teen' TO DL-COSTUME-TYPE
+
+                   WHEN 'P'
+                       MOVE 'Pet' TO DL-COSTUME-TYPE
+
                    WHEN OTHER
                        STRING
                            'BAD-' DELIMITED BY size
                            IR-COSTUME-TYPE(SUB) DELIMITED BY size
                        INTO DL-COSTUME-TYPE
                        END-STRING
+
+                       IF IR-COSTUME-DATA(SUB) NOT = SPACES
+                           ADD 1 TO DQ-BAD-TYPE-COUNT
+                       END-IF
                END-EVALUATE
 
 
+               MOVE 'N' TO DQ-NUMERIC-CHECK-SW
+
                IF IR-NUM-IN-STOCK(SUB) IS NUMERIC
                    MOVE IR-NUM-IN-STOCK(SUB) TO DL-QTY-IN-STOCK
-    
+                   MOVE IR-NUM-IN-STOCK(SUB) TO HF-UNITS-IN-STOCK
+
                    IF IR-COSTUME-PRICE(SUB) IS NUMERIC
-                       MULTIPLY IR-COSTUME-PRICE(SUB) 
+                       MULTIPLY IR-COSTUME-PRICE(SUB)
                                BY IR-NUM-IN-STOCK(SUB)
                                GIVING HF-CALCULATED-COST
 
                        MOVE HF-CALCULATED-COST TO DL-TOTAL-COST
-    
+
                    ELSE
                       MOVE ZEROES TO HF-CALCULATED-COST
                       MOVE ZEROES TO DL-QTY-IN-STOCK
                       MOVE ZEROES TO DL-TOTAL-COST
+                      MOVE 'Y' TO DQ-NUMERIC-CHECK-SW
                    END-IF
-    
+
                ELSE
                    MOVE ZEROES TO DL-QTY-IN-STOCK
+                   MOVE ZEROES TO HF-UNITS-IN-STOCK
                    MOVE ZEROES TO HF-CALCULATED-COST
+                   MOVE 'Y' TO DQ-NUMERIC-CHECK-SW
+               END-IF
+
+               IF DQ-NUMERIC-CHECK-SW = 'Y' AND
+                               IR-COSTUME-DATA(SUB) NOT = SPACES
+                   ADD 1 TO DQ-BAD-NUMERIC-COUNT
                END-IF
-    
-    
-               ADD HF-CALCULATED-COST TO RT-VENDOR-TOTAL
-               ADD HF-CALCULATED-COST TO RT-WAREHOUSE-TOTAL
-               ADD HF-CALCULATED-COST TO RT-COSTUME-TOTAL
-               ADD HF-CALCULATED-COST TO RT-GRAND-TOTAL
-
-                   
+
+
+      *    ROLLS A COSTUME'S COST INTO THE TOTALS AS LONG AS THE LINE
+      *    ITSELF IS GOOD, REGARDLESS OF THE SINGLE-VENDOR/WAREHOUSE
+      *    REPRINT FILTER -- THE FILTER ONLY SUPPRESSES WHAT GETS
+      *    PRINTED/EXPORTED, NOT WHAT GETS TALLIED, SO A FILTERED
+      *    REPRINT RUN STILL ROLLS UP THE WHOLE MERGED FILE'S TOTALS
                IF IR-COSTUME-DATA(SUB) NOT = SPACES AND VALID-VENDOR AND
-                                                       VALID-WAREHOUSE
-                   MOVE DETAIL-LINE TO REPORT-RECORD
-                   PERFORM 35-WRITE-LINE
+                                       VALID-WAREHOUSE AND VALID-PAIR
+                   ADD HF-CALCULATED-COST TO RT-VENDOR-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-WAREHOUSE-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-COSTUME-TOTAL
+                   ADD HF-CALCULATED-COST TO RT-GRAND-TOTAL
+                   ADD HF-UNITS-IN-STOCK TO RC-MERGED-UNIT-TOTAL
+
+                   PERFORM 38-ACCUMULATE-COSTUME-VALUE
+
+                   IF FILTER-MATCH
+                       MOVE DETAIL-LINE TO REPORT-RECORD
+                       PERFORM 35-WRITE-LINE
+                       PERFORM 36-WRITE-CSV-LINE
+
+                       IF IR-NUM-IN-STOCK(SUB) IS NUMERIC AND
+                               IR-REORDER-POINT(SUB) IS NUMERIC AND
+                               IR-NUM-IN-STOCK(SUB) <=
+                                       IR-REORDER-POINT(SUB)
+                           PERFORM 33-WRITE-REORDER-LINE
+                           PERFORM 34-WRITE-PO-LINE
+                       END-IF
+                   END-IF
                END-IF
-    
+
+               MOVE SPACES TO DL-COSTUME-ID
                MOVE SPACES TO DL-COSTUME-NAME
                MOVE 1 TO NEW-LINES
 
            END-PERFORM
 
-           IF INVALID-VENDOR OR INVALID-WAREHOUSE
-               MOVE INVENTORY-RECORD TO ERROR-RECORD
-               WRITE ERROR-RECORD
+           IF INVALID-VENDOR OR INVALID-WAREHOUSE OR INVALID-PAIR
+               PERFORM 32-WRITE-ERROR-LINE
            END-IF
            .
 
        31-EVALUATE-ID.
            MOVE 'Y' TO VENDOR-CHECK, WAREHOUSE-CHECK
 
-           EVALUATE IR-VENDOR-ID
-               WHEN 'LA10'
-                   MOVE 'Los Angeles' TO VH-VENDOR-ID
-        
-               WHEN 'CH20'
-                   MOVE 'Chicago' TO VH-VENDOR-ID
-        
-               WHEN 'NY30'
-                   MOVE 'New York City' TO VH-VENDOR-ID
-        
-               WHEN OTHER
+           SET VENDOR-TBL-INDEX TO 1
+           SEARCH VENDOR-TBL-LINE
+               AT END
                    STRING
                        'INVALID-' DELIMITED BY SIZE
                        IR-VENDOR-ID DELIMITED BY SIZE
@@ -652,89 +1646,315 @@
                    END-STRING
 
                    MOVE 'N' TO VENDOR-CHECK
+
+               WHEN IR-VENDOR-ID = VT-VENDOR-ID(VENDOR-TBL-INDEX)
+                   MOVE VT-VENDOR-NAME(VENDOR-TBL-INDEX) TO VH-VENDOR-ID
+           END-SEARCH
+
+           SET WAREHOUSE-TBL-INDEX TO 1
+           SEARCH WAREHOUSE-TBL-LINE
+               AT END
+                   STRING
+                       'INVALID-' DELIMITED BY SIZE
+                       IR-WAREHOUSE-ID DELIMITED BY SIZE
+                   INTO WH-WAREHOUSE-ID
+                   END-STRING
+
+                   MOVE 'N' TO WAREHOUSE-CHECK
+
+               WHEN IR-WAREHOUSE-ID =
+                               WT-WAREHOUSE-ID(WAREHOUSE-TBL-INDEX)
+                   MOVE WT-WAREHOUSE-NAME(WAREHOUSE-TBL-INDEX) TO
+                               WH-WAREHOUSE-ID
+           END-SEARCH
+
+           MOVE 'Y' TO PAIR-CHECK
+           IF VALID-VENDOR AND VALID-WAREHOUSE
+               SET SHIP-REL-TBL-INDEX TO 1
+               SEARCH SHIP-REL-TBL-LINE
+                   AT END
+                       MOVE 'N' TO PAIR-CHECK
+
+                   WHEN IR-VENDOR-ID = SR-VENDOR-ID(SHIP-REL-TBL-INDEX)
+                       AND IR-WAREHOUSE-ID =
+                               SR-WAREHOUSE-ID(SHIP-REL-TBL-INDEX)
+                       CONTINUE
+               END-SEARCH
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FILTER-BY-VENDOR
+                   IF IR-VENDOR-ID = WS-FILTER-VENDOR-ID
+                       MOVE 'Y' TO FILTER-CHECK
+                   ELSE
+                       MOVE 'N' TO FILTER-CHECK
+                   END-IF
+
+               WHEN FILTER-BY-WAREHOUSE
+                   IF IR-WAREHOUSE-ID = WS-FILTER-WAREHOUSE-ID
+                       MOVE 'Y' TO FILTER-CHECK
+                   ELSE
+                       MOVE 'N' TO FILTER-CHECK
+                   END-IF
+
+               WHEN OTHER
+                   MOVE 'Y' TO FILTER-CHECK
            END-EVALUATE
+           .
 
-           EVALUATE IR-WAREHOUSE-ID
-                   WHEN 'BHM'
-                       MOVE 'Birmingham' TO WH-WAREHOUSE-ID
-    
-                   WHEN 'HUN'
-                       MOVE 'Huntsville' TO WH-WAREHOUSE-ID
-    
-                   WHEN OTHER
-                       STRING
-                           'INVALID-' DELIMITED BY SIZE
-                           IR-WAREHOUSE-ID DELIMITED BY SIZE
-                       INTO WH-WAREHOUSE-ID
-                       END-STRING
+       32-WRITE-ERROR-LINE.
+           MOVE IR-VENDOR-ID TO EDL-VENDOR-ID
+           MOVE IR-WAREHOUSE-ID TO EDL-WAREHOUSE-ID
 
-                       MOVE 'N' TO WAREHOUSE-CHECK
-               END-EVALUATE
+           EVALUATE TRUE
+               WHEN INVALID-VENDOR AND INVALID-WAREHOUSE
+                   MOVE 'INVALID VENDOR AND WAREHOUSE CODE' TO
+                               EDL-REASON
+
+               WHEN INVALID-VENDOR
+                   MOVE 'INVALID VENDOR CODE' TO EDL-REASON
+
+               WHEN INVALID-WAREHOUSE
+                   MOVE 'INVALID WAREHOUSE CODE' TO EDL-REASON
+
+               WHEN INVALID-PAIR
+                   MOVE 'INVALID VENDOR/WAREHOUSE PAIRING' TO
+                               EDL-REASON
+           END-EVALUATE
+
+           MOVE ERROR-DETAIL-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+
+           MOVE WS-YEAR TO ICL-RUN-DATE(1:2)
+           MOVE WS-MONTH TO ICL-RUN-DATE(3:2)
+           MOVE WS-DAY TO ICL-RUN-DATE(5:2)
+           MOVE EDL-VENDOR-ID TO ICL-VENDOR-ID
+           MOVE EDL-WAREHOUSE-ID TO ICL-WAREHOUSE-ID
+           MOVE EDL-REASON TO ICL-REASON
+           WRITE INVALID-CODE-LOG-RECORD
+           .
+
+       38-ACCUMULATE-COSTUME-VALUE.
+      *    ROLLS THIS LINE'S STOCK VALUE INTO THE COMPANY-WIDE TOTAL
+      *    FOR ITS COSTUME NAME, ACROSS EVERY VENDOR AND WAREHOUSE
+           SET COSTUME-VALUE-TBL-INDEX TO 1
+           SEARCH COSTUME-VALUE-TBL-LINE
+               AT END
+                   ADD 1 TO CV-NUM-COSTUMES
+                   MOVE IR-COSTUME-NAME(SUB) TO
+                               CV-COSTUME-NAME(CV-NUM-COSTUMES)
+                   MOVE HF-CALCULATED-COST TO
+                               CV-TOTAL-VALUE(CV-NUM-COSTUMES)
+
+               WHEN IR-COSTUME-NAME(SUB) =
+                               CV-COSTUME-NAME(COSTUME-VALUE-TBL-INDEX)
+                   ADD HF-CALCULATED-COST TO
+                       CV-TOTAL-VALUE(COSTUME-VALUE-TBL-INDEX)
+           END-SEARCH
+           .
+
+       39-PRINT-VALUATION-REPORT.
+           WRITE VALUATION-RECORD FROM VALUATION-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE VALUATION-HEADING-TWO TO VALUATION-RECORD
+           WRITE VALUATION-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE ZEROES TO CV-GRAND-TOTAL
+
+           PERFORM VARYING COSTUME-VALUE-TBL-INDEX FROM 1 BY 1
+               UNTIL COSTUME-VALUE-TBL-INDEX > CV-NUM-COSTUMES
+
+               MOVE CV-COSTUME-NAME(COSTUME-VALUE-TBL-INDEX) TO
+                           VDL-COSTUME-NAME
+               MOVE CV-TOTAL-VALUE(COSTUME-VALUE-TBL-INDEX) TO
+                           VDL-TOTAL-VALUE
+               ADD CV-TOTAL-VALUE(COSTUME-VALUE-TBL-INDEX) TO
+                           CV-GRAND-TOTAL
 
+               MOVE VALUATION-DETAIL-LINE TO VALUATION-RECORD
+               WRITE VALUATION-RECORD
+                   AFTER ADVANCING 1 LINES
+           END-PERFORM
+
+           MOVE CV-GRAND-TOTAL TO VGT-GRAND-TOTAL
+           MOVE VALUATION-GRAND-TOTAL-LINE TO VALUATION-RECORD
+           WRITE VALUATION-RECORD
+               AFTER ADVANCING 2 LINES
+           .
+
+       33-WRITE-REORDER-LINE.
+           MOVE IR-VENDOR-ID TO RDL-VENDOR-ID
+           MOVE IR-WAREHOUSE-ID TO RDL-WAREHOUSE-ID
+           MOVE IR-COSTUME-NAME(1) TO RDL-COSTUME-NAME
+           MOVE IR-NUM-IN-STOCK(SUB) TO RDL-QTY-IN-STOCK
+           MOVE IR-REORDER-POINT(SUB) TO RDL-REORDER-POINT
+
+           MOVE REORDER-DETAIL-LINE TO REORDER-RECORD
+           WRITE REORDER-RECORD
+               AFTER ADVANCING 1 LINES
+           .
+
+       34-WRITE-PO-LINE.
+      *    SUGGESTS ORDERING BACK UP TO TWICE THE REORDER POINT
+           MULTIPLY 2 BY IR-REORDER-POINT(SUB) GIVING HF-ORDER-QTY
+           SUBTRACT IR-NUM-IN-STOCK(SUB) FROM HF-ORDER-QTY
+
+           MOVE IR-VENDOR-ID TO PDL-VENDOR-ID
+           MOVE VH-VENDOR-ID TO PDL-VENDOR-NAME
+           MOVE IR-WAREHOUSE-ID TO PDL-WAREHOUSE-ID
+           MOVE IR-COSTUME-NAME(1) TO PDL-COSTUME-NAME
+           MOVE IR-NUM-IN-STOCK(SUB) TO PDL-QTY-ON-HAND
+           MOVE HF-ORDER-QTY TO PDL-ORDER-QTY
+
+           MOVE PO-DETAIL-LINE TO PO-WORKSHEET-RECORD
+           WRITE PO-WORKSHEET-RECORD
+               AFTER ADVANCING 1 LINES
            .
 
        35-WRITE-LINE.
+      *    FORCES A NEW PAGE WITH REPEATED HEADERS ONCE THE CURRENT
+      *    PAGE FILLS UP, SO PAGES NEVER RUN TOGETHER ON THE PRINTER
+           IF WS-LINE-COUNT >= 55
+               PERFORM 20-PRINT-HEADER
+           END-IF
+
            WRITE REPORT-RECORD
                AFTER ADVANCING NEW-LINES
+
+           ADD NEW-LINES TO WS-LINE-COUNT
+           .
+
+       36-WRITE-CSV-LINE.
+           IF IR-COSTUME-PRICE(SUB) IS NUMERIC
+               MOVE IR-COSTUME-PRICE(SUB) TO HF-CSV-PRICE
+           ELSE
+               MOVE ZEROES TO HF-CSV-PRICE
+           END-IF
+
+           MOVE HF-CALCULATED-COST TO HF-CSV-TOTAL-COST
+
+           STRING
+               IR-VENDOR-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-WAREHOUSE-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-COSTUME-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-COSTUME-NAME(SUB) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               DL-COSTUME-SIZE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               DL-COSTUME-TYPE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-NUM-IN-STOCK(SUB) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               IR-REORDER-POINT(SUB) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HF-CSV-PRICE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HF-CSV-TOTAL-COST DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+
+           WRITE CSV-EXPORT-RECORD
+           .
+
+       37-WRITE-CSV-TOTAL-LINE.
+      *    WRITES A LABELED GROUP-TOTAL ROW TO THE CSV EXPORT, FROM
+      *    HF-CSV-LABEL/HF-CSV-GROUP-TOTAL SET BY THE CALLING BREAK
+           STRING
+               'TOTAL - ' DELIMITED BY SIZE
+               HF-CSV-LABEL DELIMITED BY SIZE
+               ',,,,,,,,' DELIMITED BY SIZE
+               HF-CSV-GROUP-TOTAL DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           END-STRING
+
+           WRITE CSV-EXPORT-RECORD
            .
 
        40-COSTUME-BREAK.
-           MOVE RT-COSTUME-TOTAL TO CTL-COSTUME-TOTAL
-           MOVE COSTUME-TOTAL-LINE TO REPORT-RECORD
-           MOVE 2 TO NEW-LINES
-           PERFORM 35-WRITE-LINE
+      *    THE COSTUME TOTAL ITSELF ALWAYS CLOSES OUT AND RESETS HERE
+      *    SO IT NEVER BLEEDS INTO THE NEXT COSTUME'S FIGURES -- ONLY
+      *    WHETHER THE TOTAL LINE GETS PRINTED/EXPORTED FOLLOWS THE
+      *    SINGLE-VENDOR/WAREHOUSE REPRINT FILTER
+           IF FILTER-MATCH
+               MOVE RT-COSTUME-TOTAL TO CTL-COSTUME-TOTAL
+               MOVE COSTUME-TOTAL-LINE TO REPORT-RECORD
+               MOVE 2 TO NEW-LINES
+               PERFORM 35-WRITE-LINE
+
+               MOVE 'COSTUME TOTAL' TO HF-CSV-LABEL
+               MOVE RT-COSTUME-TOTAL TO HF-CSV-GROUP-TOTAL
+               PERFORM 37-WRITE-CSV-TOTAL-LINE
+           END-IF
 
            MOVE ZEROES TO RT-COSTUME-TOTAL
            MOVE IR-COSTUME-NAME(1) TO HF-COSTUME-NAME
            .
 
        41-WAREHOUSE-BREAK.
-           EVALUATE HF-WAREHOUSE-ID
-               WHEN 'BHM'
-                   MOVE 'Birmingham' TO WTL-WAREHOUSE-ID
-
-               WHEN 'HUN'
-                   MOVE 'Huntsville' TO WTL-WAREHOUSE-ID
-
-               WHEN OTHER
+           SET WAREHOUSE-TBL-INDEX TO 1
+           SEARCH WAREHOUSE-TBL-LINE
+               AT END
                    STRING
                        'INVALID-' DELIMITED BY SIZE
                        HF-WAREHOUSE-ID DELIMITED BY SIZE
                    INTO WTL-WAREHOUSE-ID
                    END-STRING
-           END-EVALUATE
 
-           MOVE RT-WAREHOUSE-TOTAL TO WTL-WAREHOUSE-TOTAL
-           MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
-           PERFORM 35-WRITE-LINE
+               WHEN HF-WAREHOUSE-ID(1:3) =
+                               WT-WAREHOUSE-ID(WAREHOUSE-TBL-INDEX)
+                   MOVE WT-WAREHOUSE-NAME(WAREHOUSE-TBL-INDEX) TO
+                               WTL-WAREHOUSE-ID
+           END-SEARCH
+
+           IF FILTER-MATCH
+               MOVE RT-WAREHOUSE-TOTAL TO WTL-WAREHOUSE-TOTAL
+               MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
+               PERFORM 35-WRITE-LINE
+
+               MOVE 'WAREHOUSE TOTAL' TO HF-CSV-LABEL
+               MOVE RT-WAREHOUSE-TOTAL TO HF-CSV-GROUP-TOTAL
+               PERFORM 37-WRITE-CSV-TOTAL-LINE
+           END-IF
 
            MOVE ZEROES TO RT-WAREHOUSE-TOTAL
            MOVE IR-WAREHOUSE-ID TO HF-WAREHOUSE-ID
            .
 
        42-VENDOR-BREAK.
-           EVALUATE HF-VENDOR-ID
-               WHEN 'LA10'
-                   MOVE 'Los Angeles' TO VTL-VENDOR-ID
-
-               WHEN 'CH20'
-                   MOVE 'Chicago' TO VTL-VENDOR-ID
-
-               WHEN 'NY30'
-                   MOVE 'New York City' TO VTL-VENDOR-ID
-
-               WHEN OTHER
+      *    VT-RUN-TOTAL FEEDS THE SIDE-BY-SIDE VENDOR COMPARISON AND
+      *    MUST PICK UP EVERY VENDOR'S TOTAL EVEN ON A FILTERED
+      *    REPRINT RUN, SO IT ADDS UP HERE UNCONDITIONALLY -- ONLY THE
+      *    VENDOR TOTAL LINE ITSELF IS HELD BACK BY THE SINGLE-VENDOR/
+      *    WAREHOUSE REPRINT FILTER
+           SET VENDOR-TBL-INDEX TO 1
+           SEARCH VENDOR-TBL-LINE
+               AT END
                    STRING
                        'INVALID-' DELIMITED BY SIZE
                        HF-VENDOR-ID DELIMITED BY SIZE
                    INTO VTL-VENDOR-ID
                    END-STRING
-           END-EVALUATE
 
-
-           MOVE RT-VENDOR-TOTAL TO VTL-VENDOR-TOTAL
-           MOVE VENDOR-TOTAL-LINE TO REPORT-RECORD
-           PERFORM 35-WRITE-LINE
+               WHEN HF-VENDOR-ID = VT-VENDOR-ID(VENDOR-TBL-INDEX)
+                   MOVE VT-VENDOR-NAME(VENDOR-TBL-INDEX) TO
+                               VTL-VENDOR-ID
+                   ADD RT-VENDOR-TOTAL TO
+                               VT-RUN-TOTAL(VENDOR-TBL-INDEX)
+           END-SEARCH
+
+           IF FILTER-MATCH
+               MOVE RT-VENDOR-TOTAL TO VTL-VENDOR-TOTAL
+               MOVE VENDOR-TOTAL-LINE TO REPORT-RECORD
+               PERFORM 35-WRITE-LINE
+
+               MOVE 'VENDOR TOTAL' TO HF-CSV-LABEL
+               MOVE RT-VENDOR-TOTAL TO HF-CSV-GROUP-TOTAL
+               PERFORM 37-WRITE-CSV-TOTAL-LINE
+           END-IF
 
            MOVE ZEROES TO RT-VENDOR-TOTAL
            MOVE IR-VENDOR-ID TO HF-VENDOR-ID
@@ -749,11 +1969,235 @@
            MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
            PERFORM 35-WRITE-LINE
 
+           MOVE 'GRAND TOTAL' TO HF-CSV-LABEL
+           MOVE RT-GRAND-TOTAL TO HF-CSV-GROUP-TOTAL
+           PERFORM 37-WRITE-CSV-TOTAL-LINE
+
+           PERFORM 46-PRINT-GRAND-TOTAL-VARIANCE
+           PERFORM 45-SAVE-GRAND-TOTAL-HISTORY
+
+           PERFORM 39-PRINT-VALUATION-REPORT
+           PERFORM 43-PRINT-DATA-QUALITY-SUMMARY
+           PERFORM 44-PRINT-VENDOR-COMPARISON
+           PERFORM 48-PRINT-RECONCILIATION-SUMMARY
+
            CLOSE MERGED-INVENTORY-FILE
+           CLOSE INVALID-CODE-LOG-FILE
+           .
+
+       45-SAVE-GRAND-TOTAL-HISTORY.
+      *    APPENDS THIS RUN'S GRAND TOTAL TO THE HISTORY FILE SO THE
+      *    NEXT RUN CAN COMPARE AGAINST IT
+           OPEN EXTEND GRAND-TOTAL-HISTORY-FILE
+
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO GTH-RUN-DATE
+           END-STRING
+
+           MOVE RT-GRAND-TOTAL TO GTH-GRAND-TOTAL
+           WRITE GRAND-TOTAL-HISTORY-RECORD
+
+           CLOSE GRAND-TOTAL-HISTORY-FILE
+           .
+
+       46-PRINT-GRAND-TOTAL-VARIANCE.
+      *    COMPARES THIS RUN'S GRAND TOTAL AGAINST THE LAST ONE SAVED
+      *    TO GRAND-TOTAL-HISTORY-FILE, IF ANY
+           IF GT-PRIOR-TOTAL-FOUND
+               COMPUTE GT-DOLLAR-CHANGE =
+                       RT-GRAND-TOTAL - GT-PRIOR-GRAND-TOTAL
+
+               IF GT-PRIOR-GRAND-TOTAL NOT = 0
+                   COMPUTE GT-PERCENT-CHANGE ROUNDED =
+                       GT-DOLLAR-CHANGE / GT-PRIOR-GRAND-TOTAL * 100
+               ELSE
+                   MOVE 0 TO GT-PERCENT-CHANGE
+               END-IF
+
+               MOVE GT-DOLLAR-CHANGE TO GTV-DOLLAR-CHANGE
+               MOVE GT-PERCENT-CHANGE TO GTV-PERCENT-CHANGE
+               MOVE GRAND-TOTAL-VARIANCE-LINE TO REPORT-RECORD
+               MOVE 2 TO NEW-LINES
+               PERFORM 35-WRITE-LINE
+           ELSE
+               MOVE NO-PRIOR-GRAND-TOTAL-LINE TO REPORT-RECORD
+               MOVE 2 TO NEW-LINES
+               PERFORM 35-WRITE-LINE
+           END-IF
+           .
+
+       43-PRINT-DATA-QUALITY-SUMMARY.
+      *    TALLIES OF BAD SIZE CODES, BAD TYPE CODES, AND NON-NUMERIC
+      *    STOCK/PRICE LINES ENCOUNTERED THIS RUN, SO THEY DON'T HAVE
+      *    TO BE FOUND BY EYE ON THE REPORT
+           WRITE REPORT-RECORD FROM DATA-QUALITY-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE 'BAD SIZE CODES:' TO DQL-LABEL
+           MOVE DQ-BAD-SIZE-COUNT TO DQL-COUNT
+           MOVE DATA-QUALITY-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'BAD TYPE CODES:' TO DQL-LABEL
+           MOVE DQ-BAD-TYPE-COUNT TO DQL-COUNT
+           MOVE DATA-QUALITY-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'NON-NUMERIC STOCK/PRICE LINES:' TO DQL-LABEL
+           MOVE DQ-BAD-NUMERIC-COUNT TO DQL-COUNT
+           MOVE DATA-QUALITY-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+           .
+
+       44-PRINT-VENDOR-COMPARISON.
+      *    LINES UP EVERY VENDOR'S GRAND TOTAL ON ONE PAGE FOR QUICK
+      *    COMPARISON, INSTEAD OF HAVING TO PAGE BACK THROUGH EACH
+      *    VENDOR'S OWN BREAK IN THE MAIN BODY OF THE REPORT
+           WRITE REPORT-RECORD FROM VENDOR-COMPARE-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE VENDOR-COMPARE-HEADING-TWO TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           PERFORM VARYING VENDOR-TBL-INDEX FROM 1 BY 1
+               UNTIL VENDOR-TBL-INDEX > VT-NUM-VENDORS
+
+               MOVE VT-VENDOR-ID(VENDOR-TBL-INDEX) TO VCL-VENDOR-ID
+               MOVE VT-VENDOR-NAME(VENDOR-TBL-INDEX) TO VCL-VENDOR-NAME
+               MOVE VT-RUN-TOTAL(VENDOR-TBL-INDEX) TO VCL-VENDOR-TOTAL
+
+               MOVE VENDOR-COMPARE-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+                   AFTER ADVANCING 1 LINES
+           END-PERFORM
+           .
+
+       48-PRINT-RECONCILIATION-SUMMARY.
+      *    COMPARES HOW MANY RECORDS SURVIVED VALIDATION OUT OF EACH
+      *    REGIONAL EXTRACT AGAINST HOW MANY ACTUALLY CAME BACK OUT
+      *    OF THE SORT/MERGE STEP, SO A REGION FILE THAT CAME IN
+      *    TRUNCATED IS CAUGHT THIS RUN INSTEAD OF WEEKS LATER
+           ADD RC-CH-VALID-COUNT RC-NY-VALID-COUNT RC-LA-VALID-COUNT
+               RC-MI-VALID-COUNT GIVING RC-TOTAL-VALID-COUNT
+
+           ADD RC-CH-VALID-UNITS RC-NY-VALID-UNITS RC-LA-VALID-UNITS
+               RC-MI-VALID-UNITS GIVING RC-TOTAL-VALID-UNITS
+
+           WRITE REPORT-RECORD FROM RECONCILE-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE 'CHICAGO RECORDS VALIDATED:' TO RDL-LABEL
+           MOVE RC-CH-VALID-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'NEW YORK RECORDS VALIDATED:' TO RDL-LABEL
+           MOVE RC-NY-VALID-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'LOS ANGELES RECORDS VALIDATED:' TO RDL-LABEL
+           MOVE RC-LA-VALID-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'MIAMI RECORDS VALIDATED:' TO RDL-LABEL
+           MOVE RC-MI-VALID-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'TOTAL REGIONAL RECORDS:' TO RDL-LABEL
+           MOVE RC-TOTAL-VALID-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'RECORDS IN MERGED FILE:' TO RDL-LABEL
+           MOVE RC-MERGED-RECORD-COUNT TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+      *    THE CONTROL TOTAL -- UNITS IN STOCK -- IS RECONCILED THE
+      *    SAME WAY AS THE RECORD COUNTS ABOVE, SO A RUN THAT MOVED
+      *    THE RIGHT NUMBER OF RECORDS BUT THE WRONG QUANTITIES
+      *    STILL GETS CAUGHT
+           MOVE 'CHICAGO UNITS VALIDATED:' TO RDL-LABEL
+           MOVE RC-CH-VALID-UNITS TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'NEW YORK UNITS VALIDATED:' TO RDL-LABEL
+           MOVE RC-NY-VALID-UNITS TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'LOS ANGELES UNITS VALIDATED:' TO RDL-LABEL
+           MOVE RC-LA-VALID-UNITS TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'MIAMI UNITS VALIDATED:' TO RDL-LABEL
+           MOVE RC-MI-VALID-UNITS TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'TOTAL REGIONAL UNITS:' TO RDL-LABEL
+           MOVE RC-TOTAL-VALID-UNITS TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'UNITS IN MERGED FILE:' TO RDL-LABEL
+           MOVE RC-MERGED-UNIT-TOTAL TO RDL-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 1 LINES
+
+           IF RC-TOTAL-VALID-COUNT = RC-MERGED-RECORD-COUNT AND
+                   RC-TOTAL-VALID-UNITS = RC-MERGED-UNIT-TOTAL
+               MOVE 'RECONCILIATION OK -- COUNTS MATCH' TO RSL-STATUS
+           ELSE
+               MOVE 'RECONCILIATION MISMATCH -- SEE COUNTS ABOVE' TO
+                           RSL-STATUS
+               PERFORM 49-FLAG-RECONCILE-MISMATCH
+           END-IF
+
+           MOVE RECONCILE-STATUS-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+           .
+
+       49-FLAG-RECONCILE-MISMATCH.
+      *    LOGS A REGIONAL/MERGED RECORD COUNT OR UNIT CONTROL TOTAL
+      *    MISMATCH TO THE ERROR FILE SO IT GETS THE SAME ATTENTION
+      *    AS ANY OTHER DATA PROBLEM FOUND THIS RUN
+           MOVE 'ALL ' TO EDL-VENDOR-ID
+           MOVE 'ALL' TO EDL-WAREHOUSE-ID
+           MOVE 'REGIONAL/MERGED FILE COUNT OR UNIT TOTAL MISMATCH' TO
+                       EDL-REASON
+
+           MOVE ERROR-DETAIL-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
            .
 
        100-WRAP-UP.
-           CLOSE REPORT-FILE, ERROR-FILE
+           PERFORM 29-CLEAR-RESTART-POINT
+
+           CLOSE REPORT-FILE, ERROR-FILE, REORDER-FILE,
+                 PO-WORKSHEET-FILE, CSV-EXPORT-FILE, VALUATION-FILE
 
-           STOP RUN
+           GOBACK
            .
