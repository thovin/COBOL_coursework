@@ -29,6 +29,20 @@
       *        GROUP TOTAL (ONE PER GROUP)
       *        TOTAL-QTY-SOLD
       *        TOTAL-SALES
+      *
+      *    Each SALES record also carries a PROJECTED QTY SOLD, set
+      *    when the speculation was made, so the report can show how
+      *    far off the speculation was against what actually sold
+      *
+      *    The TOP SELLERS FILE ranks every product across all
+      *    customers by total quantity sold, for merchandising
+      *
+      *    The CUSTOMER ALERT FILE cross-references the CUSTOMER
+      *    MASTER FILE against this run's activity and calls out
+      *    any customer with no orders this run, or whose total
+      *    sales dropped from the prior run (read from the
+      *    CUSTOMER PRIOR SALES FILE); this run's totals are then
+      *    saved back to that file for the next comparison
       ****************
       * CALCULATIONS:
       *    SALES [QTY SOLD * COST PER ITEM]
@@ -54,11 +68,44 @@
            SELECT SALES-REPORT-FILE
                ASSIGN TO PRINTER 'REPORT.TXT'.
 
+           SELECT UNSORTED-PRODUCT-FILE
+               ASSIGN TO 'UNSORTEDPRODUCT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-SORT-FILE
+               ASSIGN TO 'PRODUCTSORT.TMP'.
+
+           SELECT RANKED-PRODUCT-FILE
+               ASSIGN TO 'RANKEDPRODUCT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TOP-SELLERS-FILE
+               ASSIGN TO PRINTER 'TOPSELLERS.TXT'.
+
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO 'CUSTOMER-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRIOR-SALES-FILE
+               ASSIGN TO 'CUSTOMER-PRIOR-SALES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIOR-SALES-STATUS.
+
+           SELECT CUSTOMER-ALERT-FILE
+               ASSIGN TO PRINTER 'CUSTOMERALERTS.TXT'.
+
+      *    RECORDS THIS RUN'S SALES GRAND TOTAL SO A LATER BATCH STEP
+      *    CAN PULL IT INTO A COMBINED OPERATIONS SUMMARY, THE SAME
+      *    WAY PRO04 SAVES ITS OWN GRAND TOTAL HISTORY
+           SELECT SALES-TOTAL-HISTORY-FILE
+               ASSIGN TO 'SALES-TOTAL-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD SALES-FILE
-           RECORD CONTAINS 60 CHARACTERS.
+           RECORD CONTAINS 63 CHARACTERS.
 
        01 SALES-RECORD.
            05 SR-CUST-ID           PIC 9(5).
@@ -68,12 +115,72 @@
            05 SR-PROD-NAME         PIC X(14).
            05 SR-QTY-SOLD          PIC 999.
            05 SR-COST-PER-ITEM     PIC 999V99.
+           05 SR-PROJ-QTY-SOLD     PIC 999.
 
        FD SALES-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
 
        01 REPORT-RECORD            PIC X(80).
 
+       FD UNSORTED-PRODUCT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+
+       01 UNSORTED-PRODUCT-RECORD.
+           05 UPR-PROD-ID           PIC XXX.
+           05 UPR-PROD-NAME         PIC X(14).
+           05 UPR-TOTAL-QTY         PIC 9(7).
+           05 UPR-TOTAL-SALES       PIC 9(9)V99.
+
+       SD PRODUCT-SORT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+
+       01 PRODUCT-SORT-RECORD.
+           05 PSR-PROD-ID           PIC XXX.
+           05 PSR-PROD-NAME         PIC X(14).
+           05 PSR-TOTAL-QTY         PIC 9(7).
+           05 PSR-TOTAL-SALES       PIC 9(9)V99.
+
+       FD RANKED-PRODUCT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+
+       01 RANKED-PRODUCT-RECORD.
+           05 RPR-PROD-ID           PIC XXX.
+           05 RPR-PROD-NAME         PIC X(14).
+           05 RPR-TOTAL-QTY         PIC 9(7).
+           05 RPR-TOTAL-SALES       PIC 9(9)V99.
+
+       FD TOP-SELLERS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 TOP-SELLERS-RECORD       PIC X(80).
+
+       FD CUSTOMER-MASTER-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+
+       01 CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID            PIC 9(5).
+           05 CM-CUST-NAME          PIC X(25).
+
+       FD PRIOR-SALES-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01 PRIOR-SALES-RECORD.
+           05 CPS-CUST-ID           PIC 9(5).
+           05 CPS-PRIOR-SALES       PIC 9(7)V99.
+
+       FD CUSTOMER-ALERT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 CUSTOMER-ALERT-RECORD    PIC X(80).
+
+       FD SALES-TOTAL-HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01 SALES-TOTAL-HISTORY-RECORD.
+           05 STH-RUN-DATE             PIC X(6).
+           05 STH-SALES-TOTAL          PIC 9(9)V99.
+           05 FILLER                   PIC X(3).
+
 
        WORKING-STORAGE SECTION.
 
@@ -82,18 +189,56 @@
            05 NEW-LINES            PIC 99          VALUE 1.
            05 OLD-CUST-NAME        PIC X(24)       VALUE 'FIRST'.
            05 TEMP-SALES           PIC 9(9)V99     VALUE 0.
+           05 TEMP-PROJ-SALES      PIC 9(9)V99     VALUE 0.
+           05 TS-EOF-FLAG          PIC X           VALUE 'F'.
+           05 TS-RANK-COUNTER      PIC 999         VALUE 0.
+           05 CUST-LOAD-EOF-FLAG   PIC X           VALUE 'F'.
+               88 CUST-LOAD-DONE                VALUE 'Y'.
+           05 PRIOR-SALES-STATUS   PIC XX.
+               88 PRIOR-SALES-FOUND            VALUE '00'.
+           05 PRIOR-LOAD-EOF-FLAG  PIC X           VALUE 'F'.
+               88 PRIOR-LOAD-DONE               VALUE 'Y'.
 
        01 RUNNING-TOTALS.
            05 GROUP-TOTAL-QTY      PIC 9(6)        VALUE 0.
            05 GROUP-TOTAL-SALES    PIC 9(6)V99     VALUE 0.
            05 REPORT-TOTAL-QTY     PIC 9(7)        VALUE 0.
            05 REPORT-TOTAL-SALES   PIC 9(7)V99     VALUE 0.
+           05 REPORT-TOTAL-PROJ-SALES PIC 9(7)V99  VALUE 0.
+           05 REPORT-SALES-VARIANCE   PIC S9(7)V99 VALUE 0.
 
        01 WS-DATE.
            05 WS-YEAR              PIC XX.
            05 WS-MONTH             PIC XX.
            05 WS-DAY               PIC XX.
 
+       01 PRODUCT-TABLE-AREA.
+      *    ACCUMULATES TOTAL QTY SOLD AND SALES VALUE PER PRODUCT,
+      *    ACROSS ALL CUSTOMERS, FOR THE TOP-SELLERS RANKING REPORT
+           05 PT-NUM-PRODUCTS      PIC 999         VALUE 0.
+           05 PRODUCT-TBL-LINE OCCURS 1 TO 200 TIMES
+               DEPENDING ON PT-NUM-PRODUCTS
+               INDEXED BY PRODUCT-TBL-INDEX.
+               10 PT-PROD-ID        PIC XXX.
+               10 PT-PROD-NAME      PIC X(14).
+               10 PT-TOTAL-QTY      PIC 9(7)        VALUE 0.
+               10 PT-TOTAL-SALES    PIC 9(9)V99     VALUE 0.
+
+       01 CUSTOMER-TABLE-AREA.
+      *    CROSS-REFERENCES THE CUSTOMER MASTER LIST AGAINST THIS
+      *    RUN'S ACTIVITY AND THE PRIOR RUN'S SALES, FOR THE
+      *    CUSTOMER ALERT REPORT
+           05 CT-NUM-CUSTOMERS     PIC 999         VALUE 0.
+           05 CUSTOMER-TBL-LINE OCCURS 1 TO 500 TIMES
+               DEPENDING ON CT-NUM-CUSTOMERS
+               INDEXED BY CUSTOMER-TBL-INDEX.
+               10 CT-CUST-ID         PIC 9(5).
+               10 CT-CUST-NAME       PIC X(25).
+               10 CT-CURRENT-SALES   PIC 9(7)V99     VALUE 0.
+               10 CT-PRIOR-SALES     PIC 9(7)V99     VALUE 0.
+               10 CT-ACTIVITY-FLAG   PIC X           VALUE 'N'.
+                   88 CT-CUST-ACTIVE             VALUE 'Y'.
+
 
       **************        OUTPUT AREA        ********************
 
@@ -123,13 +268,17 @@
            05                      PIC X(7)        VALUE 'PRODUCT'.
            05 FILLER               PIC X(9)        VALUE SPACES.
            05                      PIC X(3)        VALUE 'QTY'.
-           05 FILLER               PIC X(9)        VALUE SPACES.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'PROJ'.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+           05                      PIC X(3)        VALUE 'QTY'.
+           05 FILLER               PIC X(2)        VALUE SPACES.
            05                      PIC X(5)        VALUE 'SALES'.
-           05 FILLER               PIC X(10)       VALUE SPACES.
+           05 FILLER               PIC X(8)        VALUE SPACES.
 
        01 HEADING-FOUR.
            05 FILLER               PIC X(5)        VALUE SPACES.
-           05                      PIC X(13)       VALUE 
+           05                      PIC X(13)       VALUE
                                    'CUSTOMER NAME'.
            05 FILLER               PIC X(12)       VALUE SPACES.
            05                      PIC X(2)        VALUE 'ID'.
@@ -137,9 +286,13 @@
            05                      PIC X(4)        VALUE 'NAME'.
            05 FILLER               PIC X(9)        VALUE SPACES.
            05                      PIC X(4)        VALUE 'SOLD'.
-           05 FILLER               PIC X(9)        VALUE SPACES.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+           05                      PIC X(3)        VALUE 'QTY'.
+           05 FILLER               PIC X(2)        VALUE SPACES.
+           05                      PIC X(3)        VALUE 'VAR'.
+           05 FILLER               PIC X(2)        VALUE SPACES.
            05                      PIC X(5)        VALUE 'VALUE'.
-           05 FILLER               PIC X(10)       VALUE SPACES.
+           05 FILLER               PIC X(8)        VALUE SPACES.
 
        01 GROUP-TOTAL-LINE.
            05 FILLER               PIC X(41)       VALUE SPACES.
@@ -160,12 +313,28 @@
 
        01 FINAL-TOTAL-SALES-LINE.
            05 FILLER               PIC X(28)       VALUE SPACES.
-           05                      PIC X(24)       VALUE 
+           05                      PIC X(24)       VALUE
                                            'GRAND TOTAL SALES VALUE'.
            05 FILLER               PIC X(7)        VALUE SPACES.
            05 FTSL-TOTAL-SALES     PIC $Z,ZZZ,ZZ9.99.
            05 FILLER               PIC X(8).
 
+       01 FINAL-TOTAL-PROJ-SALES-LINE.
+           05 FILLER               PIC X(28)       VALUE SPACES.
+           05                      PIC X(24)       VALUE
+                                       'GRAND TOTAL PROJECTED $ '.
+           05 FILLER               PIC X(7)        VALUE SPACES.
+           05 FTPSL-TOTAL-PROJ     PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(8).
+
+       01 FINAL-SALES-VARIANCE-LINE.
+           05 FILLER               PIC X(28)       VALUE SPACES.
+           05                      PIC X(24)       VALUE
+                                       'SALES VS PROJECTED $ VAR'.
+           05 FILLER               PIC X(7)        VALUE SPACES.
+           05 FSVL-VARIANCE        PIC -$Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(7).
+
        01 DETAIL-LINE.
            05 FILLER               PIC X(2)        VALUE SPACES.
            05 DL-CUST-NAME         PIC X(25).
@@ -173,19 +342,108 @@
            05 DL-PROD-ID           PIC X(3).
            05 FILLER               PIC X(2)        VALUE SPACES.
            05 DL-PROD-NAME         PIC X(14).
-           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 FILLER               PIC X(2)        VALUE SPACES.
            05 DL-QTY-SOLD          PIC ZZZ9.
-           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 FILLER               PIC X(2)        VALUE SPACES.
+           05 DL-PROJ-QTY          PIC ZZZ9.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+           05 DL-QTY-VARIANCE      PIC -ZZZ9.
+           05 FILLER               PIC X(1)        VALUE SPACES.
            05 DL-PROD-SALES        PIC $ZZZ,ZZ9.99.
+           05 FILLER               PIC X(1)        VALUE SPACES.
+
+       01 TS-HEADING-ONE.
+           05 FILLER               PIC X(34)       VALUE SPACES.
+           05                      PIC X(11)       VALUE 'ASHRALS LTD'.
+           05 FILLER               PIC X(35)       VALUE SPACES.
+
+       01 TS-HEADING-TWO.
+           05 FILLER               PIC X(10)       VALUE SPACES.
+           05 TH2-MONTH            PIC 99.
+           05                      PIC X           VALUE '/'.
+           05 TH2-DAY              PIC 99.
+           05                      PIC X           VALUE '/'.
+           05 TH2-YEAR             PIC 9(2).
+           05 FILLER               PIC X(9)        VALUE SPACES.
+           05                      PIC X(19)       VALUE
+                                   'TOP SELLERS REPORT'.
+           05 FILLER               PIC X(23)       VALUE SPACES.
+           05                      PIC X(3)        VALUE 'TWJ'.
            05 FILLER               PIC X(8)        VALUE SPACES.
 
-           
+       01 TS-HEADING-THREE.
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'RANK'.
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'PROD'.
+           05 FILLER               PIC X(7)        VALUE SPACES.
+           05                      PIC X(7)        VALUE 'PRODUCT'.
+           05 FILLER               PIC X(10)       VALUE SPACES.
+           05                      PIC X(3)        VALUE 'QTY'.
+           05 FILLER               PIC X(7)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'SALES'.
+           05 FILLER               PIC X(21)       VALUE SPACES.
+
+       01 TS-DETAIL-LINE.
+           05 FILLER               PIC X(5)        VALUE SPACES.
+           05 TSD-RANK              PIC ZZ9.
+           05 FILLER               PIC X(5)        VALUE SPACES.
+           05 TSD-PROD-ID           PIC X(3).
+           05 FILLER               PIC X(5)        VALUE SPACES.
+           05 TSD-PROD-NAME         PIC X(14).
+           05 FILLER               PIC X(5)        VALUE SPACES.
+           05 TSD-QTY-SOLD          PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 TSD-SALES-VALUE       PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(16)       VALUE SPACES.
+
+       01 CA-HEADING-ONE.
+           05 FILLER               PIC X(32)       VALUE SPACES.
+           05                      PIC X(11)       VALUE 'ASHRALS LTD'.
+           05 FILLER               PIC X(37)       VALUE SPACES.
+
+       01 CA-HEADING-TWO.
+           05 FILLER               PIC X(10)       VALUE SPACES.
+           05 CH2-MONTH             PIC 99.
+           05                      PIC X           VALUE '/'.
+           05 CH2-DAY               PIC 99.
+           05                      PIC X           VALUE '/'.
+           05 CH2-YEAR              PIC 9(2).
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05                      PIC X(25)       VALUE
+                                   'CUSTOMER ACTIVITY ALERTS'.
+           05 FILLER               PIC X(20)       VALUE SPACES.
+           05                      PIC X(3)        VALUE 'TWJ'.
+           05 FILLER               PIC X(8)        VALUE SPACES.
+
+       01 CA-HEADING-THREE.
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05                      PIC X(2)        VALUE 'ID'.
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05                      PIC X(13)       VALUE
+                                   'CUSTOMER NAME'.
+           05 FILLER               PIC X(12)       VALUE SPACES.
+           05                      PIC X(6)        VALUE 'STATUS'.
+           05 FILLER               PIC X(35)       VALUE SPACES.
+
+       01 CA-DETAIL-LINE.
+           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 CAD-CUST-ID           PIC 9(5).
+           05 FILLER               PIC X(4)        VALUE SPACES.
+           05 CAD-CUST-NAME         PIC X(25).
+           05 FILLER               PIC X(3)        VALUE SPACES.
+           05 CAD-MESSAGE           PIC X(39).
+
        PROCEDURE DIVISION.
        
        10-CONTROL-MODULE.
            PERFORM 15-HOUSEKEEPING
            PERFORM 25-PROCESS-INFILE
            PERFORM 80-PRINT-ENDING
+           PERFORM 50-PRINT-TOP-SELLERS
+           PERFORM 60-PRINT-CUSTOMER-ALERTS
+           PERFORM 65-SAVE-CURRENT-SALES
+           PERFORM 70-SAVE-SALES-TOTAL-HISTORY
            PERFORM 100-WRAP-UP
            .
 
@@ -194,6 +452,9 @@
            OPEN INPUT SALES-FILE
                OUTPUT SALES-REPORT-FILE
 
+           PERFORM 13-LOAD-CUSTOMER-MASTER
+           PERFORM 14-LOAD-PRIOR-SALES
+
            ACCEPT WS-DATE FROM DATE
            MOVE WS-MONTH TO H2-MONTH
            MOVE WS-DAY TO H2-DAY
@@ -202,6 +463,60 @@
            PERFORM 20-PRINT-HEADER
            .
 
+       13-LOAD-CUSTOMER-MASTER.
+      *    BUILDS THE CUSTOMER TABLE FROM THE CUSTOMER MASTER FILE SO
+      *    CUSTOMERS WITH NO ACTIVITY THIS RUN STILL APPEAR ON THE
+      *    CUSTOMER ALERT REPORT
+           OPEN INPUT CUSTOMER-MASTER-FILE
+
+           PERFORM UNTIL CUST-LOAD-DONE
+               READ CUSTOMER-MASTER-FILE
+                   AT END
+                       SET CUST-LOAD-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO CT-NUM-CUSTOMERS
+                       MOVE CM-CUST-ID TO
+                               CT-CUST-ID(CT-NUM-CUSTOMERS)
+                       MOVE CM-CUST-NAME TO
+                               CT-CUST-NAME(CT-NUM-CUSTOMERS)
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER-FILE
+           .
+
+       14-LOAD-PRIOR-SALES.
+      *    READS LAST RUN'S CUSTOMER TOTALS, IF THE FILE EXISTS YET,
+      *    SO THIS RUN CAN FLAG CUSTOMERS WHOSE SALES HAVE DROPPED
+           OPEN INPUT PRIOR-SALES-FILE
+
+           IF PRIOR-SALES-FOUND
+               PERFORM UNTIL PRIOR-LOAD-DONE
+                   READ PRIOR-SALES-FILE
+                       AT END
+                           SET PRIOR-LOAD-DONE TO TRUE
+                       NOT AT END
+                           PERFORM 16-POST-PRIOR-SALES
+                   END-READ
+               END-PERFORM
+
+               CLOSE PRIOR-SALES-FILE
+           END-IF
+           .
+
+       16-POST-PRIOR-SALES.
+      *    MATCHES A PRIOR-RUN SALES RECORD TO ITS CUSTOMER IN THE
+      *    CUSTOMER TABLE
+           SET CUSTOMER-TBL-INDEX TO 1
+           SEARCH CUSTOMER-TBL-LINE
+               AT END
+                   CONTINUE
+               WHEN CPS-CUST-ID = CT-CUST-ID(CUSTOMER-TBL-INDEX)
+                   MOVE CPS-PRIOR-SALES TO
+                           CT-PRIOR-SALES(CUSTOMER-TBL-INDEX)
+           END-SEARCH
+           .
+
        20-PRINT-HEADER.
            
            WRITE REPORT-RECORD FROM HEADING-ONE
@@ -271,15 +586,61 @@
            MULTIPLY SR-QTY-SOLD BY SR-COST-PER-ITEM GIVING TEMP-SALES
            MOVE TEMP-SALES TO DL-PROD-SALES
 
+           MOVE SR-PROJ-QTY-SOLD TO DL-PROJ-QTY
+           COMPUTE DL-QTY-VARIANCE = SR-QTY-SOLD - SR-PROJ-QTY-SOLD
+
+           MULTIPLY SR-PROJ-QTY-SOLD BY SR-COST-PER-ITEM
+               GIVING TEMP-PROJ-SALES
+
            ADD SR-QTY-SOLD TO GROUP-TOTAL-QTY
            ADD SR-QTY-SOLD TO REPORT-TOTAL-QTY
            ADD TEMP-SALES TO GROUP-TOTAL-SALES
            ADD TEMP-SALES TO REPORT-TOTAL-SALES
+           ADD TEMP-PROJ-SALES TO REPORT-TOTAL-PROJ-SALES
+
+           PERFORM 32-ACCUMULATE-PRODUCT-TOTAL
+           PERFORM 33-MARK-CUSTOMER-ACTIVE
 
            MOVE DETAIL-LINE TO REPORT-RECORD
            PERFORM 35-WRITE-LINE
            .
 
+       32-ACCUMULATE-PRODUCT-TOTAL.
+      *    ROLLS THIS LINE'S QTY/SALES INTO THE PRODUCT TABLE, ACROSS
+      *    CUSTOMER GROUPS, FOR THE TOP-SELLERS RANKING REPORT
+           SET PRODUCT-TBL-INDEX TO 1
+           SEARCH PRODUCT-TBL-LINE
+               AT END
+                   ADD 1 TO PT-NUM-PRODUCTS
+                   MOVE SR-PROD-ID TO PT-PROD-ID(PT-NUM-PRODUCTS)
+                   MOVE SR-PROD-NAME TO PT-PROD-NAME(PT-NUM-PRODUCTS)
+                   MOVE ZEROES TO PT-TOTAL-QTY(PT-NUM-PRODUCTS)
+                   MOVE ZEROES TO PT-TOTAL-SALES(PT-NUM-PRODUCTS)
+                   ADD SR-QTY-SOLD TO PT-TOTAL-QTY(PT-NUM-PRODUCTS)
+                   ADD TEMP-SALES TO PT-TOTAL-SALES(PT-NUM-PRODUCTS)
+
+               WHEN SR-PROD-ID = PT-PROD-ID(PRODUCT-TBL-INDEX)
+                   ADD SR-QTY-SOLD TO
+                           PT-TOTAL-QTY(PRODUCT-TBL-INDEX)
+                   ADD TEMP-SALES TO
+                           PT-TOTAL-SALES(PRODUCT-TBL-INDEX)
+           END-SEARCH
+           .
+
+       33-MARK-CUSTOMER-ACTIVE.
+      *    RECORDS THIS SALE AGAINST THE CUSTOMER TABLE SO THE
+      *    CUSTOMER ALERT REPORT KNOWS THIS CUSTOMER WAS ACTIVE
+           SET CUSTOMER-TBL-INDEX TO 1
+           SEARCH CUSTOMER-TBL-LINE
+               AT END
+                   CONTINUE
+               WHEN SR-CUST-ID = CT-CUST-ID(CUSTOMER-TBL-INDEX)
+                   SET CT-CUST-ACTIVE(CUSTOMER-TBL-INDEX) TO TRUE
+                   ADD TEMP-SALES TO
+                           CT-CURRENT-SALES(CUSTOMER-TBL-INDEX)
+           END-SEARCH
+           .
+
        35-WRITE-LINE.
            WRITE REPORT-RECORD
                AFTER ADVANCING NEW-LINES
@@ -302,9 +663,16 @@
        80-PRINT-ENDING.
            PERFORM 40-CONTROL-BREAK
 
+      *    SHOWS HOW FAR OFF THE RUN'S SPECULATION WAS OVERALL, IN
+      *    ADDITION TO THE PER-LINE PROJECTED QTY/VARIANCE COLUMNS
+           COMPUTE REPORT-SALES-VARIANCE =
+                   REPORT-TOTAL-SALES - REPORT-TOTAL-PROJ-SALES
+
            MOVE 3 TO NEW-LINES
            MOVE REPORT-TOTAL-QTY TO FTQL-TOTAL-QTY
            MOVE REPORT-TOTAL-SALES TO FTSL-TOTAL-SALES
+           MOVE REPORT-TOTAL-PROJ-SALES TO FTPSL-TOTAL-PROJ
+           MOVE REPORT-SALES-VARIANCE TO FSVL-VARIANCE
 
            MOVE FINAL-TOTAL-QTY-LINE TO REPORT-RECORD
            PERFORM 35-WRITE-LINE
@@ -313,11 +681,185 @@
            MOVE 2 TO NEW-LINES
            PERFORM 35-WRITE-LINE
 
+           MOVE FINAL-TOTAL-PROJ-SALES-LINE TO REPORT-RECORD
+           MOVE 2 TO NEW-LINES
+           PERFORM 35-WRITE-LINE
+
+           MOVE FINAL-SALES-VARIANCE-LINE TO REPORT-RECORD
+           MOVE 2 TO NEW-LINES
+           PERFORM 35-WRITE-LINE
+           .
+
+       50-PRINT-TOP-SELLERS.
+      *    RANKS PRODUCTS BY TOTAL QTY SOLD ACROSS ALL CUSTOMERS,
+      *    USING THE REPO'S USUAL SORT/MERGE PATTERN ON A TEMPORARY
+      *    UNSORTED FILE BUILT FROM THE PRODUCT-TABLE-AREA
+           PERFORM 51-BUILD-PRODUCT-SORT-FILE
+           PERFORM 52-SORT-PRODUCT-FILE
+           PERFORM 55-PRINT-TOP-SELLERS-HEADER
+           PERFORM 56-READ-RANKED-PRODUCTS
+           .
+
+       51-BUILD-PRODUCT-SORT-FILE.
+           OPEN OUTPUT UNSORTED-PRODUCT-FILE
+
+           PERFORM VARYING PRODUCT-TBL-INDEX FROM 1 BY 1
+               UNTIL PRODUCT-TBL-INDEX > PT-NUM-PRODUCTS
+
+               MOVE PT-PROD-ID(PRODUCT-TBL-INDEX) TO UPR-PROD-ID
+               MOVE PT-PROD-NAME(PRODUCT-TBL-INDEX) TO UPR-PROD-NAME
+               MOVE PT-TOTAL-QTY(PRODUCT-TBL-INDEX) TO UPR-TOTAL-QTY
+               MOVE PT-TOTAL-SALES(PRODUCT-TBL-INDEX) TO
+                       UPR-TOTAL-SALES
+
+               WRITE UNSORTED-PRODUCT-RECORD
+           END-PERFORM
+
+           CLOSE UNSORTED-PRODUCT-FILE
+           .
+
+       52-SORT-PRODUCT-FILE.
+           SORT PRODUCT-SORT-FILE
+               ON DESCENDING KEY PSR-TOTAL-QTY
+               USING UNSORTED-PRODUCT-FILE
+               GIVING RANKED-PRODUCT-FILE
+           .
+
+       55-PRINT-TOP-SELLERS-HEADER.
+           OPEN OUTPUT TOP-SELLERS-FILE
+               INPUT RANKED-PRODUCT-FILE
+
+           MOVE WS-MONTH TO TH2-MONTH
+           MOVE WS-DAY TO TH2-DAY
+           MOVE WS-YEAR TO TH2-YEAR
+
+           WRITE TOP-SELLERS-RECORD FROM TS-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE TS-HEADING-TWO TO TOP-SELLERS-RECORD
+           WRITE TOP-SELLERS-RECORD
+               AFTER ADVANCING 3 LINES
+
+           MOVE TS-HEADING-THREE TO TOP-SELLERS-RECORD
+           WRITE TOP-SELLERS-RECORD
+               AFTER ADVANCING 2 LINES
+           .
+
+       56-READ-RANKED-PRODUCTS.
+           PERFORM UNTIL TS-EOF-FLAG = 'T'
+               READ RANKED-PRODUCT-FILE
+                   AT END
+                       MOVE 'T' TO TS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 57-WRITE-TOP-SELLER-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE RANKED-PRODUCT-FILE, TOP-SELLERS-FILE
+           .
+
+       57-WRITE-TOP-SELLER-LINE.
+           ADD 1 TO TS-RANK-COUNTER
+           MOVE TS-RANK-COUNTER TO TSD-RANK
+           MOVE RPR-PROD-ID TO TSD-PROD-ID
+           MOVE RPR-PROD-NAME TO TSD-PROD-NAME
+           MOVE RPR-TOTAL-QTY TO TSD-QTY-SOLD
+           MOVE RPR-TOTAL-SALES TO TSD-SALES-VALUE
+
+           MOVE TS-DETAIL-LINE TO TOP-SELLERS-RECORD
+           WRITE TOP-SELLERS-RECORD
+               AFTER ADVANCING 1 LINES
+           .
+
+       60-PRINT-CUSTOMER-ALERTS.
+      *    CROSS-REFERENCES THE CUSTOMER TABLE TO CALL OUT ACCOUNTS
+      *    WITH NO ACTIVITY THIS RUN, OR WHOSE SALES DROPPED FROM
+      *    THE PRIOR RUN
+           OPEN OUTPUT CUSTOMER-ALERT-FILE
+
+           MOVE WS-MONTH TO CH2-MONTH
+           MOVE WS-DAY TO CH2-DAY
+           MOVE WS-YEAR TO CH2-YEAR
+
+           WRITE CUSTOMER-ALERT-RECORD FROM CA-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE CA-HEADING-TWO TO CUSTOMER-ALERT-RECORD
+           WRITE CUSTOMER-ALERT-RECORD
+               AFTER ADVANCING 3 LINES
+
+           MOVE CA-HEADING-THREE TO CUSTOMER-ALERT-RECORD
+           WRITE CUSTOMER-ALERT-RECORD
+               AFTER ADVANCING 2 LINES
+
+           PERFORM VARYING CUSTOMER-TBL-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-TBL-INDEX > CT-NUM-CUSTOMERS
+
+               EVALUATE TRUE
+                   WHEN NOT CT-CUST-ACTIVE(CUSTOMER-TBL-INDEX)
+                       MOVE 'NO ACTIVITY THIS RUN' TO CAD-MESSAGE
+                       PERFORM 61-WRITE-ALERT-LINE
+
+                   WHEN CT-CURRENT-SALES(CUSTOMER-TBL-INDEX) <
+                           CT-PRIOR-SALES(CUSTOMER-TBL-INDEX)
+                       MOVE 'SALES DECLINED FROM PRIOR RUN' TO
+                               CAD-MESSAGE
+                       PERFORM 61-WRITE-ALERT-LINE
+
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CUSTOMER-ALERT-FILE
+           .
+
+       61-WRITE-ALERT-LINE.
+           MOVE CT-CUST-ID(CUSTOMER-TBL-INDEX) TO CAD-CUST-ID
+           MOVE CT-CUST-NAME(CUSTOMER-TBL-INDEX) TO CAD-CUST-NAME
+
+           MOVE CA-DETAIL-LINE TO CUSTOMER-ALERT-RECORD
+           WRITE CUSTOMER-ALERT-RECORD
+               AFTER ADVANCING 1 LINES
+           .
+
+       65-SAVE-CURRENT-SALES.
+      *    OVERWRITES THE PRIOR-SALES FILE WITH THIS RUN'S CUSTOMER
+      *    TOTALS SO THE NEXT RUN CAN DETECT A SALES DECLINE
+           OPEN OUTPUT PRIOR-SALES-FILE
+
+           PERFORM VARYING CUSTOMER-TBL-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-TBL-INDEX > CT-NUM-CUSTOMERS
+
+               MOVE CT-CUST-ID(CUSTOMER-TBL-INDEX) TO CPS-CUST-ID
+               MOVE CT-CURRENT-SALES(CUSTOMER-TBL-INDEX) TO
+                       CPS-PRIOR-SALES
+
+               WRITE PRIOR-SALES-RECORD
+           END-PERFORM
+
+           CLOSE PRIOR-SALES-FILE
+           .
+
+       70-SAVE-SALES-TOTAL-HISTORY.
+      *    APPENDS THIS RUN'S SALES GRAND TOTAL SO THE NIGHTLY BATCH
+      *    CAN PULL IT INTO A COMBINED OPERATIONS SUMMARY ALONGSIDE
+      *    PRO04'S INVENTORY GRAND TOTAL
+           OPEN EXTEND SALES-TOTAL-HISTORY-FILE
+
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO STH-RUN-DATE
+           END-STRING
+
+           MOVE REPORT-TOTAL-SALES TO STH-SALES-TOTAL
+           WRITE SALES-TOTAL-HISTORY-RECORD
+
+           CLOSE SALES-TOTAL-HISTORY-FILE
            .
 
        100-WRAP-UP.
            CLOSE SALES-FILE
                SALES-REPORT-FILE
 
-           STOP RUN
+           GOBACK
            .
