@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROBATCH.
+       AUTHOR. Tim J.
+
+      *    RUNS THE PARTS INVENTORY, SALES, COSTUME SUMMARY, AND
+      *    MULTI-REGION COSTUME REPORTS BACK TO BACK SO THE MORNING
+      *    BATCH DOESN'T HAVE TO BE BABYSAT ONE PROGRAM AT A TIME
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    THE PER-PROGRAM GRAND TOTAL HISTORY FILES PRO02 AND PRO04
+      *    EACH APPEND TO ON THEIR OWN, READ HERE SO THIS RUN'S LAST
+      *    LINE OF EACH CAN BE PULLED INTO ONE COMBINED SNAPSHOT
+           SELECT SALES-TOTAL-HISTORY-FILE
+               ASSIGN TO 'SALES-TOTAL-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-HISTORY-STATUS.
+
+           SELECT GRAND-TOTAL-HISTORY-FILE
+               ASSIGN TO 'GRAND-TOTAL-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRAND-HISTORY-STATUS.
+
+           SELECT OPS-SUMMARY-FILE
+               ASSIGN TO PRINTER 'OPSUMMARY.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SALES-TOTAL-HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01 SALES-TOTAL-HISTORY-RECORD.
+           05 STH-RUN-DATE             PIC X(6).
+           05 STH-SALES-TOTAL          PIC 9(9)V99.
+           05 FILLER                   PIC X(3).
+
+       FD GRAND-TOTAL-HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01 GRAND-TOTAL-HISTORY-RECORD.
+           05 GTH-RUN-DATE              PIC X(6).
+           05 GTH-GRAND-TOTAL           PIC 9(9)V99.
+           05 FILLER                    PIC X(3).
+
+       FD OPS-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 OPS-SUMMARY-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STEP-NAME                PIC X(30).
+       01 WS-STEP-RETURN-CODE         PIC S9(9)   COMP-5 VALUE 0.
+       01 WS-FAILED-STEP-COUNT        PIC 9(2)    VALUE 0.
+
+       01 OPS-EOF-FLAG                 PIC X       VALUE ' '.
+           88 OPS-NO-MORE-DATA                     VALUE 'N'.
+
+      *    A STEP THAT NEVER RAN (OR FAILED BEFORE SAVING ITS
+      *    HISTORY) LEAVES THESE FILES MISSING ON A FRESH MACHINE --
+      *    CHECKED THE SAME WAY PRO02/PRO04 CHECK THEIR OWN PRIOR-RUN
+      *    FILES, SO THE SUMMARY STEP DOESN'T ABEND THE WHOLE BATCH
+       01 SALES-HISTORY-STATUS         PIC XX.
+           88 SALES-HISTORY-FOUND                  VALUE '00'.
+       01 GRAND-HISTORY-STATUS         PIC XX.
+           88 GRAND-HISTORY-FOUND                  VALUE '00'.
+
+       01 WS-LAST-SALES-TOTAL          PIC 9(9)V99 VALUE 0.
+       01 WS-LAST-INVENTORY-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 WS-LAST-RUN-DATE             PIC X(6)    VALUE SPACES.
+
+       01 OPS-HEADING-ONE.
+           05                          PIC X(20)   VALUE SPACES.
+           05                          PIC X(30)   VALUE
+                           'NIGHTLY OPERATIONS SUMMARY'.
+           05                          PIC X(30)   VALUE SPACES.
+
+       01 OPS-SALES-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(20)   VALUE
+                                   'SALES GRAND TOTAL: '.
+           05 OSL-SALES-TOTAL          PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(35).
+
+       01 OPS-INVENTORY-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(24)   VALUE
+                                   'INVENTORY GRAND TOTAL: '.
+           05 OIL-INVENTORY-TOTAL      PIC $ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(31).
+
+      *    PRINTED IN PLACE OF OPS-SALES-LINE/OPS-INVENTORY-LINE WHEN
+      *    THAT STEP'S HISTORY FILE ISN'T THERE YET TO READ
+       01 OPS-NOT-AVAILABLE-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05 ONA-LABEL                PIC X(40).
+           05 FILLER                   PIC X(30)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           DISPLAY 'STARTING NIGHTLY REPORT BATCH'
+
+           MOVE 'PRO01 - PARTS INVENTORY' TO WS-STEP-NAME
+           PERFORM 20-RUN-PRO01
+           PERFORM 30-CHECK-STEP-RESULT
+
+           MOVE 'PRO02 - SALES SPECULATION' TO WS-STEP-NAME
+           PERFORM 21-RUN-PRO02
+           PERFORM 30-CHECK-STEP-RESULT
+
+           MOVE 'PRO03 - COSTUME SUMMARY' TO WS-STEP-NAME
+           PERFORM 22-RUN-PRO03
+           PERFORM 30-CHECK-STEP-RESULT
+
+           MOVE 'PRO04 - MULTI-REGION COSTUME REPORT' TO WS-STEP-NAME
+           PERFORM 23-RUN-PRO04
+           PERFORM 30-CHECK-STEP-RESULT
+
+           PERFORM 25-BUILD-OPS-SUMMARY
+
+           PERFORM 40-WRAP-UP
+           .
+
+       20-RUN-PRO01.
+      *    PRO01'S SINGLE-WAREHOUSE REPRINT PROMPT IS FOR AN OPERATOR
+      *    RUNNING IT BY HAND -- THERE'S NO ONE AT THE CONSOLE TO
+      *    ANSWER IT WHEN THIS BATCH IS DRIVING THE RUN, SO THE
+      *    ENVIRONMENT FLAG TELLS PRO01 TO SKIP STRAIGHT TO THE FULL
+      *    UNFILTERED REPORT INSTEAD OF WAITING ON INPUT
+           DISPLAY 'PROBATCH-RUN' UPON ENVIRONMENT-NAME
+           DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+
+           MOVE 0 TO WS-STEP-RETURN-CODE
+           CALL 'Pro01'
+               ON EXCEPTION
+                   MOVE 1 TO WS-STEP-RETURN-CODE
+           END-CALL
+
+           DISPLAY 'PROBATCH-RUN' UPON ENVIRONMENT-NAME
+           DISPLAY ' ' UPON ENVIRONMENT-VALUE
+           .
+
+       21-RUN-PRO02.
+           MOVE 0 TO WS-STEP-RETURN-CODE
+           CALL 'PRO02'
+               ON EXCEPTION
+                   MOVE 1 TO WS-STEP-RETURN-CODE
+           END-CALL
+           .
+
+       22-RUN-PRO03.
+           MOVE 0 TO WS-STEP-RETURN-CODE
+           CALL 'PRO03'
+               ON EXCEPTION
+                   MOVE 1 TO WS-STEP-RETURN-CODE
+           END-CALL
+           .
+
+       23-RUN-PRO04.
+      *    SAME REASON AS 20-RUN-PRO01 -- PRO04'S SINGLE-VENDOR/
+      *    WAREHOUSE REPRINT PROMPT IS SKIPPED UNDER THE BATCH DRIVER
+           DISPLAY 'PROBATCH-RUN' UPON ENVIRONMENT-NAME
+           DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+
+           MOVE 0 TO WS-STEP-RETURN-CODE
+           CALL 'PRO04'
+               ON EXCEPTION
+                   MOVE 1 TO WS-STEP-RETURN-CODE
+           END-CALL
+
+           DISPLAY 'PROBATCH-RUN' UPON ENVIRONMENT-NAME
+           DISPLAY ' ' UPON ENVIRONMENT-VALUE
+           .
+
+       25-BUILD-OPS-SUMMARY.
+      *    PULLS THE SALES AND INVENTORY GRAND TOTALS PRO02 AND PRO04
+      *    JUST SAVED TO THEIR OWN HISTORY FILES INTO ONE EXECUTIVE
+      *    SNAPSHOT, SO OWNERSHIP DOESN'T HAVE TO BE HANDED TWO
+      *    SEPARATE PRINTOUTS EVERY MORNING
+           PERFORM 26-READ-LAST-SALES-TOTAL
+           PERFORM 27-READ-LAST-INVENTORY-TOTAL
+
+           OPEN OUTPUT OPS-SUMMARY-FILE
+
+           WRITE OPS-SUMMARY-RECORD FROM OPS-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           IF SALES-HISTORY-FOUND
+               MOVE WS-LAST-SALES-TOTAL TO OSL-SALES-TOTAL
+               WRITE OPS-SUMMARY-RECORD FROM OPS-SALES-LINE
+                   AFTER ADVANCING 3 LINES
+           ELSE
+               MOVE 'SALES GRAND TOTAL: NOT AVAILABLE' TO ONA-LABEL
+               WRITE OPS-SUMMARY-RECORD FROM OPS-NOT-AVAILABLE-LINE
+                   AFTER ADVANCING 3 LINES
+           END-IF
+
+           IF GRAND-HISTORY-FOUND
+               MOVE WS-LAST-INVENTORY-TOTAL TO OIL-INVENTORY-TOTAL
+               WRITE OPS-SUMMARY-RECORD FROM OPS-INVENTORY-LINE
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               MOVE 'INVENTORY GRAND TOTAL: NOT AVAILABLE' TO
+                           ONA-LABEL
+               WRITE OPS-SUMMARY-RECORD FROM OPS-NOT-AVAILABLE-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+
+           CLOSE OPS-SUMMARY-FILE
+           .
+
+       26-READ-LAST-SALES-TOTAL.
+      *    THE HISTORY FILE WON'T EXIST YET ON A MACHINE WHERE PRO02
+      *    HASN'T RUN (OR FAILED BEFORE REACHING ITS OWN SAVE STEP) --
+      *    CHECKED THE SAME WAY PRO02 CHECKS ITS OWN PRIOR-SALES FILE
+           MOVE SPACES TO OPS-EOF-FLAG
+           OPEN INPUT SALES-TOTAL-HISTORY-FILE
+
+           IF SALES-HISTORY-FOUND
+               PERFORM UNTIL OPS-NO-MORE-DATA
+                   READ SALES-TOTAL-HISTORY-FILE
+                       AT END
+                           SET OPS-NO-MORE-DATA TO TRUE
+                       NOT AT END
+                           MOVE STH-RUN-DATE TO WS-LAST-RUN-DATE
+                           MOVE STH-SALES-TOTAL TO
+                                       WS-LAST-SALES-TOTAL
+                   END-READ
+               END-PERFORM
+
+               CLOSE SALES-TOTAL-HISTORY-FILE
+           END-IF
+           .
+
+       27-READ-LAST-INVENTORY-TOTAL.
+      *    SAME FIRST-RUN GUARD AS 26-READ-LAST-SALES-TOTAL, FOR
+      *    PRO04'S GRAND TOTAL HISTORY FILE
+           MOVE SPACES TO OPS-EOF-FLAG
+           OPEN INPUT GRAND-TOTAL-HISTORY-FILE
+
+           IF GRAND-HISTORY-FOUND
+               PERFORM UNTIL OPS-NO-MORE-DATA
+                   READ GRAND-TOTAL-HISTORY-FILE
+                       AT END
+                           SET OPS-NO-MORE-DATA TO TRUE
+                       NOT AT END
+                           MOVE GTH-RUN-DATE TO WS-LAST-RUN-DATE
+                           MOVE GTH-GRAND-TOTAL TO
+                                   WS-LAST-INVENTORY-TOTAL
+                   END-READ
+               END-PERFORM
+
+               CLOSE GRAND-TOTAL-HISTORY-FILE
+           END-IF
+           .
+
+       30-CHECK-STEP-RESULT.
+      *    RETURN-CODE IS SET BY THE COMPILER-SUPPLIED RUNTIME WHEN A
+      *    CALLED PROGRAM ABENDS AS WELL AS BY THE ON EXCEPTION MOVE
+      *    ABOVE WHEN THE PROGRAM CAN'T EVEN BE FOUND/LOADED
+           IF WS-STEP-RETURN-CODE NOT = 0 OR RETURN-CODE NOT = 0
+               ADD 1 TO WS-FAILED-STEP-COUNT
+               DISPLAY WS-STEP-NAME ' *** FAILED ***'
+           ELSE
+               DISPLAY WS-STEP-NAME ' COMPLETED'
+           END-IF
+           .
+
+       40-WRAP-UP.
+           IF WS-FAILED-STEP-COUNT = 0
+               DISPLAY 'NIGHTLY REPORT BATCH COMPLETED, ALL STEPS OK'
+           ELSE
+               DISPLAY 'NIGHTLY REPORT BATCH COMPLETED WITH '
+                   WS-FAILED-STEP-COUNT ' FAILED STEP(S)'
+           END-IF
+
+           STOP RUN
+           .
