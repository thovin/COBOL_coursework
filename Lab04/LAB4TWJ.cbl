@@ -10,7 +10,11 @@
       *   invalid, an error message is printed in the title field
       *   of the output report.  It Groups records together based
       *   on the Book Code and gives a group total as well as a
-      *   grand total line
+      *   grand total line.  It also produces a slow-mover report
+      *   listing any book whose last order date is older than an
+      *   operator-supplied cutoff date, and a backorder report
+      *   showing, per book code, units already on order versus
+      *   units below reorder level
       *************************
        ENVIRONMENT DIVISION.
       *
@@ -23,6 +27,12 @@
       *
            SELECT BOOK-INVEN-REPORT-FILE
                ASSIGN TO PRINTER "L4REPORT.TXT".
+      *
+           SELECT SLOW-MOVER-FILE
+               ASSIGN TO PRINTER "SLOWMOVER.TXT".
+      *
+           SELECT BACKORDER-FILE
+               ASSIGN TO PRINTER "BACKORDER.TXT".
       *
        DATA DIVISION.
        FILE SECTION.
@@ -48,12 +58,25 @@
            05  BI-DATE-OF-LAST-ORDER.
                10  BI-MONTH                PIC XX.
                10  BI-DAY-YEAR             PIC 9(4).
+               10  BI-DAY-YEAR-R REDEFINES BI-DAY-YEAR.
+                   15  BI-ORDER-DAY        PIC 99.
+                   15  BI-ORDER-YEAR       PIC 99.
            05                              PIC X(11).
       *
        FD  BOOK-INVEN-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-LINE                     PIC X(80).
 
+      *
+       FD  SLOW-MOVER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SLOW-MOVER-LINE                 PIC X(80).
+
+      *
+       FD  BACKORDER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BACKORDER-LINE                  PIC X(80).
+
       *
        WORKING-STORAGE SECTION.
       *
@@ -71,6 +94,26 @@
            05  WS-YEAR                     PIC 99.
            05  WS-MONTH                    PIC 99.
            05  WS-DAY                      PIC 99.
+      *
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-MONTH             PIC XX.
+           05  WS-CUTOFF-DAY-YEAR          PIC 9(4).
+           05  WS-CUTOFF-DAY-YEAR-R REDEFINES WS-CUTOFF-DAY-YEAR.
+               10  WS-CUTOFF-DAY           PIC 99.
+               10  WS-CUTOFF-YEAR          PIC 99.
+      *
+      *    REBUILDS THE MMDDYY-FORMATTED DATES AS YYMMDD SO THE
+      *    SLOW-MOVER CUTOFF COMPARE ORDERS CORRECTLY ACROSS A YEAR
+      *    BOUNDARY INSTEAD OF COMPARING THE RAW MMDDYY BYTES
+       01  DATE-COMPARE-FIELDS.
+           05  BI-COMPARE-DATE.
+               10  BI-COMPARE-YEAR         PIC 99.
+               10  BI-COMPARE-MONTH        PIC XX.
+               10  BI-COMPARE-DAY          PIC 99.
+           05  CUTOFF-COMPARE-DATE.
+               10  CUTOFF-COMPARE-YEAR     PIC 99.
+               10  CUTOFF-COMPARE-MONTH    PIC XX.
+               10  CUTOFF-COMPARE-DAY      PIC 99.
       *
        01  DETAIL-FIELDS.
            05  DF-TOTAL-VALUE              PIC S9(5)V99 VALUE +0.
@@ -79,6 +122,12 @@
            05  GF-TOTAL                    PIC S9(7)V99 VALUE +0.
            05  TF-FINAL-TOTAL-VALUE        PIC S9(7)V99 VALUE +0.
            05  TF-FINAL-NO-BOOKS           PIC S9(6)V99 VALUE +0.
+      *
+       01  BACKORDER-TOTALS.
+           05  BOT-GROUP-ON-ORDER          PIC 9(6)     VALUE 0.
+           05  BOT-GROUP-BELOW-REORDER     PIC 9(4)     VALUE 0.
+           05  BOT-FINAL-ON-ORDER          PIC 9(7)     VALUE 0.
+           05  BOT-FINAL-BELOW-REORDER     PIC 9(5)     VALUE 0.
 
       **********************OUTPUT AREA*************************
        01  HEADING-ONE.
@@ -133,6 +182,80 @@
            05                              PIC X(63)   VALUE
                                            '   TOTAL INVENTORY VALUE'.
            05  FTL-TOTAL-VALUE             PIC Z,ZZZ,ZZZ.99.
+      *
+       01  SM-HEADING-ONE.
+           05                              PIC X(10) VALUE 'DATE:'.
+           05  SMH1-DATE.
+               10  SMH1-MONTH              PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  SMH1-DAY                PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  SMH1-YEAR               PIC 99.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'SLOW MOVER REPORT'.
+           05                              PIC X(25) VALUE 'TWJ'.
+      *
+       01  SM-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'AUTHOR'.
+           05                              PIC X(25) VALUE 'TITLE'.
+           05                              PIC X(15) VALUE 'LAST ORDER'.
+      *
+       01  SM-HEADING-THREE.
+           05                              PIC X(11)   VALUE 'CODE'.
+           05                              PIC X(48)   VALUE SPACES.
+           05                              PIC X(4)    VALUE 'DATE'.
+      *
+       01  SM-DETAIL-LINE.
+           05  SMD-BOOK-CODE               PIC X(2).
+           05                              PIC X(7)    VALUE SPACES.
+           05  SMD-AUTHOR                  PIC X(15).
+           05                              PIC X(2)    VALUE SPACES.
+           05  SMD-TITLE                   PIC X(18).
+           05                              PIC X(5)    VALUE SPACES.
+           05  SMD-LAST-ORDER-MONTH        PIC XX.
+           05                              PIC X       VALUE '/'.
+           05  SMD-LAST-ORDER-DAY-YEAR     PIC 9(4).
+      *
+       01  BO-HEADING-ONE.
+           05                              PIC X(10) VALUE 'DATE:'.
+           05  BOH1-DATE.
+               10  BOH1-MONTH              PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  BOH1-DAY                PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  BOH1-YEAR                PIC 99.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'BACKORDER REPORT'.
+           05                              PIC X(25) VALUE 'TWJ'.
+      *
+       01  BO-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(15) VALUE 'QTY ON'.
+           05                              PIC X(20) VALUE 'QTY BELOW'.
+      *
+       01  BO-HEADING-THREE.
+           05                              PIC X(11) VALUE 'CODE'.
+           05                              PIC X(15) VALUE 'ORDER'.
+           05                              PIC X(20) VALUE
+                                           'REORDER POINT'.
+      *
+       01  BO-GROUP-LINE.
+           05  BOGL-BOOK-CODE              PIC X(2).
+           05                              PIC X(9)    VALUE SPACES.
+           05  BOGL-ON-ORDER               PIC ZZZ,ZZ9.
+           05                              PIC X(9)    VALUE SPACES.
+           05  BOGL-BELOW-REORDER          PIC ZZZ9.
+      *
+       01  BO-FINAL-LINE.
+           05                              PIC X(28)   VALUE
+                                           'TOTAL ALL BOOK CODES:'.
+           05                              PIC X(5)    VALUE SPACES.
+           05  BOFL-ON-ORDER               PIC ZZZ,ZZ9.
+           05                              PIC X(9)    VALUE SPACES.
+           05  BOFL-BELOW-REORDER          PIC ZZZ9.
 
       *
        PROCEDURE DIVISION.
@@ -146,12 +269,19 @@
 
        200-HSKPING-ROUTINE.
            OPEN INPUT  BOOK-INVEN-FILE
-                OUTPUT BOOK-INVEN-REPORT-FILE
+                OUTPUT BOOK-INVEN-REPORT-FILE, SLOW-MOVER-FILE,
+                       BACKORDER-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
+
+           DISPLAY 'SLOW-MOVER CUTOFF DATE (MMDDYY): '
+           ACCEPT WS-CUTOFF-DATE
+
            PERFORM 350-REPORT-HEADER
+           PERFORM 360-SLOW-MOVER-HEADER
+           PERFORM 365-BACKORDER-HEADER
        .
 
        300-READ-INVENTORY-FILE.
@@ -174,6 +304,40 @@
 
         .
 
+       360-SLOW-MOVER-HEADER.
+
+           MOVE WS-MONTH TO SMH1-MONTH
+           MOVE WS-DAY TO SMH1-DAY
+           MOVE WS-YEAR TO SMH1-YEAR
+
+           WRITE SLOW-MOVER-LINE FROM SM-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE SLOW-MOVER-LINE FROM SM-HEADING-TWO
+               AFTER ADVANCING 2 LINES
+
+           WRITE SLOW-MOVER-LINE FROM SM-HEADING-THREE
+               AFTER ADVANCING 1 LINE
+
+       .
+
+       365-BACKORDER-HEADER.
+
+           MOVE WS-MONTH TO BOH1-MONTH
+           MOVE WS-DAY TO BOH1-DAY
+           MOVE WS-YEAR TO BOH1-YEAR
+
+           WRITE BACKORDER-LINE FROM BO-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE BACKORDER-LINE FROM BO-HEADING-TWO
+               AFTER ADVANCING 2 LINES
+
+           WRITE BACKORDER-LINE FROM BO-HEADING-THREE
+               AFTER ADVANCING 1 LINE
+
+       .
+
        400-COLUMN-HEADERS.
 
            MOVE HEADING-TWO TO REPORT-LINE
@@ -255,11 +419,51 @@
                   MOVE 0 TO DL-QUANTITY-ON-HAND
                END-IF
 
+           MOVE BI-ORDER-YEAR TO BI-COMPARE-YEAR
+           MOVE BI-MONTH TO BI-COMPARE-MONTH
+           MOVE BI-ORDER-DAY TO BI-COMPARE-DAY
+
+           MOVE WS-CUTOFF-YEAR TO CUTOFF-COMPARE-YEAR
+           MOVE WS-CUTOFF-MONTH TO CUTOFF-COMPARE-MONTH
+           MOVE WS-CUTOFF-DAY TO CUTOFF-COMPARE-DAY
+
+           IF BI-COMPARE-DATE IS LESS THAN CUTOFF-COMPARE-DATE
+               PERFORM 550-WRITE-SLOW-MOVER-LINE
+           END-IF
+
+           IF BI-QUANTITY-ON-ORDER IS NUMERIC
+               ADD BI-QUANTITY-ON-ORDER TO BOT-GROUP-ON-ORDER
+           END-IF
+
+      *    ACCUMULATES THE ACTUAL UNIT SHORTFALL (NOT JUST A COUNT OF
+      *    TITLES) SINCE THAT'S WHAT THE "QTY BELOW REORDER POINT"
+      *    COLUMN ON THE TOTAL LINE REPORTS
+           IF BI-REORDER-LEVEL IS NUMERIC AND BI-QUANTITY-ON-HAND
+                   IS NUMERIC
+               IF BI-QUANTITY-ON-HAND IS LESS THAN BI-REORDER-LEVEL
+                   ADD BI-REORDER-LEVEL TO BOT-GROUP-BELOW-REORDER
+                   SUBTRACT BI-QUANTITY-ON-HAND
+                       FROM BOT-GROUP-BELOW-REORDER
+               END-IF
+           END-IF
+
            MOVE DETAIL-LINE TO REPORT-LINE
            PERFORM 600-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
            .
 
+       550-WRITE-SLOW-MOVER-LINE.
+
+           MOVE BI-BOOK-CODE TO SMD-BOOK-CODE
+           MOVE BI-AUTHOR TO SMD-AUTHOR
+           MOVE BI-TITLE TO SMD-TITLE
+           MOVE BI-MONTH TO SMD-LAST-ORDER-MONTH
+           MOVE BI-DAY-YEAR TO SMD-LAST-ORDER-DAY-YEAR
+
+           WRITE SLOW-MOVER-LINE FROM SM-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
        600-WRITE-A-LINE.
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
@@ -272,11 +476,23 @@
 
            WRITE REPORT-LINE FROM GROUP-TOTAL-LINE
                AFTER ADVANCING 2 LINES
-    
+
 
            MOVE ZEROES TO GF-TOTAL
            MOVE 2 TO PROPER-SPACING
 
+           MOVE BOOK-CODE-HOLD TO BOGL-BOOK-CODE
+           MOVE BOT-GROUP-ON-ORDER TO BOGL-ON-ORDER
+           MOVE BOT-GROUP-BELOW-REORDER TO BOGL-BELOW-REORDER
+
+           WRITE BACKORDER-LINE FROM BO-GROUP-LINE
+               AFTER ADVANCING 2 LINES
+
+           ADD BOT-GROUP-ON-ORDER TO BOT-FINAL-ON-ORDER
+           ADD BOT-GROUP-BELOW-REORDER TO BOT-FINAL-BELOW-REORDER
+           MOVE ZEROES TO BOT-GROUP-ON-ORDER
+           MOVE ZEROES TO BOT-GROUP-BELOW-REORDER
+
        .
 
        800-END-OF-JOB-ROUTINE.
@@ -287,10 +503,17 @@
            MOVE 3 TO PROPER-SPACING
            PERFORM 600-WRITE-A-LINE
 
+           MOVE BOT-FINAL-ON-ORDER TO BOFL-ON-ORDER
+           MOVE BOT-FINAL-BELOW-REORDER TO BOFL-BELOW-REORDER
+           WRITE BACKORDER-LINE FROM BO-FINAL-LINE
+               AFTER ADVANCING 3 LINES
+
        .
        900-FINAL-ROUTINE.
            CLOSE BOOK-INVEN-FILE
                  BOOK-INVEN-REPORT-FILE
+                 SLOW-MOVER-FILE
+                 BACKORDER-FILE
             STOP RUN
             .
 
